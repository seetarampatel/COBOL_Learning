@@ -1,74 +1,279 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. MARKS-TRANSCRIPT-REPORT.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       *> INFILE is a file name which we give as reference
+       *> INFILE is now the INDEXED marks master (built by
+       *> MARKS-INDEX-LOAD) keyed on FI-SUBJECT, so a lookup program
+       *> can READ it directly by subject instead of scanning top to
+       *> bottom for every request. ASSIGN TO a WORKING-STORAGE data
+       *> name (rather than a literal) so the path can be repointed at
+       *> a different file per run - see 090-SET-FILE-PATHS - instead
+       *> of being baked in and requiring a recompile.
        SELECT INFILE
-       *> ASSIGN TO is used to specify the file path/name.
-       ASSIGN TO "C:\Users\situ1\Desktop\Mainframe\COBOL\INFILE.DAT"
-       *> We want to fetch data sequentially in line
-       ORGANIZATION IS LINE SEQUENTIAL
+       ASSIGN TO WS-INFILE-PATH
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS FI-SUBJECT
        *> FILE STATUS is used to check for errors releted to file
        FILE STATUS IS FILE-CHECK-KEY.
 
        SELECT OUTFILE
-       ASSIGN TO "C:\Users\situ1\Desktop\Mainframe\COBOL\OUTFILE.LPT"
-       ORGANISATION IS LINE SEQUENTIAL.
+       ASSIGN TO WS-OUTFILE-PATH
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTFILE-STATUS.
+
+       *> CSV-FILE is a spreadsheet-friendly companion to OUTFILE's
+       *> fixed-width line-printer layout.
+       SELECT CSV-FILE
+       ASSIGN TO "MARKS.CSV"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CSV-FILE-STATUS.
+
+       *> REJECT-FILE captures any record whose READ came back with a
+       *> non-zero status so one bad record does not abort the batch.
+       *> Its own REJECT-RPT.DAT filename (req review) - MARKS-INDEX-
+       *> LOAD and MARKS-EXTRACT-MERGE each write their own
+       *> differently-shaped REJECT-RECORD to the same REJECT.DAT
+       *> BATCH-DRIVER has this program run right after, and this
+       *> program's own OPEN OUTPUT REJECT-FILE on a non-resume run
+       *> was truncating whatever they had just written.
+       SELECT REJECT-FILE
+       ASSIGN TO "REJECT-RPT.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       *> CHECKPOINT-FILE holds the subject code of the last record
+       *> successfully processed, so a rerun after a mid-job failure
+       *> can resume with START instead of reprocessing everything.
+       SELECT CHECKPOINT-FILE
+       ASSIGN TO "CHECKPOINT.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        *> File Description
        FD   INFILE.
        *> Define the structure of file coulumns
-       01   FI-SUBJECT-MARKS.
-            88 ENDOFFILE VALUE HIGH-VALUES.
-            05 FI-SUBJECT   PIC X(10).
-            05 FI-MARKS     PIC 9(3).
+           COPY "SUBJECT-MARKS.CPY".
 
        FD   OUTFILE.
        01   PRINTLINE.
-            02  FILLER         PIC X(15).
+            02  FILLER         PIC X(28).
+
+       FD   REJECT-FILE.
+       01   REJECT-RECORD.
+            05 RJ-STATUS       PIC X(2).
+            05 FILLER          PIC X(2) VALUE SPACES.
+            05 RJ-SUBJECT      PIC X(10).
+            05 FILLER          PIC X(2) VALUE SPACES.
+            05 RJ-MARKS        PIC 9(3).
+
+       FD   CSV-FILE.
+       01   CSV-RECORD         PIC X(20).
+
+      *> Widened past just the subject key (req review) - a
+      *> checkpoint-resume run needs to pick the report's summary
+      *> totals up where the crashed run left them, not restart them
+      *> from zero and have 800-PRINT-FOOTER report only the resumed
+      *> tail as if it were the whole job. Also carries the ranked-
+      *> leaderboard table and the in-flight class/section subtotal
+      *> (req review) - START INFILE skips every record already
+      *> processed before the crash, so without these a resumed run's
+      *> appended leaderboard and class subtotal would be missing
+      *> those skipped records' contributions.
+       FD   CHECKPOINT-FILE.
+       01   CHECKPOINT-RECORD.
+            05 CP-SUBJECT          PIC X(10).
+            05 CP-RECORD-COUNT     PIC 9(5).
+            05 CP-MARKS-SUM        PIC 9(7).
+            05 CP-PASS-COUNT       PIC 9(5).
+            05 CP-FAIL-COUNT       PIC 9(5).
+            05 CP-REJECT-COUNT     PIC 9(5).
+            05 CP-CURRENT-CLASS    PIC X(4).
+            05 CP-CLASS-COUNT      PIC 9(5).
+            05 CP-CLASS-MARKS-SUM  PIC 9(7).
+            05 CP-RANK-COUNT       PIC 9(5).
+            05 CP-RANK-TABLE.
+                10 CP-RANK-ENTRY OCCURS 500 TIMES.
+                    15 CP-RT-SUBJECT PIC X(10).
+                    15 CP-RT-MARKS   PIC 9(3).
 
        WORKING-STORAGE SECTION.
+       *> Configurable file paths - defaulted below, but overridable
+       *> per run via the MARKS_INFILE_PATH/MARKS_OUTFILE_PATH
+       *> environment variables so ops can repoint this compiled
+       *> program at a different subject file without editing source.
+       01  WS-INFILE-PATH     PIC X(100) VALUE "MARKS.DAT".
+       01  WS-OUTFILE-PATH    PIC X(100) VALUE "OUTFILE.LPT".
+
        *> Header line
        01  HEADING-LINE.
            05 FILLER    PIC X(10) VALUE "SUBJECT".
            05 FILLER    PIC X(2) VALUE SPACES.
            05 FILLER    PIC X(5) VALUE "MARKS".
+           05 FILLER    PIC X(2) VALUE SPACES.
+           05 FILLER    PIC X(9) VALUE "GRADE".
+
+       01  PAGE-HEADING-LINE.
+           05 FILLER    PIC X(6) VALUE "PAGE ".
+           05 PH-PAGE-NO PIC ZZ9.
+           05 FILLER    PIC X(19) VALUE SPACES.
+
+       *> Pagination - a new page (with headings reprinted) every 60
+       *> lines instead of the whole report running together.
+       01  WS-LINE-COUNT      PIC 9(3) VALUE ZERO.
+       01  WS-PAGE-COUNT      PIC 9(3) VALUE ZERO.
+       01  WS-LINES-PER-PAGE  PIC 9(3) VALUE 60.
 
        *> Define the structure of our output files columns
        01   SUBJECT-MARKS.
             05 SUBJECT   PIC X(10).
             05 FILLER    PIC X(2) VALUE SPACES.
             05 MARKS     PIC 9(3).
+            05 FILLER    PIC X(4) VALUE SPACES.
+            05 GRADE     PIC X(9).
 
        *> FILE-CHECK-KEY is used to asssign file error number
        01  FILE-CHECK-KEY PIC X(2).
+       01  WS-OUTFILE-STATUS     PIC X(2).
+       01  WS-CSV-FILE-STATUS    PIC X(2).
+       01  WS-REJECT-FILE-STATUS PIC X(2).
+
+      *> Shared FILE STATUS check - PERFORMed after every OPEN, READ,
+      *> WRITE, and CLOSE against every file in this program (not just
+      *> the one check on OPEN INPUT INFILE this program had before),
+      *> so a full disk or a busy dataset failing mid-run is logged
+      *> instead of silently ignored. The caller MOVEs the status just
+      *> returned and a short description of the verb into
+      *> WS-VERB-STATUS/WS-VERB-DESC first; this paragraph logs it and
+      *> leaves WS-STATUS-DECISION set to "OK" (nothing wrong),
+      *> "RETRY" (a recoverable status, caller should re-issue the
+      *> verb - WS-RETRY-COUNT tracks how many times so far), or
+      *> "ALERT" (unrecoverable, or retries exhausted - operator needs
+      *> to know).
+       01  WS-VERB-STATUS        PIC X(2).
+       01  WS-VERB-DESC          PIC X(20).
+       01  WS-STATUS-DECISION    PIC X(5).
+       01  WS-RETRY-COUNT        PIC 9 VALUE ZERO.
+       01  WS-MAX-RETRIES        PIC 9 VALUE 3.
+
+       *> Ranked leaderboard report - every record read is also kept
+       *> here so it can be sorted highest-to-lowest by FI-MARKS and
+       *> reprinted with a RANK column, since INFILE's own order is
+       *> whatever order the indexed file happens to hand records back
+       *> in.
+       01  RANK-HEADING-LINE.
+           05 FILLER    PIC X(5) VALUE "RANK".
+           05 FILLER    PIC X(2) VALUE SPACES.
+           05 FILLER    PIC X(10) VALUE "SUBJECT".
+           05 FILLER    PIC X(2) VALUE SPACES.
+           05 FILLER    PIC X(5) VALUE "MARKS".
+
+       01  RANK-DETAIL-LINE.
+           05 RL-RANK      PIC ZZ9.
+           05 FILLER       PIC X(4) VALUE SPACES.
+           05 RL-SUBJECT   PIC X(10).
+           05 FILLER       PIC X(2) VALUE SPACES.
+           05 RL-MARKS     PIC 9(3).
+
+       01  WS-RANK-COUNT      PIC 9(5) VALUE ZERO.
+       01  RANK-TABLE.
+           05 RANK-ENTRY OCCURS 500 TIMES INDEXED BY RT-IDX.
+               10 RT-SUBJECT  PIC X(10).
+               10 RT-MARKS    PIC 9(3).
+       01  WS-SORT-SWAPPED    PIC X(1).
+
+      *> Guards RANK-TABLE's OCCURS limit before it is indexed into
+      *> (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
+       01  WS-SORT-TEMP-SUBJECT PIC X(10).
+       01  WS-SORT-TEMP-MARKS   PIC 9(3).
+
+       *> Report footer accumulators - each run is self-contained
+       *> instead of needing a separate tally kept by hand.
+       01  WS-RECORD-COUNT   PIC 9(5) VALUE ZERO.
+
+      *> Progress feedback - PERFORM UNTIL ENDOFFILE gave zero
+      *> indication a large INFILE was still moving. A line every
+      *> WS-PROGRESS-INTERVAL records reassures the operator the
+      *> batch is progressing and hasn't hung.
+       01  WS-PROGRESS-INTERVAL PIC 9(5) VALUE 100.
+       01  WS-MARKS-SUM      PIC 9(7) VALUE ZERO.
+       01  WS-MARKS-AVERAGE  PIC 9(3)V99 VALUE ZERO.
+       01  WS-PASS-COUNT     PIC 9(5) VALUE ZERO.
+       01  WS-FAIL-COUNT     PIC 9(5) VALUE ZERO.
+       01  WS-REJECT-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-VALID-READ     PIC X(1).
+
+       *> CSV export line - SUBJECT,MARKS comma-delimited
+       01  WS-CSV-MARKS      PIC 9(3).
+       01  WS-CSV-LINE       PIC X(20).
+
+       *> Checkpoint/restart
+       01  WS-CHECKPOINT-KEY    PIC X(10) VALUE SPACES.
+       01  WS-CHECKPOINT-STATUS PIC X(2).
+
+       *> Control break by class/section - the department wants a
+       *> subtotal printed and reset every time FI-CLASS-SECTION
+       *> changes instead of one flat undifferentiated list.
+       01  WS-CURRENT-CLASS    PIC X(4) VALUE SPACES.
+       01  WS-CLASS-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-CLASS-MARKS-SUM  PIC 9(7) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            *> Open the file
-            OPEN INPUT INFILE
-
-            *> if file check key is not 0 then print the file error message
-            *> with file check key number and stop the program
-            IF FILE-CHECK-KEY NOT = "00"
-                  DISPLAY "NON-ZERO FILE STATUS RETURNED FROM OPEN ",
-                  FILE-CHECK-KEY
-                  GO TO 900-END-PROGRAM
+            PERFORM 090-SET-FILE-PATHS.
+
+      *> Loaded before OUTFILE/REJECT-FILE/CSV-FILE are opened (req
+      *> review) so 091/092/093 already know whether this is a
+      *> checkpoint-resume run and can OPEN EXTEND instead of OPEN
+      *> OUTPUT - otherwise every resumed run truncated the very
+      *> output START INFILE was about to resume appending to.
+            PERFORM 097-LOAD-CHECKPOINT.
+
+            PERFORM 091-OPEN-OUTFILE.
+            IF WS-STATUS-DECISION = "ALERT"
+                MOVE 8 TO RETURN-CODE
+                GO TO 900-END-PROGRAM
             END-IF.
 
-            *> Read the file and at the end of file, set the ENDOFFILE = 1
-            READ INFILE
-               AT END SET ENDOFFILE TO TRUE
-            END-READ.
+            PERFORM 092-OPEN-REJECT-FILE.
+            IF WS-STATUS-DECISION = "ALERT"
+                MOVE 8 TO RETURN-CODE
+                GO TO 900-END-PROGRAM
+            END-IF.
+
+            PERFORM 093-OPEN-CSV-FILE.
+            IF WS-STATUS-DECISION = "ALERT"
+                MOVE 8 TO RETURN-CODE
+                GO TO 900-END-PROGRAM
+            END-IF.
+
+            PERFORM 094-OPEN-INFILE.
+            IF WS-STATUS-DECISION = "ALERT"
+                MOVE 8 TO RETURN-CODE
+                GO TO 900-END-PROGRAM
+            END-IF.
+
+            IF WS-CHECKPOINT-KEY NOT = SPACES
+                DISPLAY "RESUMING AFTER CHECKPOINT: "
+                    WS-CHECKPOINT-KEY
+                MOVE WS-CHECKPOINT-KEY TO FI-SUBJECT
+                START INFILE KEY IS GREATER THAN FI-SUBJECT
+                    INVALID KEY SET ENDOFFILE TO TRUE
+                END-START
+            END-IF.
+
+            IF NOT ENDOFFILE
+                PERFORM 095-READ-NEXT-RECORD
+            END-IF.
 
             DISPLAY HEADING-LINE.
 
-            WRITE PRINTLINE FROM HEADING-LINE
-            AFTER ADVANCING PAGE.
+            PERFORM 106-WRITE-HEADING.
 
             *> peroform the procedure until reaches to the end of file
             PERFORM 100-PROCESS-SUBJECT-MARKS UNTIL ENDOFFILE.
@@ -76,25 +281,551 @@
             *> Close the file
             PERFORM 900-END-PROGRAM.
 
+       *> Pulls the INFILE/OUTFILE paths from the environment if ops
+       *> set them for this run, otherwise keeps the WORKING-STORAGE
+       *> defaults set above.
+       090-SET-FILE-PATHS.
+               ACCEPT WS-INFILE-PATH FROM ENVIRONMENT
+                   "MARKS_INFILE_PATH"
+               IF WS-INFILE-PATH = SPACES
+                   MOVE "MARKS.DAT" TO WS-INFILE-PATH
+               END-IF.
+               ACCEPT WS-OUTFILE-PATH FROM ENVIRONMENT
+                   "MARKS_OUTFILE_PATH"
+               IF WS-OUTFILE-PATH = SPACES
+                   MOVE "OUTFILE.LPT" TO WS-OUTFILE-PATH
+               END-IF.
+
+      *> Opens with a retry loop for a recoverable status, and an
+      *> operator alert (via 850-CHECK-STATUS) if the file still
+      *> won't open after WS-MAX-RETRIES tries. On a checkpoint-resume
+      *> run (req review) this OPEN EXTENDs instead of OPEN OUTPUTs,
+      *> so the report already printed before the crash is appended
+      *> to instead of truncated - falling back to OPEN OUTPUT only
+      *> when the file doesn't exist yet, the same EXTEND-with-
+      *> fallback idiom CASH-REGISTER-TASK-37.cbl uses for SALES-LOG/
+      *> AUDIT-LOG.
+       091-OPEN-OUTFILE.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   IF WS-CHECKPOINT-KEY = SPACES
+                       OPEN OUTPUT OUTFILE
+                   ELSE
+                       OPEN EXTEND OUTFILE
+                       IF WS-OUTFILE-STATUS = "05" OR
+                               WS-OUTFILE-STATUS = "35"
+                           OPEN OUTPUT OUTFILE
+                       END-IF
+                   END-IF
+                   MOVE WS-OUTFILE-STATUS TO WS-VERB-STATUS
+                   MOVE "OPEN OUTFILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+
+       092-OPEN-REJECT-FILE.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   IF WS-CHECKPOINT-KEY = SPACES
+                       OPEN OUTPUT REJECT-FILE
+                   ELSE
+                       OPEN EXTEND REJECT-FILE
+                       IF WS-REJECT-FILE-STATUS = "05" OR
+                               WS-REJECT-FILE-STATUS = "35"
+                           OPEN OUTPUT REJECT-FILE
+                       END-IF
+                   END-IF
+                   MOVE WS-REJECT-FILE-STATUS TO WS-VERB-STATUS
+                   MOVE "OPEN REJECT-FILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+
+       093-OPEN-CSV-FILE.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   IF WS-CHECKPOINT-KEY = SPACES
+                       OPEN OUTPUT CSV-FILE
+                   ELSE
+                       OPEN EXTEND CSV-FILE
+                       IF WS-CSV-FILE-STATUS = "05" OR
+                               WS-CSV-FILE-STATUS = "35"
+                           OPEN OUTPUT CSV-FILE
+                       END-IF
+                   END-IF
+                   MOVE WS-CSV-FILE-STATUS TO WS-VERB-STATUS
+                   MOVE "OPEN CSV-FILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+
+       094-OPEN-INFILE.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   OPEN INPUT INFILE
+                   MOVE FILE-CHECK-KEY TO WS-VERB-STATUS
+                   MOVE "OPEN INFILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+
+      *> Shared FILE STATUS check - see the WORKING-STORAGE comment by
+      *> WS-VERB-STATUS for how callers use this. Statuses "90" THRU
+      *> "99" are implementor-defined and, in this program, the ones
+      *> treated as transient/recoverable (a busy device or dataset);
+      *> everything else is treated as a real, unrecoverable error.
+       850-CHECK-STATUS.
+               IF WS-VERB-STATUS = "00"
+                   MOVE "OK" TO WS-STATUS-DECISION
+               ELSE
+                   DISPLAY "FILE STATUS " WS-VERB-STATUS " ON "
+                       WS-VERB-DESC
+                   IF WS-VERB-STATUS >= "90" AND
+                           WS-RETRY-COUNT < WS-MAX-RETRIES
+                       ADD 1 TO WS-RETRY-COUNT
+                       DISPLAY "RETRYING " WS-VERB-DESC " (ATTEMPT "
+                           WS-RETRY-COUNT " OF " WS-MAX-RETRIES ")"
+                       MOVE "RETRY" TO WS-STATUS-DECISION
+                   ELSE
+                       DISPLAY "OPERATOR ALERT - UNRECOVERABLE FILE "
+                           "ERROR ON " WS-VERB-DESC " STATUS "
+                           WS-VERB-STATUS
+                       MOVE "ALERT" TO WS-STATUS-DECISION
+                       MOVE ZERO TO WS-RETRY-COUNT
+                   END-IF
+               END-IF.
+
        100-PROCESS-SUBJECT-MARKS.
+               *> control break - a new class/section prints and
+               *> resets the running subtotal for the one just ended
+               IF WS-CURRENT-CLASS NOT = SPACES
+                   AND FI-CLASS-SECTION NOT = WS-CURRENT-CLASS
+                   PERFORM 115-PRINT-CLASS-SUBTOTAL
+               END-IF.
+               MOVE FI-CLASS-SECTION TO WS-CURRENT-CLASS.
+
                *> assign file data to the output variables.
                MOVE FI-SUBJECT TO SUBJECT.
                MOVE FI-MARKS TO MARKS.
 
+               PERFORM 105-DETERMINE-GRADE.
+
+               ADD 1 TO WS-CLASS-COUNT.
+               ADD FI-MARKS TO WS-CLASS-MARKS-SUM.
+
+               ADD 1 TO WS-RECORD-COUNT.
+               PERFORM 116-SHOW-PROGRESS.
+               ADD FI-MARKS TO WS-MARKS-SUM.
+               IF GRADE = "FAIL"
+                   ADD 1 TO WS-FAIL-COUNT
+               ELSE
+                   ADD 1 TO WS-PASS-COUNT
+               END-IF.
+
+               *> keep a copy for the ranked leaderboard report printed
+               *> at the end of the run
+               MOVE WS-RANK-COUNT TO WS-TB-COUNT.
+               MOVE 500 TO WS-TB-LIMIT.
+               PERFORM CHECK-TABLE-BOUNDS.
+               IF WS-TB-OK = "Y"
+                   ADD 1 TO WS-RANK-COUNT
+                   SET RT-IDX TO WS-RANK-COUNT
+                   MOVE SUBJECT TO RT-SUBJECT (RT-IDX)
+                   MOVE MARKS TO RT-MARKS (RT-IDX)
+               END-IF.
+
                *> display the records
                DISPLAY SUBJECT-MARKS.
 
-               WRITE PRINTLINE FROM HEADING-LINE
+               WRITE PRINTLINE FROM SUBJECT-MARKS
                AFTER ADVANCING 2 LINES.
+               PERFORM 109-CHECK-OUTFILE-WRITE.
+
+               PERFORM 108-WRITE-CSV-RECORD.
+
+               PERFORM 098-WRITE-CHECKPOINT.
+
+      *> ADD 2, not 1 (req review) - the detail WRITE above advances 2
+      *> physical lines per record, so counting 1 per record made a
+      *> page break fire every 60 records (120 lines) instead of every
+      *> 60 lines as FEATURE_REQUESTS.md asks for.
+               ADD 2 TO WS-LINE-COUNT.
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 106-WRITE-HEADING
+               END-IF.
+
+               PERFORM 095-READ-NEXT-RECORD.
+
+       *> Writes SUBJECT,MARKS comma-delimited to CSV-FILE so the
+       *> marks can be opened straight into a spreadsheet.
+       108-WRITE-CSV-RECORD.
+               MOVE FI-MARKS TO WS-CSV-MARKS.
+               MOVE SPACES TO WS-CSV-LINE.
+               STRING FI-SUBJECT DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-CSV-MARKS DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+               END-STRING.
+               MOVE WS-CSV-LINE TO CSV-RECORD.
+               WRITE CSV-RECORD.
+               PERFORM 111-CHECK-CSV-WRITE.
+
+       *> Reads CHECKPOINT.DAT left over from a prior run, if any, so
+       *> MAIN-PROCEDURE can START INFILE past the last record that
+       *> was actually committed instead of from the beginning - and
+       *> (req review) restores 800-PRINT-FOOTER's running totals from
+       *> the same record, so a resumed run's summary covers the whole
+       *> logical job instead of just the resumed tail.
+       097-LOAD-CHECKPOINT.
+               MOVE SPACES TO WS-CHECKPOINT-KEY.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   OPEN INPUT CHECKPOINT-FILE
+                   MOVE WS-CHECKPOINT-STATUS TO WS-VERB-STATUS
+                   MOVE "OPEN CHECKPOINT-FILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+               IF WS-CHECKPOINT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE SPACES TO WS-CHECKPOINT-KEY
+                       NOT AT END
+                           MOVE CP-SUBJECT TO WS-CHECKPOINT-KEY
+                           MOVE CP-RECORD-COUNT TO WS-RECORD-COUNT
+                           MOVE CP-MARKS-SUM TO WS-MARKS-SUM
+                           MOVE CP-PASS-COUNT TO WS-PASS-COUNT
+                           MOVE CP-FAIL-COUNT TO WS-FAIL-COUNT
+                           MOVE CP-REJECT-COUNT TO WS-REJECT-COUNT
+                           MOVE CP-CURRENT-CLASS TO WS-CURRENT-CLASS
+                           MOVE CP-CLASS-COUNT TO WS-CLASS-COUNT
+                           MOVE CP-CLASS-MARKS-SUM
+                               TO WS-CLASS-MARKS-SUM
+                           MOVE CP-RANK-COUNT TO WS-RANK-COUNT
+                           MOVE CP-RANK-TABLE TO RANK-TABLE
+                   END-READ
+                   MOVE WS-CHECKPOINT-STATUS TO WS-VERB-STATUS
+                   MOVE "READ CHECKPOINT-FILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+                   MOVE ZERO TO WS-RETRY-COUNT
+                   PERFORM WITH TEST AFTER
+                           UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                       CLOSE CHECKPOINT-FILE
+                       MOVE WS-CHECKPOINT-STATUS TO WS-VERB-STATUS
+                       MOVE "CLOSE CHECKPOINT-FILE" TO WS-VERB-DESC
+                       PERFORM 850-CHECK-STATUS
+                   END-PERFORM
+               END-IF.
+
+       *> Records the subject just processed, and the running totals so
+       *> far (req review), as the new checkpoint - OPEN OUTPUT
+       *> truncates the file so it only ever holds the one most recent
+       *> record.
+       098-WRITE-CHECKPOINT.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   MOVE WS-CHECKPOINT-STATUS TO WS-VERB-STATUS
+                   MOVE "OPEN CHECKPOINT-FILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+               MOVE FI-SUBJECT TO CP-SUBJECT.
+               MOVE WS-RECORD-COUNT TO CP-RECORD-COUNT.
+               MOVE WS-MARKS-SUM TO CP-MARKS-SUM.
+               MOVE WS-PASS-COUNT TO CP-PASS-COUNT.
+               MOVE WS-FAIL-COUNT TO CP-FAIL-COUNT.
+               MOVE WS-REJECT-COUNT TO CP-REJECT-COUNT.
+               MOVE WS-CURRENT-CLASS TO CP-CURRENT-CLASS.
+               MOVE WS-CLASS-COUNT TO CP-CLASS-COUNT.
+               MOVE WS-CLASS-MARKS-SUM TO CP-CLASS-MARKS-SUM.
+               MOVE WS-RANK-COUNT TO CP-RANK-COUNT.
+               MOVE RANK-TABLE TO CP-RANK-TABLE.
+               WRITE CHECKPOINT-RECORD.
+               PERFORM 112-CHECK-CHECKPOINT-WRITE.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   CLOSE CHECKPOINT-FILE
+                   MOVE WS-CHECKPOINT-STATUS TO WS-VERB-STATUS
+                   MOVE "CLOSE CHECKPOINT-FILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+
+       *> Clears the checkpoint once a run has reached end of file
+       *> cleanly, so the next run starts from record one again.
+       099-CLEAR-CHECKPOINT.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   MOVE WS-CHECKPOINT-STATUS TO WS-VERB-STATUS
+                   MOVE "OPEN CHECKPOINT-FILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   CLOSE CHECKPOINT-FILE
+                   MOVE WS-CHECKPOINT-STATUS TO WS-VERB-STATUS
+                   MOVE "CLOSE CHECKPOINT-FILE" TO WS-VERB-DESC
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+
+       *> Reprints the column heading at the top of a new page and
+       *> resets the line counter - called once at report start and
+       *> again every WS-LINES-PER-PAGE detail lines thereafter.
+       106-WRITE-HEADING.
+               ADD 1 TO WS-PAGE-COUNT.
+               MOVE WS-PAGE-COUNT TO PH-PAGE-NO.
+               WRITE PRINTLINE FROM PAGE-HEADING-LINE
+               AFTER ADVANCING PAGE.
+               PERFORM 109-CHECK-OUTFILE-WRITE.
+               WRITE PRINTLINE FROM HEADING-LINE
+               AFTER ADVANCING 1 LINES.
+               PERFORM 109-CHECK-OUTFILE-WRITE.
+               MOVE ZERO TO WS-LINE-COUNT.
+
+       *> Checks/logs the status from the WRITE PRINTLINE just issued,
+       *> retrying (by reissuing WRITE PRINTLINE - the record area
+       *> still holds what the failed write already MOVEd into it)
+       *> for a recoverable status, alerting if unrecoverable.
+       109-CHECK-OUTFILE-WRITE.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               MOVE WS-OUTFILE-STATUS TO WS-VERB-STATUS.
+               MOVE "WRITE PRINTLINE" TO WS-VERB-DESC.
+               PERFORM 850-CHECK-STATUS.
+               PERFORM WITH TEST BEFORE
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   WRITE PRINTLINE
+                   MOVE WS-OUTFILE-STATUS TO WS-VERB-STATUS
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
 
-               *> Read the file and at the end of file, set the ENDOFFILE = 1
-               READ INFILE
-                  AT END SET ENDOFFILE TO TRUE
-               END-READ.
+       *> Reads the next record, retrying a recoverable READ status
+       *> before giving up on it, then skipping (and logging) any
+       *> record whose status is still non-zero instead of trusting
+       *> every READ blindly the way this paragraph used to.
+       095-READ-NEXT-RECORD.
+               MOVE "N" TO WS-VALID-READ.
+               PERFORM UNTIL WS-VALID-READ = "Y" OR ENDOFFILE
+                   MOVE ZERO TO WS-RETRY-COUNT
+                   MOVE "RETRY" TO WS-STATUS-DECISION
+                   PERFORM WITH TEST BEFORE
+                           UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                       READ INFILE
+                           AT END SET ENDOFFILE TO TRUE
+                       END-READ
+                       IF ENDOFFILE
+                           MOVE "OK" TO WS-STATUS-DECISION
+                       ELSE
+                           MOVE FILE-CHECK-KEY TO WS-VERB-STATUS
+                           MOVE "READ INFILE" TO WS-VERB-DESC
+                           PERFORM 850-CHECK-STATUS
+                       END-IF
+                   END-PERFORM
+                   IF ENDOFFILE
+                       MOVE "Y" TO WS-VALID-READ
+                   ELSE IF FILE-CHECK-KEY = "00"
+                       MOVE "Y" TO WS-VALID-READ
+                   ELSE
+                       PERFORM 096-WRITE-REJECT
+                   END-IF
+               END-PERFORM.
+
+       096-WRITE-REJECT.
+               ADD 1 TO WS-REJECT-COUNT.
+               MOVE FILE-CHECK-KEY TO RJ-STATUS.
+               MOVE FI-SUBJECT TO RJ-SUBJECT.
+               MOVE FI-MARKS TO RJ-MARKS.
+               WRITE REJECT-RECORD.
+               PERFORM 110-CHECK-REJECT-WRITE.
+
+      *> Checked-write helpers for REJECT-FILE/CSV-FILE/CHECKPOINT-
+      *> FILE - same shape as 109-CHECK-OUTFILE-WRITE, one per file
+      *> since each has its own FILE STATUS field and record area.
+       110-CHECK-REJECT-WRITE.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               MOVE WS-REJECT-FILE-STATUS TO WS-VERB-STATUS.
+               MOVE "WRITE REJECT-RECORD" TO WS-VERB-DESC.
+               PERFORM 850-CHECK-STATUS.
+               PERFORM WITH TEST BEFORE
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   WRITE REJECT-RECORD
+                   MOVE WS-REJECT-FILE-STATUS TO WS-VERB-STATUS
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+
+       111-CHECK-CSV-WRITE.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               MOVE WS-CSV-FILE-STATUS TO WS-VERB-STATUS.
+               MOVE "WRITE CSV-RECORD" TO WS-VERB-DESC.
+               PERFORM 850-CHECK-STATUS.
+               PERFORM WITH TEST BEFORE
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   WRITE CSV-RECORD
+                   MOVE WS-CSV-FILE-STATUS TO WS-VERB-STATUS
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+
+       112-CHECK-CHECKPOINT-WRITE.
+               MOVE ZERO TO WS-RETRY-COUNT.
+               MOVE WS-CHECKPOINT-STATUS TO WS-VERB-STATUS.
+               MOVE "WRITE CHECKPOINT-RECORD" TO WS-VERB-DESC.
+               PERFORM 850-CHECK-STATUS.
+               PERFORM WITH TEST BEFORE
+                       UNTIL WS-STATUS-DECISION NOT = "RETRY"
+                   WRITE CHECKPOINT-RECORD
+                   MOVE WS-CHECKPOINT-STATUS TO WS-VERB-STATUS
+                   PERFORM 850-CHECK-STATUS
+               END-PERFORM.
+
+      *> DISPLAYs a "still going" line every WS-PROGRESS-INTERVAL
+      *> records instead of leaving the operator staring at a blank
+      *> screen while a large INFILE churns through.
+       116-SHOW-PROGRESS.
+               IF FUNCTION MOD(WS-RECORD-COUNT, WS-PROGRESS-INTERVAL)
+                       = 0
+                   DISPLAY "...PROCESSED " WS-RECORD-COUNT " RECORDS"
+               END-IF.
+
+       *> Prints the subtotal for the class/section just ended and
+       *> resets the running accumulators for the one starting.
+       115-PRINT-CLASS-SUBTOTAL.
+               DISPLAY "  -- CLASS/SECTION " WS-CURRENT-CLASS
+                   " SUBTOTAL: " WS-CLASS-MARKS-SUM
+                   " OVER " WS-CLASS-COUNT " RECORDS --".
+               MOVE SPACES TO PRINTLINE.
+               STRING "CLASS " WS-CURRENT-CLASS
+                   " SUBTOTAL: " WS-CLASS-MARKS-SUM
+                   " RECORDS: " WS-CLASS-COUNT
+                   DELIMITED BY SIZE INTO PRINTLINE
+               END-STRING.
+               WRITE PRINTLINE
+                   AFTER ADVANCING 1 LINES.
+               PERFORM 109-CHECK-OUTFILE-WRITE.
+               MOVE ZERO TO WS-CLASS-COUNT.
+               MOVE ZERO TO WS-CLASS-MARKS-SUM.
+
+       *> Same EXCELLENT/GOOD/PASSING/FAIL bands as
+       *> CONDITIONAL-STATEMENTS-23, applied here to FI-MARKS.
+       105-DETERMINE-GRADE.
+               IF FI-MARKS >= 80
+                   MOVE "EXCELLENT" TO GRADE
+               ELSE IF FI-MARKS >= 50 AND FI-MARKS < 80
+                   MOVE "GOOD" TO GRADE
+               ELSE IF FI-MARKS >= 33 AND FI-MARKS < 50
+                   MOVE "PASSING" TO GRADE
+               ELSE
+                   MOVE "FAIL" TO GRADE
+               END-IF.
+
+       *> Simple descending bubble sort over RANK-TABLE by RT-MARKS -
+       *> the table tops out at 500 entries so a linear-pass sort is
+       *> plenty fast and needs no SORT verb or work file.
+       700-SORT-RANK-TABLE.
+           MOVE "Y" TO WS-SORT-SWAPPED.
+           PERFORM UNTIL WS-SORT-SWAPPED = "N"
+               MOVE "N" TO WS-SORT-SWAPPED
+               PERFORM VARYING RT-IDX FROM 1 BY 1
+                       UNTIL RT-IDX > WS-RANK-COUNT - 1
+                   IF RT-MARKS (RT-IDX) < RT-MARKS (RT-IDX + 1)
+                     MOVE RT-SUBJECT (RT-IDX)
+                       TO WS-SORT-TEMP-SUBJECT
+                     MOVE RT-MARKS (RT-IDX)
+                       TO WS-SORT-TEMP-MARKS
+                     MOVE RT-SUBJECT (RT-IDX + 1)
+                       TO RT-SUBJECT (RT-IDX)
+                     MOVE RT-MARKS (RT-IDX + 1)
+                       TO RT-MARKS (RT-IDX)
+                     MOVE WS-SORT-TEMP-SUBJECT
+                       TO RT-SUBJECT (RT-IDX + 1)
+                     MOVE WS-SORT-TEMP-MARKS
+                       TO RT-MARKS (RT-IDX + 1)
+                     MOVE "Y" TO WS-SORT-SWAPPED
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       750-PRINT-RANKED-REPORT.
+           PERFORM 700-SORT-RANK-TABLE.
+
+           WRITE PRINTLINE FROM RANK-HEADING-LINE
+               AFTER ADVANCING PAGE.
+           PERFORM 109-CHECK-OUTFILE-WRITE.
+
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                   UNTIL RT-IDX > WS-RANK-COUNT
+               MOVE RT-IDX TO RL-RANK
+               MOVE RT-SUBJECT (RT-IDX) TO RL-SUBJECT
+               MOVE RT-MARKS (RT-IDX) TO RL-MARKS
+               WRITE PRINTLINE FROM RANK-DETAIL-LINE
+                   AFTER ADVANCING 1 LINES
+               PERFORM 109-CHECK-OUTFILE-WRITE
+           END-PERFORM.
+
+       800-PRINT-FOOTER.
+           IF WS-RECORD-COUNT > 0
+               COMPUTE WS-MARKS-AVERAGE ROUNDED =
+                   WS-MARKS-SUM / WS-RECORD-COUNT
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+           DISPLAY "AVERAGE MARKS: " WS-MARKS-AVERAGE.
+           DISPLAY "PASS COUNT: " WS-PASS-COUNT.
+           DISPLAY "FAIL COUNT: " WS-FAIL-COUNT.
+           DISPLAY "REJECTED RECORDS: " WS-REJECT-COUNT.
+
+           MOVE SPACES TO PRINTLINE.
+           WRITE PRINTLINE
+               AFTER ADVANCING 2 LINES.
+           PERFORM 109-CHECK-OUTFILE-WRITE.
+           MOVE SPACES TO PRINTLINE.
+           STRING "RECORDS: " WS-RECORD-COUNT
+               " AVG: " WS-MARKS-AVERAGE
+               " PASS: " WS-PASS-COUNT
+               " FAIL: " WS-FAIL-COUNT
+               DELIMITED BY SIZE INTO PRINTLINE
+           END-STRING.
+           WRITE PRINTLINE
+               AFTER ADVANCING 1 LINES.
+           PERFORM 109-CHECK-OUTFILE-WRITE.
 
        900-END-PROGRAM.
+           IF WS-CLASS-COUNT > 0
+               PERFORM 115-PRINT-CLASS-SUBTOTAL
+           END-IF.
+           IF ENDOFFILE
+               PERFORM 099-CLEAR-CHECKPOINT
+           END-IF.
+           IF WS-RANK-COUNT > 0
+               PERFORM 750-PRINT-RANKED-REPORT
+           END-IF.
+           PERFORM 800-PRINT-FOOTER.
+
            CLOSE INFILE.
+           MOVE FILE-CHECK-KEY TO WS-VERB-STATUS.
+           MOVE "CLOSE INFILE" TO WS-VERB-DESC.
+           PERFORM 850-CHECK-STATUS.
+
            CLOSE OUTFILE.
-           STOP RUN.
+           MOVE WS-OUTFILE-STATUS TO WS-VERB-STATUS.
+           MOVE "CLOSE OUTFILE" TO WS-VERB-DESC.
+           PERFORM 850-CHECK-STATUS.
+
+           CLOSE REJECT-FILE.
+           MOVE WS-REJECT-FILE-STATUS TO WS-VERB-STATUS.
+           MOVE "CLOSE REJECT-FILE" TO WS-VERB-DESC.
+           PERFORM 850-CHECK-STATUS.
+
+           CLOSE CSV-FILE.
+           MOVE WS-CSV-FILE-STATUS TO WS-VERB-STATUS.
+           MOVE "CLOSE CSV-FILE" TO WS-VERB-DESC.
+           PERFORM 850-CHECK-STATUS.
+
+           GOBACK.
+
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM MARKS-TRANSCRIPT-REPORT.
