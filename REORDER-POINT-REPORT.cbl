@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch report over the item master (the
+      *          inventory file req 030's cash-register deduction
+      *          keeps up to date) listing every item at or below its
+      *          reorder point, so purchasing does not have to walk
+      *          the shelves by hand to notice we're low on something.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDER-POINT-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER
+               ASSIGN TO "ITEMMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS ITEM-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER.
+           COPY "ITEM-MASTER.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 ITEM-MASTER-STATUS      PIC X(2).
+       01 WS-EOF-FLAG             PIC X(1) VALUE "N".
+           88 ENDOFFILE VALUE "Y".
+
+       01 WS-ITEM-COUNT           PIC 9(5) VALUE ZERO.
+       01 WS-LOW-STOCK-COUNT      PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ITEM-MASTER.
+           IF ITEM-MASTER-STATUS NOT = "00"
+               DISPLAY "NO ITEM MASTER TO REPORT ON, STATUS "
+                   ITEM-MASTER-STATUS
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           DISPLAY "================ REORDER-POINT REPORT ===========".
+           DISPLAY "ITEM CODE  ITEM NAME                  ON-HAND".
+           DISPLAY "                                       REORDER-PT".
+
+           READ ITEM-MASTER
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 100-CHECK-ONE-ITEM UNTIL ENDOFFILE.
+
+           CLOSE ITEM-MASTER.
+
+           DISPLAY "==================================================".
+           DISPLAY "ITEMS ON FILE: " WS-ITEM-COUNT.
+           DISPLAY "ITEMS AT OR BELOW REORDER POINT: "
+               WS-LOW-STOCK-COUNT.
+
+           STOP RUN.
+
+       100-CHECK-ONE-ITEM.
+           ADD 1 TO WS-ITEM-COUNT.
+           IF IM-QTY-ON-HAND <= IM-REORDER-POINT
+               ADD 1 TO WS-LOW-STOCK-COUNT
+               DISPLAY IM-ITEM-CODE " " IM-ITEM-NAME " "
+                   IM-QTY-ON-HAND " " IM-REORDER-POINT
+           END-IF.
+
+           READ ITEM-MASTER
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+       END PROGRAM REORDER-POINT-REPORT.
