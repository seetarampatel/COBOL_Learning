@@ -8,12 +8,28 @@
        01  GENDER PIC X(6).
        01  RATING PIC 9(1).
 
+      *> Shared with EVALUATE-28's equivalent EVALUATE version of the
+      *> same rule - both now run the same criteria-table engine.
+           COPY "ELIGIBILITY-FIELDS.CPY".
+
+      *> Shared numeric-entry validation (req 046/review) - FAV-NUM,
+      *> AGE, and MARKS used to be ACCEPTed straight into numeric
+      *> PICTUREs, so mistyped input either aborted the run or
+      *> silently corrupted the field depending on the runtime, same
+      *> as EVALUATE-28's identical three prompts.
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            *> EXAMPLE-1
            DISPLAY "PLEASE ENTER YOUR FAV-NUM".
-           ACCEPT FAV-NUM.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE FAV-NUM = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
            IF FAV-NUM = 3
                DISPLAY "YOU ARE CORRECT!"
@@ -23,7 +39,12 @@
            DISPLAY "*********************************".
            *> EXAMPLE-2
            DISPLAY "PLEASE ENTER YOUR AGE".
-           ACCEPT AGE.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE AGE = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
            IF AGE >= 18
                DISPLAY "YOU ARE AN ADULT"
@@ -36,7 +57,12 @@
            DISPLAY "*********************************".
            *> EXAMPLE-3
            DISPLAY "PLEASE ENTER YOUR MARKS".
-           ACCEPT MARKS.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE MARKS = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
            IF MARKS >= 80
                DISPLAY "EXCELLENT STUDENT"
@@ -55,19 +81,33 @@
            DISPLAY "PLEASE ENTER YOUR GENDER".
            ACCEPT GENDER.
 
-           IF GENDER = "MALE"
-               DISPLAY "YOU CAN NOT PARTICIPATE IN BEAUTY CONTEST"
+           DISPLAY "PLEASE ENTER YOUR RATING"
+           ACCEPT RATING
+
+      *> Same criteria table as EVALUATE-28's beauty-contest rule, run
+      *> through the shared engine instead of a nested IF.
+           MOVE GENDER TO WS-ELIG-GENDER.
+           MOVE RATING TO WS-ELIG-RATING.
+           MOVE 2 TO WS-ELIG-CRITERIA-COUNT.
+           MOVE 1 TO WS-EC-ATTRIBUTE(1).
+           MOVE "EQ" TO WS-EC-OPERATOR(1).
+           MOVE "FEMALE" TO WS-EC-ALPHA-VALUE(1).
+           MOVE 2 TO WS-EC-ATTRIBUTE(2).
+           MOVE "GT" TO WS-EC-OPERATOR(2).
+           MOVE 7 TO WS-EC-NUM-VALUE(2).
+
+           PERFORM CHECK-ELIGIBILITY.
+
+           IF IS-ELIGIBLE
+               DISPLAY "GOOD RATING. TAKE-PART IN BEAUTY CONTEST"
            ELSE
-               DISPLAY "PLEASE ENTER YOUR RATING"
-               ACCEPT RATING
-
-               IF RATING > 7
-                   DISPLAY "GOOD RATING. TAKE-PART IN BEAUTY CONTEST"
-               ELSE
-                   DISPLAY "BAD RATING. FORGET THE BEAUTY CONTEST"
-               END-IF
+               DISPLAY "BAD RATING. FORGET THE BEAUTY CONTEST"
            END-IF.
 
            STOP RUN.
 
+           COPY "ELIGIBILITY-LOGIC.CPY".
+
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
+
        END PROGRAM CONDITIONAL-STATEMENTS.
