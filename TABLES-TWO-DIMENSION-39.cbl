@@ -1,52 +1,107 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Loads the subject/code/credit-weight table from a
+      *          real COURSE-MASTER file instead of the hardcoded
+      *          MOVE "MATl12PHYl34CHEl56" TO WS-TABLE literal, so
+      *          adding a new course does not mean recompiling every
+      *          program that has this table baked in.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ONE-DIMENSION-TABLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSE-MASTER-FILE
+               ASSIGN TO "COURSEMSTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CM-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  COURSE-MASTER-FILE.
+           COPY "COURSE-MASTER.CPY".
+
        WORKING-STORAGE SECTION.
-      *> two dimension table
+       01 WS-CM-FILE-STATUS  PIC X(2).
+       01 WS-CM-EOF-FLAG     PIC X(1) VALUE "N".
+           88 CM-ENDOFFILE VALUE "Y".
 
-      *> EXAMPLE - we have 4 students and each student has the 5 subject marks
-       *>  01 TABLE
-       *>     02 ROW OCCURS 4 TIMES.         // students
-       *>        03 COLUMN OCCURS 5 TIMES.   // subjects
-       *>           04 DATA PIC X(5).
+      *> here we define the group item WS-TABLE (all subject info),
+      *> now loaded from COURSE-MASTER-FILE instead of a fixed
+      *> 3-entry literal, so the number of courses is whatever the
+      *> file holds.
+       01 WS-COURSE-COUNT PIC 9(3) VALUE ZERO.
        01 WS-TABLE.
-           *> here we define the group item WS-TABLE (all subject info)
-           *> WS-TABLE has the data item WS-SUBJECT-INFO (each individual subject info)
-           *> WS-SUBJECT-INFO have 2 parts
-           *> 1: WS-SUBJECT-NAME - each subject name info
-           *> 2: WS-SUBJECT-CODE - all info about subject code
-           *> WS-SUBJECT-CODE has two parts and both are WS-CODE (each individiual subject code)
-
-           *> which occurs 3 times means have three values with subscript
-           04 WS-SUBJECT-INFO OCCURS 3 TIMES.
+           04 WS-SUBJECT-INFO OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-COURSE-COUNT
+                   INDEXED BY WT-IDX.
               10 WS-SUBJECT-NAME PIC X(3).
               10 WS-SUBJECT-CODE OCCURS 2 TIMES.
                  15 WS-CODE PIC X(1).
+              10 WS-CREDIT-WEIGHT PIC 9(1).
+
+      *> Guards WS-TABLE's OCCURS limit before it is indexed into
+      *> (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE "MATl12PHYl34CHEl56" TO WS-TABLE.
+            PERFORM 010-LOAD-COURSE-MASTER.
+
             DISPLAY "SUBJECT INFORMATION: ".
-            DISPLAY "SUBJECT INFO MATHEMATICS : " WS-SUBJECT-INFO(1).
-            DISPLAY "SUBJECT NAME IS: " WS-SUBJECT-NAME(1).
-            DISPLAY "SUBJECT CODE 1 IS: " WS-CODE(1,1).
-            DISPLAY "SUBJECT CODE 2 IS: " WS-CODE(1,2).
-
-            DISPLAY "SUBJECT INFO PHYSICS : " WS-SUBJECT-INFO(2).
-            DISPLAY "SUBJECT NAME IS: " WS-SUBJECT-NAME(2).
-            DISPLAY "SUBJECT CODE 1 IS: " WS-CODE(2,1).
-            DISPLAY "SUBJECT CODE 2 IS: " WS-CODE(2,2).
-
-            DISPLAY "SUBJECT INFO CHEMISTRY : " WS-SUBJECT-INFO(3).
-            DISPLAY "SUBJECT NAME IS: " WS-SUBJECT-NAME(3).
-            DISPLAY "SUBJECT CODE 1 IS: " WS-CODE(3,1).
-            DISPLAY "SUBJECT CODE 2 IS: " WS-CODE(3,2).
+            PERFORM VARYING WT-IDX FROM 1 BY 1
+                    UNTIL WT-IDX > WS-COURSE-COUNT
+                DISPLAY "SUBJECT INFO " WS-SUBJECT-NAME(WT-IDX) " : "
+                    WS-SUBJECT-INFO(WT-IDX)
+                DISPLAY "SUBJECT NAME IS: " WS-SUBJECT-NAME(WT-IDX)
+                DISPLAY "SUBJECT CODE 1 IS: " WS-CODE(WT-IDX, 1)
+                DISPLAY "SUBJECT CODE 2 IS: " WS-CODE(WT-IDX, 2)
+                DISPLAY "CREDIT WEIGHT IS: " WS-CREDIT-WEIGHT(WT-IDX)
+            END-PERFORM.
+
             STOP RUN.
+
+      *> Reads COURSE-MASTER-FILE straight into the OCCURS DEPENDING
+      *> ON table, splitting the 2-character CM-SUBJECT-CODE into the
+      *> same two subscripted WS-CODE characters the original literal
+      *> load produced.
+       010-LOAD-COURSE-MASTER.
+            OPEN INPUT COURSE-MASTER-FILE.
+            IF WS-CM-FILE-STATUS NOT = "00"
+                DISPLAY "NO COURSE MASTER FILE, STATUS "
+                    WS-CM-FILE-STATUS
+                GO TO 010-LOAD-DONE
+            END-IF.
+
+            PERFORM UNTIL CM-ENDOFFILE
+                READ COURSE-MASTER-FILE
+                    AT END SET CM-ENDOFFILE TO TRUE
+                END-READ
+                IF NOT CM-ENDOFFILE
+                    MOVE WS-COURSE-COUNT TO WS-TB-COUNT
+                    MOVE 50 TO WS-TB-LIMIT
+                    PERFORM CHECK-TABLE-BOUNDS
+                    IF WS-TB-OK = "Y"
+                        ADD 1 TO WS-COURSE-COUNT
+                        SET WT-IDX TO WS-COURSE-COUNT
+                        MOVE CM-SUBJECT-NAME TO WS-SUBJECT-NAME(WT-IDX)
+                        MOVE CM-SUBJECT-CODE(1:1)
+                            TO WS-CODE(WT-IDX, 1)
+                        MOVE CM-SUBJECT-CODE(2:1)
+                            TO WS-CODE(WT-IDX, 2)
+                        MOVE CM-CREDIT-WEIGHT
+                            TO WS-CREDIT-WEIGHT(WT-IDX)
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            CLOSE COURSE-MASTER-FILE.
+       010-LOAD-DONE.
+            CONTINUE.
+
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
+
        END PROGRAM ONE-DIMENSION-TABLE.
