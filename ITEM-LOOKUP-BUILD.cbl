@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: FILE-HANDLING-46's comment block lists sequential,
+      *          line-sequential, indexed, and relative organizations,
+      *          but nothing in this system had ever used RELATIVE.
+      *          ITEM-MASTER is INDEXED by the alphanumeric IM-ITEM-CODE
+      *          and every checkout/inventory program already depends
+      *          on that key, so it stays as-is. This program builds a
+      *          companion ITEM-LOOKUP.DAT, ORGANIZATION IS RELATIVE,
+      *          assigning each item a sequential item NUMBER so the
+      *          register's checkout scan (CASH-REGISTER-TASK-37) can
+      *          do one direct READ by RELATIVE KEY instead of an
+      *          indexed or sequential scan, for the case where a
+      *          cashier keys a fast numeric item number rather than
+      *          the item code. Re-run this after ITEM-MASTER changes
+      *          to rebuild the lookup file, the same way
+      *          MARKS-INDEX-LOAD rebuilds MARKS.DAT from a flat
+      *          extract.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEM-LOOKUP-BUILD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER
+               ASSIGN TO "ITEMMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS ITEM-MASTER-STATUS.
+
+           SELECT ITEM-LOOKUP
+               ASSIGN TO "ITEMLKUP.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-ITEM-REL-KEY
+               FILE STATUS IS ITEM-LOOKUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER.
+           COPY "ITEM-MASTER.CPY".
+
+       FD  ITEM-LOOKUP.
+           COPY "ITEM-LOOKUP.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 ITEM-MASTER-STATUS   PIC X(2).
+       01 ITEM-LOOKUP-STATUS   PIC X(2).
+       01 WS-ITEM-REL-KEY      PIC 9(6) VALUE ZERO.
+       01 WS-EOF-FLAG          PIC X(1) VALUE "N".
+           88 ENDOFFILE VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ITEM-MASTER.
+           IF ITEM-MASTER-STATUS NOT = "00"
+               DISPLAY "NO ITEM MASTER FILE, STATUS " ITEM-MASTER-STATUS
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           OPEN OUTPUT ITEM-LOOKUP.
+           IF ITEM-LOOKUP-STATUS NOT = "00"
+               DISPLAY "COULD NOT BUILD ITEM-LOOKUP, STATUS "
+                   ITEM-LOOKUP-STATUS
+               CLOSE ITEM-MASTER
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           DISPLAY "ITEM NUMBER ASSIGNMENTS:".
+
+           READ ITEM-MASTER NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL ENDOFFILE
+               ADD 1 TO WS-ITEM-REL-KEY
+               MOVE IM-ITEM-CODE TO IL-ITEM-CODE
+               MOVE IM-ITEM-NAME TO IL-ITEM-NAME
+               MOVE IM-PRICE TO IL-PRICE
+               WRITE ITEM-LOOKUP-RECORD
+               DISPLAY "  ITEM NUMBER " WS-ITEM-REL-KEY
+                   " = " IM-ITEM-CODE " " IM-ITEM-NAME
+
+               READ ITEM-MASTER NEXT RECORD
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "ITEMS ASSIGNED: " WS-ITEM-REL-KEY.
+
+           CLOSE ITEM-MASTER.
+           CLOSE ITEM-LOOKUP.
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+       END PROGRAM ITEM-LOOKUP-BUILD.
