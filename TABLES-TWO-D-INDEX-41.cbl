@@ -1,34 +1,113 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Loads the subject-code master from a real file (kept
+      *          in subject-name order) instead of the hand-loaded
+      *          literal "MAT12PHY34CHE56", and looks codes up with
+      *          SEARCH ALL instead of a linear PERFORM VARYING scan.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ONE-DIMENSION-TABLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBJECT-CODE-FILE
+               ASSIGN TO "SUBJECTCODE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SC-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SUBJECT-CODE-FILE.
+           COPY "SUBJECT-CODE-MASTER.CPY".
+
        WORKING-STORAGE SECTION.
-      *> two dimension table
-       01 WS-TABLE.
-           *> which occurs 3 times means have three values with subscript
-           05 WS-SUBJECT-INFO OCCURS 3 TIMES INDEXED BY I.
-              10 WS-SUBJECT-NAME PIC X(3).
-              10 WS-SUBJECT-CODE OCCURS 2 TIMES INDEXED BY J.
-                 15 WS-CODE PIC X(1).
+       01 WS-SC-FILE-STATUS PIC X(2).
+       01 WS-SC-EOF-FLAG    PIC X(1) VALUE "N".
+           88 SC-ENDOFFILE VALUE "Y".
+
+       *> the master is kept in ascending subject-name order (loaded
+       *> in file order, which the file itself is maintained in) so
+       *> SEARCH ALL can binary-search it instead of walking it
+       *> linearly the way the old nested PERFORM VARYING loops did.
+       01 WS-SC-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-SUBJECT-CODE-TABLE.
+           05 WS-SC-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-SC-COUNT
+                   ASCENDING KEY IS WS-SC-NAME
+                   INDEXED BY SC-IDX.
+              10 WS-SC-NAME PIC X(3).
+              10 WS-SC-CODE PIC X(2).
+
+       01 WS-LOOKUP-NAME PIC X(3).
+
+      *> Shared with MARKS-INDEX-LOAD, so the same CONVERTING logic
+      *> keeps both the table's own subject names and the operator's
+      *> typed lookup in the same case before SEARCH ALL compares them.
+           COPY "KEY-NORMALIZE-FIELDS.CPY".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE "MAT12PHY34CHE56" TO WS-TABLE.
-            PERFORM 100-SUBJECT-NAME VARYING I FROM 1 BY 1 UNTIL I > 3.
-            SET I, J TO 1.
+            PERFORM 010-LOAD-SUBJECT-CODE-MASTER.
+
+            PERFORM VARYING SC-IDX FROM 1 BY 1
+                    UNTIL SC-IDX > WS-SC-COUNT
+                DISPLAY "SUBJECT IS: " WS-SC-NAME(SC-IDX)
+                DISPLAY "SUBJECT CODE IS: " WS-SC-CODE(SC-IDX)
+            END-PERFORM.
+
+            DISPLAY "ENTER A SUBJECT NAME TO LOOK UP".
+            ACCEPT WS-LOOKUP-NAME.
+            MOVE SPACES TO WS-NK-FIELD.
+            MOVE WS-LOOKUP-NAME TO WS-NK-FIELD.
+            PERFORM UPPERCASE-KEY-FIELD.
+            MOVE WS-NK-FIELD(1:3) TO WS-LOOKUP-NAME.
+            PERFORM 200-LOOKUP-SUBJECT-CODE.
+
             STOP RUN.
 
-       100-SUBJECT-NAME.
-            DISPLAY "SUBJECT IS: " WS-SUBJECT-NAME(I).
-            PERFORM 100-SUBJECT-CODE VARYING J FROM 1 BY 1 UNTIL J > 2.
+       *> Reads SUBJECT-CODE-FILE, already maintained in ascending
+       *> SC-SUBJECT-NAME order, straight into the ASCENDING KEY
+       *> table so SEARCH ALL below is valid.
+       010-LOAD-SUBJECT-CODE-MASTER.
+            OPEN INPUT SUBJECT-CODE-FILE.
+            IF WS-SC-FILE-STATUS NOT = "00"
+                DISPLAY "NO SUBJECT CODE FILE, STATUS "
+                    WS-SC-FILE-STATUS
+                GO TO 010-LOAD-DONE
+            END-IF.
+
+            PERFORM UNTIL SC-ENDOFFILE
+                READ SUBJECT-CODE-FILE
+                    AT END SET SC-ENDOFFILE TO TRUE
+                END-READ
+                IF NOT SC-ENDOFFILE
+                    ADD 1 TO WS-SC-COUNT
+                    MOVE SC-SUBJECT-NAME TO WS-SC-NAME(WS-SC-COUNT)
+                    MOVE SC-SUBJECT-CODE TO WS-SC-CODE(WS-SC-COUNT)
+                    MOVE SPACES TO WS-NK-FIELD
+                    MOVE WS-SC-NAME(WS-SC-COUNT) TO WS-NK-FIELD
+                    PERFORM UPPERCASE-KEY-FIELD
+                    MOVE WS-NK-FIELD(1:3) TO WS-SC-NAME(WS-SC-COUNT)
+                END-IF
+            END-PERFORM.
+
+            CLOSE SUBJECT-CODE-FILE.
+       010-LOAD-DONE.
+            CONTINUE.
+
+       *> Binary-searches the ordered table instead of a linear scan.
+       200-LOOKUP-SUBJECT-CODE.
+            SEARCH ALL WS-SC-ENTRY
+                AT END
+                    DISPLAY "NO SUCH SUBJECT: " WS-LOOKUP-NAME
+                WHEN WS-SC-NAME(SC-IDX) = WS-LOOKUP-NAME
+                    DISPLAY "CODE FOR " WS-LOOKUP-NAME ": "
+                        WS-SC-CODE(SC-IDX)
+            END-SEARCH.
 
-       100-SUBJECT-CODE.
-            DISPLAY "SUBJECT CODE IS: " WS-SUBJECT-CODE(I, J).
+           COPY "KEY-NORMALIZE-LOGIC.CPY".
 
        END PROGRAM ONE-DIMENSION-TABLE.
