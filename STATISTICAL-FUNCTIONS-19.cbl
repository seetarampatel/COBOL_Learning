@@ -1,46 +1,184 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STATISTICAL-FUNCTIONS.
+
+      *> Class statistics summary computed over the real marks file
+      *> (FILE-HANDLING-EX-47's MARKS.DAT) instead of a hardcoded
+      *> literal list, so the department head gets numbers for the
+      *> actual class instead of 10 made-up sample marks.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE
+               ASSIGN TO "MARKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FI-SUBJECT
+               FILE STATUS IS FILE-CHECK-KEY.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE.
+           COPY "SUBJECT-MARKS.CPY".
+
        WORKING-STORAGE SECTION.
+       01  FILE-CHECK-KEY  PIC X(2).
+
+       01  WS-MARKS-COUNT  PIC 9(3) VALUE ZERO.
+       01  WS-MARKS-TABLE.
+           05 WS-MARKS-ENTRY PIC 9(3)
+               OCCURS 1 TO 500 TIMES DEPENDING ON WS-MARKS-COUNT
+               INDEXED BY MK-IDX.
+
+       *> this cobc build's FUNCTION ... (ALL) support does not cover
+       *> a variable-length OCCURS DEPENDING ON table, so the
+       *> statistics below are computed with an explicit scan/sort
+       *> instead of passing the table straight to the intrinsics.
+       01  WS-MIN          PIC 9(3).
+       01  WS-MAX          PIC 9(3).
+       01  WS-ORD-MIN      PIC 9(3).
+       01  WS-ORD-MAX      PIC 9(3).
+       01  WS-RANGE        PIC 9(3).
+       01  WS-SUM          PIC 9(6) VALUE ZERO.
+       01  WS-MEAN         PIC 9(3)V99.
+       01  WS-MEDIAN       PIC 9(3)V99.
+       01  WS-VARIANCE     PIC 9(7)V9999.
+       01  WS-STD-DEV      PIC 9(4)V9999.
+       01  WS-DEVIATION    PIC S9(4)V99.
+       01  WS-SUM-SQ-DEV   PIC 9(9)V99 VALUE ZERO.
+       01  WS-MID-POINT    PIC 9(3).
+       01  WS-SORT-SWAPPED PIC X(1).
+       01  WS-SORT-TEMP    PIC 9(3).
+
+      *> Guards WS-MARKS-TABLE's OCCURS limit before it is indexed
+      *> into (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 010-LOAD-MARKS.
+
+           IF WS-MARKS-COUNT = ZERO
+               DISPLAY "NO MARKS FOUND IN MARKS.DAT"
+               MOVE 8 TO RETURN-CODE
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           PERFORM 020-COMPUTE-STATISTICS.
+
+           DISPLAY "==== CLASS STATISTICS SUMMARY ====".
+           DISPLAY "RECORDS: " WS-MARKS-COUNT.
+           DISPLAY "MIN: " WS-MIN.
+           DISPLAY "MAX: " WS-MAX.
+           DISPLAY "POSITION OF MIN: " WS-ORD-MIN.
+           DISPLAY "POSITION OF MAX: " WS-ORD-MAX.
+           DISPLAY "RANGE: " WS-RANGE.
+           DISPLAY "MEAN: " WS-MEAN.
+           DISPLAY "MEDIAN: " WS-MEDIAN.
+           DISPLAY "STANDARD DEVIATION: " WS-STD-DEV.
+           DISPLAY "VARIANCE: " WS-VARIANCE.
+           DISPLAY "===================================".
+
+           GO TO 900-END-PROGRAM.
+
+       *> MIN/MAX/ORD-MIN/ORD-MAX/RANGE/MEAN by a single scan, then
+       *> MEDIAN off a sorted copy of the table, then
+       *> VARIANCE/STANDARD-DEVIATION off the deviations from MEAN -
+       *> the same definitions FUNCTION ... would have used.
+       020-COMPUTE-STATISTICS.
+           MOVE WS-MARKS-ENTRY(1) TO WS-MIN.
+           MOVE WS-MARKS-ENTRY(1) TO WS-MAX.
+           MOVE 1 TO WS-ORD-MIN.
+           MOVE 1 TO WS-ORD-MAX.
+           MOVE ZERO TO WS-SUM.
 
-           *> MIN, MAX, ORD-MIN, ORD-MAX, RANGE
-           *> MEAN, MEDIAN, STANDARD-DEVIATION, VARIANCE
+           PERFORM VARYING MK-IDX FROM 1 BY 1
+                   UNTIL MK-IDX > WS-MARKS-COUNT
+               ADD WS-MARKS-ENTRY(MK-IDX) TO WS-SUM
+               IF WS-MARKS-ENTRY(MK-IDX) < WS-MIN
+                   MOVE WS-MARKS-ENTRY(MK-IDX) TO WS-MIN
+                   MOVE MK-IDX TO WS-ORD-MIN
+               END-IF
+               IF WS-MARKS-ENTRY(MK-IDX) > WS-MAX
+                   MOVE WS-MARKS-ENTRY(MK-IDX) TO WS-MAX
+                   MOVE MK-IDX TO WS-ORD-MAX
+               END-IF
+           END-PERFORM.
 
-           *> 10 student marks
-           *> 46, 31, 75, 89, 99, 43, 67, 81, 35, 73
+           COMPUTE WS-RANGE = WS-MAX - WS-MIN.
+           COMPUTE WS-MEAN ROUNDED = WS-SUM / WS-MARKS-COUNT.
 
-           DISPLAY FUNCTION MIN(46, 31, 75, 89, 99, 43, 67, 81, 35, 73).
+           PERFORM VARYING MK-IDX FROM 1 BY 1
+                   UNTIL MK-IDX > WS-MARKS-COUNT
+               COMPUTE WS-DEVIATION =
+                   WS-MARKS-ENTRY(MK-IDX) - WS-MEAN
+               COMPUTE WS-SUM-SQ-DEV =
+                   WS-SUM-SQ-DEV + (WS-DEVIATION * WS-DEVIATION)
+           END-PERFORM.
 
-           DISPLAY FUNCTION MAX(46, 31, 75, 89, 99, 43, 67, 81, 35, 73).
+           COMPUTE WS-VARIANCE ROUNDED =
+               WS-SUM-SQ-DEV / WS-MARKS-COUNT.
+           COMPUTE WS-STD-DEV ROUNDED = FUNCTION SQRT(WS-VARIANCE).
 
-           *> Position/order of min value
-           DISPLAY FUNCTION ORD-MIN(46, 31, 75, 89, 99, 43, 67, 81, 35,
-           73).
+           PERFORM 030-SORT-MARKS-TABLE.
+           IF FUNCTION MOD(WS-MARKS-COUNT, 2) = 0
+               COMPUTE WS-MID-POINT = WS-MARKS-COUNT / 2
+               COMPUTE WS-MEDIAN ROUNDED =
+                   (WS-MARKS-ENTRY(WS-MID-POINT)
+                       + WS-MARKS-ENTRY(WS-MID-POINT + 1)) / 2
+           ELSE
+               COMPUTE WS-MID-POINT = (WS-MARKS-COUNT + 1) / 2
+               MOVE WS-MARKS-ENTRY(WS-MID-POINT) TO WS-MEDIAN
+           END-IF.
 
-           *> Position/order of max value
-           DISPLAY FUNCTION ORD-MAX(46, 31, 75, 89, 99, 43, 67, 81, 35,
-           73).
+       *> Ascending bubble sort - only needed to find the median, and
+       *> the table tops out at 500 entries.
+       030-SORT-MARKS-TABLE.
+           MOVE "Y" TO WS-SORT-SWAPPED.
+           PERFORM UNTIL WS-SORT-SWAPPED = "N"
+               MOVE "N" TO WS-SORT-SWAPPED
+               PERFORM VARYING MK-IDX FROM 1 BY 1
+                       UNTIL MK-IDX > WS-MARKS-COUNT - 1
+                   IF WS-MARKS-ENTRY(MK-IDX) >
+                           WS-MARKS-ENTRY(MK-IDX + 1)
+                       MOVE WS-MARKS-ENTRY(MK-IDX) TO WS-SORT-TEMP
+                       MOVE WS-MARKS-ENTRY(MK-IDX + 1)
+                           TO WS-MARKS-ENTRY(MK-IDX)
+                       MOVE WS-SORT-TEMP TO WS-MARKS-ENTRY(MK-IDX + 1)
+                       MOVE "Y" TO WS-SORT-SWAPPED
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
-           *> range = max - min
-           DISPLAY FUNCTION RANGE(46, 31, 75, 89, 99, 43, 67, 81, 35,
-           73).
+       010-LOAD-MARKS.
+           OPEN INPUT INFILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "NON-ZERO FILE STATUS RETURNED FROM OPEN ",
+                   FILE-CHECK-KEY
+               GO TO 010-LOAD-DONE
+           END-IF.
 
-           *> Find the average of the numbers // MEAN = SUM OF ALL NUMBERS / N
-           DISPLAY FUNCTION MEAN(46, 31, 75, 89, 99, 43, 67, 81, 35, 73).
+           PERFORM UNTIL ENDOFFILE
+               READ INFILE
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+               IF NOT ENDOFFILE AND FILE-CHECK-KEY = "00"
+                   MOVE WS-MARKS-COUNT TO WS-TB-COUNT
+                   MOVE 500 TO WS-TB-LIMIT
+                   PERFORM CHECK-TABLE-BOUNDS
+                   IF WS-TB-OK = "Y"
+                       ADD 1 TO WS-MARKS-COUNT
+                       MOVE FI-MARKS TO WS-MARKS-ENTRY(WS-MARKS-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM.
 
-           *> Find the middle number lies in the middle of the numbers
-           DISPLAY FUNCTION MEDIAN(46, 31, 75, 89, 99, 43, 67, 81, 35,
-           73).
+           CLOSE INFILE.
+       010-LOAD-DONE.
+           CONTINUE.
 
-           *> Find how much the numbers vary from the mean
-           DISPLAY FUNCTION STANDARD-DEVIATION(46, 31, 75, 89, 99, 43,
-           67, 81, 35, 73).
+       900-END-PROGRAM.
+           GOBACK.
 
-           *> VARIANCE = STANDARD-DEVIATION ** 2
-           DISPLAY FUNCTION VARIANCE(46, 31, 75, 89, 99, 43, 67, 81, 35,
-           73).
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
 
-           STOP RUN.
+       END PROGRAM STATISTICAL-FUNCTIONS.
