@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Top-level nightly driver that CALLs the marks-load,
+      *          marks-report/reject-handling, and class-statistics
+      *          programs in the correct order, checking each one's
+      *          RETURN-CODE and halting the chain with a clear message
+      *          if an earlier step fails, instead of running each one
+      *          by hand and hoping we remember the order.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-NAME  PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "===== BATCH DRIVER STARTING =====".
+
+      *> Regenerates the consolidated INFILE.DAT that MARKS-INDEX-LOAD
+      *> reads (req review) - req048 built this merge program so the
+      *> nightly batch would stop depending on someone hand-
+      *> concatenating the section extracts before MARKS-INDEX-LOAD
+      *> ran, but the driver never actually called it.
+           MOVE "MARKS-EXTRACT-MERGE" TO WS-STEP-NAME.
+           DISPLAY "STEP 1: " WS-STEP-NAME.
+           CALL "MARKS-EXTRACT-MERGE".
+           PERFORM 900-CHECK-RETURN-CODE.
+
+           MOVE "MARKS-INDEX-LOAD" TO WS-STEP-NAME.
+           DISPLAY "STEP 2: " WS-STEP-NAME.
+           CALL "MARKS-INDEX-LOAD".
+           PERFORM 900-CHECK-RETURN-CODE.
+
+           MOVE "FILE-HANDLING-EX-47 (MARKS REPORT)" TO WS-STEP-NAME.
+           DISPLAY "STEP 3: " WS-STEP-NAME.
+           CALL "MARKS-TRANSCRIPT-REPORT".
+           PERFORM 900-CHECK-RETURN-CODE.
+
+           MOVE "STATISTICAL-FUNCTIONS (CLASS STATS)" TO WS-STEP-NAME.
+           DISPLAY "STEP 4: " WS-STEP-NAME.
+           CALL "STATISTICAL-FUNCTIONS".
+           PERFORM 900-CHECK-RETURN-CODE.
+
+           DISPLAY "===== BATCH DRIVER COMPLETE - ALL STEPS OK =====".
+           STOP RUN.
+
+      *> Halts the chain the moment a step comes back with a non-zero
+      *> RETURN-CODE, instead of plowing ahead into a step whose input
+      *> the failed step never produced.
+       900-CHECK-RETURN-CODE.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "*** BATCH HALTED - " WS-STEP-NAME
+                   " RETURNED CODE " RETURN-CODE " ***"
+               STOP RUN
+           END-IF.
+
+       END PROGRAM BATCH-DRIVER.
