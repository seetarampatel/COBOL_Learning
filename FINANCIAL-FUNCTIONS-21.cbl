@@ -1,21 +1,93 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FINANCIAL-FUNCTIONS.
+
+      *> Full amortization schedule - period by period breakdown of
+      *> payment/interest/principal/balance - instead of just the one
+      *> FUNCTION ANNUITY installment figure with nothing showing how
+      *> the loan actually pays down.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  ANNUITY-INSTALLMENT PIC 9(6)V9(6).
+       01  WS-PRINCIPAL          PIC 9(7)V99.
+       01  WS-PERIOD-RATE        PIC 9V9(6).
+       01  WS-NUMBER-PERIODS     PIC 9(3).
+       01  ANNUITY-INSTALLMENT   PIC 9(7)V99.
+
+       01  WS-PERIOD             PIC 9(3).
+       01  WS-BALANCE            PIC 9(7)V99.
+       01  WS-INTEREST-PORTION   PIC 9(7)V99.
+       01  WS-PRINCIPAL-PORTION  PIC 9(7)V99.
+
+      *> Shared numeric-entry validation (req 046/review) - these
+      *> three ACCEPTs used to go straight into numeric PICTUREs, so
+      *> mistyped input either aborted the run or silently corrupted
+      *> the field depending on the runtime.
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           *> (1) ANNUITY
-           *> SYNTAX: FUNCTION ANNUITY(interest-rate, number-of-periods)
-           *> Used to find the installment value for the loan.
+           DISPLAY "LOAN PRINCIPAL".
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE WS-PRINCIPAL = FUNCTION NUMVAL-C(WS-IV-INPUT).
+
+           DISPLAY "PERIODIC INTEREST RATE (E.G. 0.01 FOR 1%)".
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE WS-PERIOD-RATE = FUNCTION NUMVAL-C(WS-IV-INPUT).
+
+           DISPLAY "NUMBER OF PERIODS".
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE WS-NUMBER-PERIODS = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
-           *> (2) PRESENT-VALUE
+           *> FUNCTION ANNUITY(interest-rate, number-of-periods) gives
+           *> the periodic payment on a $1 loan; scale it up by the
+           *> actual principal to get the real installment.
+           COMPUTE ANNUITY-INSTALLMENT ROUNDED =
+               WS-PRINCIPAL *
+               FUNCTION ANNUITY(WS-PERIOD-RATE, WS-NUMBER-PERIODS).
 
-           COMPUTE ANNUITY-INSTALLMENT = 1000 * FUNCTION ANNUITY(2, 2).
+           DISPLAY " ".
+           DISPLAY "INSTALLMENT: " ANNUITY-INSTALLMENT.
+           DISPLAY " ".
+           DISPLAY "PERIOD   PAYMENT   INTEREST   PRINCIPAL   BALANCE".
 
-           DISPLAY ANNUITY-INSTALLMENT.
+           MOVE WS-PRINCIPAL TO WS-BALANCE.
+
+           PERFORM 100-PRINT-SCHEDULE-LINE
+               VARYING WS-PERIOD FROM 1 BY 1
+               UNTIL WS-PERIOD > WS-NUMBER-PERIODS.
 
            STOP RUN.
 
+       100-PRINT-SCHEDULE-LINE.
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+               WS-BALANCE * WS-PERIOD-RATE.
+           COMPUTE WS-PRINCIPAL-PORTION =
+               ANNUITY-INSTALLMENT - WS-INTEREST-PORTION.
+
+           *> the final period pays off whatever is left, so rounding
+           *> across earlier periods does not leave a stray balance
+           IF WS-PERIOD = WS-NUMBER-PERIODS
+               MOVE WS-BALANCE TO WS-PRINCIPAL-PORTION
+           END-IF.
+
+           COMPUTE WS-BALANCE = WS-BALANCE - WS-PRINCIPAL-PORTION.
+
+           DISPLAY WS-PERIOD SPACE ANNUITY-INSTALLMENT SPACE
+               WS-INTEREST-PORTION SPACE WS-PRINCIPAL-PORTION SPACE
+               WS-BALANCE.
+
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
+
        END PROGRAM FINANCIAL-FUNCTIONS.
