@@ -8,15 +8,37 @@
       *Need to specify the structure of the variable
        01  MIX-VALUE   PIC S9(10)V99.
 
+      *> Shared numeric-entry validation (req 046) - MIX-VALUE and
+      *> FAVOURITE-NUMBER used to be ACCEPTed straight into their
+      *> numeric PICTUREs, so mistyped input either aborted the run
+      *> or silently corrupted the field depending on the runtime.
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
       *> ACCEPT statement is used to take the value from user.
       *> The Value will be stored in the variables defined in the WORKING-STORAGE section.
        PROCEDURE DIVISION.
-           ACCEPT MIX-VALUE.
+           DISPLAY "ENTER MIX VALUE".
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE MIX-VALUE = FUNCTION NUMVAL-C(WS-IV-INPUT).
+
            ACCEPT INPUT-MESSAGE.
-           ACCEPT FAVOURITE-NUMBER.
+
+           DISPLAY "ENTER FAVOURITE NUMBER".
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE FAVOURITE-NUMBER = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
            DISPLAY INPUT-MESSAGE.
            DISPLAY FAVOURITE-NUMBER.
            DISPLAY MIX-VALUE.
 
            STOP RUN.
+
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
