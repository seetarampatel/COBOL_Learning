@@ -0,0 +1,11 @@
+      *****************************************************************
+      * SALES-HISTORY record layout - one row per day's Z-report
+      * close-out total, appended by Z-REPORT so SALES-TREND-REPORT
+      * can compare week-over-week and month-over-month instead of
+      * every day's total disappearing when the register run and the
+      * Z-report both STOP RUN.
+      *****************************************************************
+       01  SALES-HISTORY-RECORD.
+           05 SH-DATE             PIC X(8).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 SH-DAILY-TOTAL      PIC 9(7)V9(2).
