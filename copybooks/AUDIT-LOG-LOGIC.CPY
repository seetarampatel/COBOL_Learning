@@ -0,0 +1,17 @@
+      *****************************************************************
+      * WRITE-AUDIT-RECORD - shared audit-trail routine. COPY this
+      * into the PROCEDURE DIVISION of any program that manually
+      * corrects a marks or item master record, alongside a
+      * SELECT/FD for AUDIT-LOG (COPY "AUDIT-LOG.CPY") opened EXTEND
+      * (or OUTPUT the first time, same fallback SALES-LOG already
+      * uses), so every correction lands in one place instead of each
+      * maintenance program inventing its own log format.
+      *
+      * Caller MOVEs AL-USER-ID/AL-RECORD-TYPE/AL-KEY-VALUE/
+      * AL-FIELD-NAME/AL-OLD-VALUE/AL-NEW-VALUE into AUDIT-LOG-RECORD
+      * and PERFORMs WRITE-AUDIT-RECORD; the timestamp is stamped
+      * here so no caller can forget it.
+      *****************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP.
+           WRITE AUDIT-LOG-RECORD.
