@@ -0,0 +1,35 @@
+      *****************************************************************
+      * ELIGIBILITY-FIELDS - WORKING-STORAGE for the shared
+      * CHECK-ELIGIBILITY paragraph (ELIGIBILITY-LOGIC.CPY). Replaces
+      * one-off EVALUATE/IF eligibility blocks (EVALUATE-28's
+      * "GENDER ALSO RATING > 7" and CONDITIONAL-STATEMENTS-23's
+      * nested-IF equivalent) with a criteria table any eligibility
+      * decision (beauty contest, scholarship, bonus, ...) can load and
+      * run through the same paragraph.
+      *
+      * Caller MOVEs the candidate's attributes into WS-ELIG-CANDIDATE,
+      * builds WS-ELIG-CRITERION(1) thru (WS-ELIG-CRITERIA-COUNT), then
+      * PERFORMs CHECK-ELIGIBILITY and reads back WS-ELIG-RESULT /
+      * IS-ELIGIBLE.
+      *****************************************************************
+       01  WS-ELIG-CANDIDATE.
+           05 WS-ELIG-GENDER      PIC X(6).
+           05 WS-ELIG-RATING      PIC 9(3).
+           05 WS-ELIG-AGE         PIC 9(3).
+           05 WS-ELIG-MARKS       PIC 9(3).
+
+       01  WS-ELIG-CRITERIA-COUNT PIC 9(2) VALUE ZERO.
+       01  WS-ELIG-CRITERIA-TABLE.
+      *>     WS-EC-ATTRIBUTE: 1=GENDER(alpha) 2=RATING 3=AGE 4=MARKS
+      *>     WS-EC-OPERATOR:  EQ, NE, GT, GE, LT, LE
+           05 WS-ELIG-CRITERION OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WS-ELIG-CRITERIA-COUNT
+                   INDEXED BY EC-IDX.
+              10 WS-EC-ATTRIBUTE   PIC 9(1).
+              10 WS-EC-OPERATOR    PIC XX.
+              10 WS-EC-ALPHA-VALUE PIC X(6).
+              10 WS-EC-NUM-VALUE   PIC 9(3).
+
+       01  WS-EC-CANDIDATE-NUM     PIC 9(3).
+       01  WS-ELIG-RESULT          PIC X(1) VALUE "Y".
+           88 IS-ELIGIBLE VALUE "Y".
