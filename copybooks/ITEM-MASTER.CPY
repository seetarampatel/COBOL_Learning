@@ -0,0 +1,10 @@
+      *****************************************************************
+      * ITEM-MASTER record layout - shared by the register and the
+      * inventory/reorder batch programs.
+      *****************************************************************
+       01  ITEM-MASTER-RECORD.
+           05 IM-ITEM-CODE        PIC X(6).
+           05 IM-ITEM-NAME        PIC X(25).
+           05 IM-PRICE            PIC 9(3)V9(2).
+           05 IM-QTY-ON-HAND      PIC S9(5).
+           05 IM-REORDER-POINT    PIC 9(5).
