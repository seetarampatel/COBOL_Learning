@@ -0,0 +1,21 @@
+      *****************************************************************
+      * COMPUTE-CUTOFF-DATE / CHECK-RECORD-AGE - shared retention-
+      * period date math for archive-and-purge batch programs.
+      * FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER handle month and
+      * year boundaries correctly, which a plain subtraction on
+      * YYYYMMDD would not.
+      *****************************************************************
+       COMPUTE-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RC-TODAY-NUM.
+           COMPUTE WS-RC-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-RC-TODAY-NUM)
+               - WS-RC-RETENTION-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER (WS-RC-DATE-INTEGER)
+               TO WS-RC-CUTOFF-NUM.
+
+       CHECK-RECORD-AGE.
+           IF WS-RC-RECORD-DATE < WS-RC-CUTOFF-NUM
+               MOVE "Y" TO WS-RC-IS-OLD
+           ELSE
+               MOVE "N" TO WS-RC-IS-OLD
+           END-IF.
