@@ -0,0 +1,57 @@
+      *****************************************************************
+      * SPLIT-FULL-NAME - shared name-splitting routine. COPY this
+      * into the PROCEDURE DIVISION (alongside NAME-SPLIT-FIELDS.CPY
+      * in WORKING-STORAGE) of any program that needs to break a full
+      * name into first/middle/last, so the customer master and
+      * student master both normalize names the same way instead of
+      * every program rolling its own STRING/UNSTRING logic.
+      *
+      * Caller sets WS-NS-FULL-NAME, PERFORMs SPLIT-FULL-NAME, and
+      * reads back WS-NS-FIRST-NAME/WS-NS-MIDDLE-NAME/WS-NS-LAST-NAME.
+      * A two-word (or more) surname - e.g. "MARY VAN DER BERG" -
+      * collapses correctly into WS-NS-LAST-NAME instead of losing
+      * everything past the third space-delimited word.
+      *****************************************************************
+       SPLIT-FULL-NAME.
+           MOVE SPACES TO WS-NS-FIRST-NAME.
+           MOVE SPACES TO WS-NS-MIDDLE-NAME.
+           MOVE SPACES TO WS-NS-LAST-NAME.
+           MOVE SPACES TO WS-NS-WORD-TABLE.
+           MOVE ZERO TO WS-NS-WORD-COUNT.
+           MOVE 1 TO WS-NS-POINTER.
+
+           UNSTRING WS-NS-FULL-NAME DELIMITED BY SPACE
+               INTO WS-NS-WORD(1) WS-NS-WORD(2) WS-NS-WORD(3)
+                   WS-NS-WORD(4) WS-NS-WORD(5)
+               WITH POINTER WS-NS-POINTER
+               TALLYING WS-NS-WORD-COUNT
+           END-UNSTRING.
+
+           IF WS-NS-WORD-COUNT >= 1
+               MOVE WS-NS-WORD(1) TO WS-NS-FIRST-NAME
+           END-IF.
+
+           IF WS-NS-WORD-COUNT = 2
+               MOVE WS-NS-WORD(2) TO WS-NS-LAST-NAME
+           END-IF.
+
+           IF WS-NS-WORD-COUNT = 3
+               MOVE WS-NS-WORD(2) TO WS-NS-MIDDLE-NAME
+               MOVE WS-NS-WORD(3) TO WS-NS-LAST-NAME
+           END-IF.
+
+      *> 4+ words is a multi-word surname (e.g. "MARY VAN DER BERG")
+      *> rather than a middle name plus a multi-word surname, so every
+      *> word after the first collapses into WS-NS-LAST-NAME and
+      *> WS-NS-MIDDLE-NAME is left blank.
+           IF WS-NS-WORD-COUNT >= 4
+               STRING WS-NS-WORD(2) DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   WS-NS-WORD(3) DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   WS-NS-WORD(4) DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   WS-NS-WORD(5) DELIMITED BY SPACE
+                   INTO WS-NS-LAST-NAME
+               END-STRING
+           END-IF.
