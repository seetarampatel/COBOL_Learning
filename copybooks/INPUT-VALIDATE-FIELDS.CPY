@@ -0,0 +1,19 @@
+      *****************************************************************
+      * INPUT-VALIDATE-FIELDS - WORKING-STORAGE for the shared
+      * VALIDATE-NUMERIC-ENTRY paragraph (INPUT-VALIDATE-LOGIC.CPY).
+      * Any program that ACCEPTs a numeric value from the operator
+      * COPYs both of these instead of trusting ACCEPT straight into
+      * a numeric PICTURE - a cashier typing letters into a numeric
+      * field either aborts the run or silently corrupts it depending
+      * on the runtime. This is the same buffer-and-reprompt pattern
+      * CASH-REGISTER-TASK-37's item-price entry used before it was
+      * pulled out here to be shared everywhere else that takes
+      * operator input.
+      *
+      * Caller ACCEPTs into WS-IV-INPUT, PERFORMs
+      * VALIDATE-NUMERIC-ENTRY in a loop UNTIL WS-IV-VALID = "Y", then
+      * converts the accepted text with FUNCTION NUMVAL-C(WS-IV-INPUT)
+      * into its own numeric field.
+      *****************************************************************
+       01  WS-IV-INPUT   PIC X(15).
+       01  WS-IV-VALID   PIC X(1).
