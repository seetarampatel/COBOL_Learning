@@ -0,0 +1,14 @@
+      *****************************************************************
+      * VALIDATE-NUMERIC-ENTRY - confirms WS-IV-INPUT is a value
+      * FUNCTION NUMVAL-C can convert (digits, an optional sign, a
+      * decimal point, and currency symbols/commas) before the caller
+      * trusts it, so a mistyped ACCEPT gets a re-prompt instead of
+      * aborting the run or silently corrupting the target field.
+      *****************************************************************
+       VALIDATE-NUMERIC-ENTRY.
+           IF FUNCTION TEST-NUMVAL-C(WS-IV-INPUT) = 0
+               MOVE "Y" TO WS-IV-VALID
+           ELSE
+               MOVE "N" TO WS-IV-VALID
+               DISPLAY "NOT A VALID NUMBER, PLEASE RE-ENTER"
+           END-IF.
