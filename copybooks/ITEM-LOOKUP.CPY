@@ -0,0 +1,16 @@
+      *****************************************************************
+      * ITEM-LOOKUP record layout - a RELATIVE-organization mirror of
+      * ITEM-MASTER-RECORD, keyed by item number instead of item
+      * code, for the checkout scan that FILE-HANDLING-46's comment
+      * block promised but never actually built: one direct READ by
+      * RELATIVE KEY instead of an indexed or sequential scan.
+      * ITEM-MASTER itself stays INDEXED (keyed by the alphanumeric
+      * IM-ITEM-CODE that every other program built on top of it
+      * already depends on) - this is a separate, purpose-built fast
+      * path for the numeric-item-number checkout case, built by
+      * ITEM-LOOKUP-BUILD.
+      *****************************************************************
+       01  ITEM-LOOKUP-RECORD.
+           05 IL-ITEM-CODE        PIC X(6).
+           05 IL-ITEM-NAME        PIC X(25).
+           05 IL-PRICE            PIC 9(3)V9(2).
