@@ -0,0 +1,21 @@
+      *****************************************************************
+      * RETENTION-CHECK-FIELDS - WORKING-STORAGE for the shared
+      * COMPUTE-CUTOFF-DATE / CHECK-RECORD-AGE paragraphs
+      * (RETENTION-CHECK-LOGIC.CPY). Any archive-and-purge batch
+      * program COPYs both of these instead of re-deriving its own
+      * "how many days ago was this" date math, the same way
+      * VALIDATE-NUMERIC-ENTRY got pulled out for numeric ACCEPTs.
+      *
+      * Caller sets WS-RC-RETENTION-DAYS, PERFORMs
+      * COMPUTE-CUTOFF-DATE once, then for each record MOVEs its
+      * date (YYYYMMDD) to WS-RC-RECORD-DATE and PERFORMs
+      * CHECK-RECORD-AGE - WS-RC-IS-OLD comes back "Y" when the
+      * record is older than the retention period and belongs in
+      * the archive instead of the live file.
+      *****************************************************************
+       01  WS-RC-RETENTION-DAYS   PIC 9(4).
+       01  WS-RC-TODAY-NUM        PIC 9(8).
+       01  WS-RC-CUTOFF-NUM       PIC 9(8).
+       01  WS-RC-DATE-INTEGER     PIC S9(9).
+       01  WS-RC-RECORD-DATE      PIC 9(8).
+       01  WS-RC-IS-OLD           PIC X(1).
