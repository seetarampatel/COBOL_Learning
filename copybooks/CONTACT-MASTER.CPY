@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CONTACT-MASTER record layout - one row per customer, keyed by
+      * phone number, so PROCEDURE-DIVISION-5's one-off PHONE/EMAIL
+      * capture is saved instead of thrown away at STOP RUN, and the
+      * next call to the same customer looks their email back up
+      * instead of asking for it again.
+      *****************************************************************
+       01  CONTACT-MASTER-RECORD.
+           05 CM-PHONE             PIC 9(10).
+           05 CM-EMAIL             PIC X(30).
