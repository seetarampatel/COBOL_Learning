@@ -0,0 +1,19 @@
+      *****************************************************************
+      * TABLE-BOUNDS-FIELDS - WORKING-STORAGE for the shared
+      * CHECK-TABLE-BOUNDS paragraph (TABLE-BOUNDS-LOGIC.CPY). Any
+      * program that grows an OCCURS table by ADDing 1 to a count and
+      * indexing with it COPYs both of these instead of indexing past
+      * the table's OCCURS limit when more rows show up than the
+      * table was sized for.
+      *
+      * Caller MOVEs the table's current occupied count to
+      * WS-TB-COUNT and its OCCURS limit to WS-TB-LIMIT, PERFORMs
+      * CHECK-TABLE-BOUNDS, and only proceeds to SET the index/ADD 1
+      * to the count/MOVE into the table when WS-TB-OK comes back
+      * "Y" - "N" means the table is already at its limit and the
+      * new row must be rejected or the run stopped instead of
+      * overflowing the OCCURS.
+      *****************************************************************
+       01  WS-TB-COUNT   PIC 9(5).
+       01  WS-TB-LIMIT   PIC 9(5).
+       01  WS-TB-OK      PIC X(1).
