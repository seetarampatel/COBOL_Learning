@@ -0,0 +1,9 @@
+      *****************************************************************
+      * KEY-NORMALIZE-FIELDS - WORKING-STORAGE for the shared
+      * UPPERCASE-KEY-FIELD paragraph (KEY-NORMALIZE-LOGIC.CPY). Any
+      * program that builds or looks up a SEARCH/indexed-file key COPYs
+      * both of these instead of running its own ad hoc INSPECT
+      * CONVERTING, so a stray lowercase entry in source data still
+      * matches instead of silently missing.
+      *****************************************************************
+       01  WS-NK-FIELD          PIC X(20).
