@@ -0,0 +1,32 @@
+      *****************************************************************
+      * SALES-LOG record layout - one row per line item on a closed
+      * basket, written for audit/reconciliation and later reporting
+      * (best/worst seller, Z-report, sales history).
+      *****************************************************************
+       01  SALES-LOG-RECORD.
+           05 SL-RECEIPT-NO       PIC 9(6).
+           05 SL-CASHIER-ID       PIC X(8).
+           05 SL-SHIFT-CODE       PIC X(1).
+           05 SL-REGISTER-NO      PIC X(4).
+           05 SL-ITEM-CODE        PIC X(6).
+           05 SL-ITEM-NAME        PIC X(25).
+           05 SL-QUANTITY         PIC S9(3).
+           05 SL-UNIT-PRICE       PIC 9(3)V9(2).
+      *> Signed (req review), not unsigned - both are prorated off
+      *> LI-LINE-TOTAL, which is itself signed and goes negative for a
+      *> void/return line item (req006), so a returned item in an
+      *> otherwise-positive basket needs its negative share of the
+      *> discount/tax to survive the MOVE instead of being stored as
+      *> a false positive amount.
+           05 SL-DISCOUNT-AMT     PIC S9(5)V9(2).
+           05 SL-TAX-AMT          PIC S9(5)V9(2).
+           05 SL-LINE-TOTAL       PIC S9(5)V9(2).
+           05 SL-REASON-CODE      PIC X(2).
+           05 SL-TENDER-TYPE      PIC X(4).
+           05 SL-TIMESTAMP        PIC X(26).
+      *> Currency the line item was rung up in, and that same
+      *> SL-LINE-TOTAL converted to home currency (USD), so reports
+      *> can total across registers/currencies without recomputing
+      *> the conversion later.
+           05 SL-CURRENCY-CODE    PIC X(3).
+           05 SL-LINE-TOTAL-HOME  PIC S9(5)V9(2).
