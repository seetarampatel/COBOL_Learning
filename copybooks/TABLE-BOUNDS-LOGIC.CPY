@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CHECK-TABLE-BOUNDS - confirms WS-TB-COUNT has room to grow by
+      * one more row before WS-TB-LIMIT (the table's OCCURS count) is
+      * reached, so the caller's next SET/ADD/MOVE into the table is
+      * known safe before it happens.
+      *****************************************************************
+       CHECK-TABLE-BOUNDS.
+           IF WS-TB-COUNT < WS-TB-LIMIT
+               MOVE "Y" TO WS-TB-OK
+           ELSE
+               MOVE "N" TO WS-TB-OK
+               DISPLAY "TABLE LIMIT OF " WS-TB-LIMIT
+                   " REACHED - RECORD REJECTED"
+           END-IF.
