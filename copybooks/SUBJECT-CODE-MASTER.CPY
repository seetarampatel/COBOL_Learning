@@ -0,0 +1,8 @@
+      *****************************************************************
+      * SUBJECT-CODE-MASTER record layout - one row per subject
+      * name/code pair, replacing the old hand-loaded literal
+      * "MAT12PHY34CHE56" with a real file kept in subject-name order.
+      *****************************************************************
+       01  SUBJECT-CODE-RECORD.
+           05 SC-SUBJECT-NAME      PIC X(3).
+           05 SC-SUBJECT-CODE      PIC X(2).
