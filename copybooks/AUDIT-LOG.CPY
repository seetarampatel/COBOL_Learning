@@ -0,0 +1,16 @@
+      *****************************************************************
+      * AUDIT-LOG record layout - one row per manual correction made
+      * to a marks or item master record, so "who changed this and
+      * when" has an answer instead of only the corrected file itself
+      * surviving. Written by the shared WRITE-AUDIT-RECORD paragraph
+      * (AUDIT-LOG-LOGIC.CPY), same COPY-into-FD convention as
+      * SALES-LOG.CPY.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05 AL-TIMESTAMP        PIC X(26).
+           05 AL-USER-ID          PIC X(8).
+           05 AL-RECORD-TYPE      PIC X(6).
+           05 AL-KEY-VALUE        PIC X(10).
+           05 AL-FIELD-NAME       PIC X(15).
+           05 AL-OLD-VALUE        PIC X(15).
+           05 AL-NEW-VALUE        PIC X(15).
