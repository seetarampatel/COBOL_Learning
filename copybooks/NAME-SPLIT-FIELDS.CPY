@@ -0,0 +1,15 @@
+      *****************************************************************
+      * NAME-SPLIT-FIELDS - WORKING-STORAGE for the shared
+      * SPLIT-FULL-NAME paragraph (NAME-SPLIT-LOGIC.CPY). Any program
+      * that wants a full name broken into first/middle/last COPYs
+      * both of these instead of rolling its own UNSTRING logic.
+      *****************************************************************
+       01  WS-NS-FULL-NAME     PIC X(40).
+       01  WS-NS-FIRST-NAME    PIC X(15).
+       01  WS-NS-MIDDLE-NAME   PIC X(15).
+       01  WS-NS-LAST-NAME     PIC X(20).
+       01  WS-NS-POINTER       PIC 9(2).
+       01  WS-NS-WORD-COUNT    PIC 9(2).
+       01  WS-NS-WORD-TABLE.
+           05 WS-NS-WORD OCCURS 5 TIMES INDEXED BY NS-IDX
+               PIC X(15).
