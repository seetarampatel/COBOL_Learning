@@ -0,0 +1,15 @@
+      *****************************************************************
+      * UPPERCASE-KEY-FIELD - shared case-normalization routine, the
+      * same CONVERTING logic INSPECT-CONVERTING-34 demonstrates on an
+      * ad hoc field, standardized here so it runs the same way on
+      * every real key (FI-SUBJECT, WS-SC-NAME/WS-LOOKUP-NAME, and any
+      * future subject/course code) instead of only ever being shown
+      * once and never applied.
+      *
+      * Caller MOVEs the key into WS-NK-FIELD, PERFORMs
+      * UPPERCASE-KEY-FIELD, and MOVEs WS-NK-FIELD back out.
+      *****************************************************************
+       UPPERCASE-KEY-FIELD.
+           INSPECT WS-NK-FIELD
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+               TO         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
