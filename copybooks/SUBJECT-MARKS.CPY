@@ -0,0 +1,10 @@
+      *****************************************************************
+      * FI-SUBJECT-MARKS record layout - shared by FILE-HANDLING-EX-47
+      * and the small programs that load or look up the indexed marks
+      * master built from it.
+      *****************************************************************
+       01   FI-SUBJECT-MARKS.
+            88 ENDOFFILE VALUE HIGH-VALUES.
+            05 FI-SUBJECT       PIC X(10).
+            05 FI-MARKS         PIC 9(3).
+            05 FI-CLASS-SECTION PIC X(4).
