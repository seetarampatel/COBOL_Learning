@@ -0,0 +1,73 @@
+      *****************************************************************
+      * CHECK-ELIGIBILITY - shared multi-criteria eligibility engine.
+      * Walks WS-ELIG-CRITERION(1) thru (WS-ELIG-CRITERIA-COUNT) and
+      * ANDs every criterion against WS-ELIG-CANDIDATE, stopping as
+      * soon as one fails, so a new eligibility rule is a new criteria
+      * table instead of a new hand-coded EVALUATE/IF block.
+      *****************************************************************
+       CHECK-ELIGIBILITY.
+           MOVE "Y" TO WS-ELIG-RESULT.
+           PERFORM VARYING EC-IDX FROM 1 BY 1
+                   UNTIL EC-IDX > WS-ELIG-CRITERIA-COUNT
+                       OR WS-ELIG-RESULT = "N"
+               PERFORM 010-CHECK-ONE-CRITERION
+           END-PERFORM.
+
+       010-CHECK-ONE-CRITERION.
+           EVALUATE WS-EC-ATTRIBUTE(EC-IDX)
+               WHEN 1
+                   PERFORM 020-COMPARE-ALPHA
+               WHEN OTHER
+                   PERFORM 030-COMPARE-NUMERIC
+           END-EVALUATE.
+
+       020-COMPARE-ALPHA.
+           EVALUATE WS-EC-OPERATOR(EC-IDX)
+               WHEN "EQ"
+                   IF WS-ELIG-GENDER NOT = WS-EC-ALPHA-VALUE(EC-IDX)
+                       MOVE "N" TO WS-ELIG-RESULT
+                   END-IF
+               WHEN "NE"
+                   IF WS-ELIG-GENDER = WS-EC-ALPHA-VALUE(EC-IDX)
+                       MOVE "N" TO WS-ELIG-RESULT
+                   END-IF
+               WHEN OTHER
+                   MOVE "N" TO WS-ELIG-RESULT
+           END-EVALUATE.
+
+       030-COMPARE-NUMERIC.
+           MOVE ZERO TO WS-EC-CANDIDATE-NUM.
+           EVALUATE WS-EC-ATTRIBUTE(EC-IDX)
+               WHEN 2 MOVE WS-ELIG-RATING TO WS-EC-CANDIDATE-NUM
+               WHEN 3 MOVE WS-ELIG-AGE TO WS-EC-CANDIDATE-NUM
+               WHEN 4 MOVE WS-ELIG-MARKS TO WS-EC-CANDIDATE-NUM
+           END-EVALUATE.
+
+           EVALUATE WS-EC-OPERATOR(EC-IDX)
+               WHEN "EQ"
+                   IF WS-EC-CANDIDATE-NUM NOT = WS-EC-NUM-VALUE(EC-IDX)
+                       MOVE "N" TO WS-ELIG-RESULT
+                   END-IF
+               WHEN "NE"
+                   IF WS-EC-CANDIDATE-NUM = WS-EC-NUM-VALUE(EC-IDX)
+                       MOVE "N" TO WS-ELIG-RESULT
+                   END-IF
+               WHEN "GT"
+                   IF WS-EC-CANDIDATE-NUM NOT > WS-EC-NUM-VALUE(EC-IDX)
+                       MOVE "N" TO WS-ELIG-RESULT
+                   END-IF
+               WHEN "GE"
+                   IF WS-EC-CANDIDATE-NUM < WS-EC-NUM-VALUE(EC-IDX)
+                       MOVE "N" TO WS-ELIG-RESULT
+                   END-IF
+               WHEN "LT"
+                   IF WS-EC-CANDIDATE-NUM NOT < WS-EC-NUM-VALUE(EC-IDX)
+                       MOVE "N" TO WS-ELIG-RESULT
+                   END-IF
+               WHEN "LE"
+                   IF WS-EC-CANDIDATE-NUM > WS-EC-NUM-VALUE(EC-IDX)
+                       MOVE "N" TO WS-ELIG-RESULT
+                   END-IF
+               WHEN OTHER
+                   MOVE "N" TO WS-ELIG-RESULT
+           END-EVALUATE.
