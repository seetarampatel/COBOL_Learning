@@ -0,0 +1,9 @@
+      *****************************************************************
+      * COURSE-MASTER record layout - subject name, code, and credit
+      * weight, read at program start instead of every program that
+      * needs this table baking a hardcoded MOVE literal into itself.
+      *****************************************************************
+       01  COURSE-MASTER-RECORD.
+           05 CM-SUBJECT-NAME     PIC X(3).
+           05 CM-SUBJECT-CODE     PIC X(2).
+           05 CM-CREDIT-WEIGHT    PIC 9(1).
