@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: WORK-STORAGE-EXAMPLE-4's SUBJECT-MARKS group (MATHS,
+      *          PHYSICS, CHEMISTRY) was only ever MOVEd one literal
+      *          and displayed once. This reads a real file of those
+      *          three-subject records, one per student, and prints a
+      *          transcript page with total, percentage, letter grade
+      *          (same EXCELLENT/GOOD/PASSING/FAIL bands FILE-HANDLING-
+      *          EX-47 and CONDITIONAL-STATEMENTS-23 already use) and
+      *          a GPA derived from that grade.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-TRANSCRIPT-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MARKS
+               ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STUDENT-MARKS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MARKS.
+       01  STUDENT-MARKS-RECORD.
+           05 ST-NAME              PIC X(20).
+           05 ST-SUBJECT-MARKS.
+               10 ST-MATHS         PIC 9(3).
+               10 ST-PHYSICS       PIC 9(3).
+               10 ST-CHEMISTRY     PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 STUDENT-MARKS-STATUS   PIC X(2).
+       01 WS-EOF-FLAG            PIC X(1) VALUE "N".
+           88 ENDOFFILE VALUE "Y".
+
+       01 WS-STUDENT-COUNT       PIC 9(4) VALUE ZERO.
+       01 WS-TOTAL               PIC 9(4).
+       01 WS-PERCENTAGE          PIC 9(3)V99.
+       01 WS-GRADE               PIC X(9).
+       01 WS-GPA                 PIC 9V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT STUDENT-MARKS.
+           IF STUDENT-MARKS-STATUS NOT = "00"
+               DISPLAY "NO STUDENT MARKS TO REPORT ON, STATUS "
+                   STUDENT-MARKS-STATUS
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           READ STUDENT-MARKS
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 100-PRINT-TRANSCRIPT UNTIL ENDOFFILE.
+
+           CLOSE STUDENT-MARKS.
+
+           DISPLAY "TRANSCRIPTS PRINTED: " WS-STUDENT-COUNT.
+
+           STOP RUN.
+
+       100-PRINT-TRANSCRIPT.
+           ADD 1 TO WS-STUDENT-COUNT.
+           COMPUTE WS-TOTAL = ST-MATHS + ST-PHYSICS + ST-CHEMISTRY.
+           COMPUTE WS-PERCENTAGE ROUNDED = WS-TOTAL / 3.
+
+           PERFORM 110-DETERMINE-GRADE.
+           PERFORM 120-DETERMINE-GPA.
+
+           DISPLAY "================ TRANSCRIPT ====================".
+           DISPLAY "STUDENT: " ST-NAME.
+           DISPLAY "MATHS: " ST-MATHS
+               " PHYSICS: " ST-PHYSICS
+               " CHEMISTRY: " ST-CHEMISTRY.
+           DISPLAY "TOTAL: " WS-TOTAL.
+           DISPLAY "PERCENTAGE: " WS-PERCENTAGE.
+           DISPLAY "GRADE: " WS-GRADE.
+           DISPLAY "GPA: " WS-GPA.
+           DISPLAY "==================================================".
+
+           READ STUDENT-MARKS
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+      *> Same EXCELLENT/GOOD/PASSING/FAIL bands as
+      *> CONDITIONAL-STATEMENTS-23 and FILE-HANDLING-EX-47, applied
+      *> here to the overall percentage instead of one subject's marks.
+       110-DETERMINE-GRADE.
+           IF WS-PERCENTAGE >= 80
+               MOVE "EXCELLENT" TO WS-GRADE
+           ELSE IF WS-PERCENTAGE >= 50 AND WS-PERCENTAGE < 80
+               MOVE "GOOD" TO WS-GRADE
+           ELSE IF WS-PERCENTAGE >= 33 AND WS-PERCENTAGE < 50
+               MOVE "PASSING" TO WS-GRADE
+           ELSE
+               MOVE "FAIL" TO WS-GRADE
+           END-IF.
+
+      *> GPA on a 4.0 scale, one grade point per letter-grade band.
+       120-DETERMINE-GPA.
+           EVALUATE WS-GRADE
+               WHEN "EXCELLENT"
+                   MOVE 4.0 TO WS-GPA
+               WHEN "GOOD"
+                   MOVE 3.0 TO WS-GPA
+               WHEN "PASSING"
+                   MOVE 2.0 TO WS-GPA
+               WHEN OTHER
+                   MOVE 0.0 TO WS-GPA
+           END-EVALUATE.
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+       END PROGRAM STUDENT-TRANSCRIPT-REPORT.
