@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: SALES-LOG grows one row per line item, every shift,
+      *          forever - nothing ever ages rows out of it, so it
+      *          only gets bigger and slower to read. This is a
+      *          periodic batch program: it copies every SALESLOG.DAT
+      *          row older than a retention period off to
+      *          SALESLOGARC.DAT and rewrites SALESLOG.DAT with only
+      *          the rows that are still within the retention window,
+      *          so day-to-day processing (and the reports that read
+      *          it) stay fast while the history is still kept
+      *          somewhere.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-LOG-ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LOG
+               ASSIGN TO "SALESLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-LOG-STATUS.
+
+           SELECT SALES-LOG-ARCHIVE
+               ASSIGN TO "SALESLOGARC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LOG.
+           COPY "SALES-LOG.CPY".
+
+      *> Same record layout as SALES-LOG.CPY under an archive-specific
+      *> group name - a copybook's 01-level record name can't be
+      *> reused for two different FDs in the same program (see
+      *> MARKS-EXTRACT-MERGE's CONSOLIDATED-RECORD for the same
+      *> reasoning).
+       FD  SALES-LOG-ARCHIVE.
+       01  SALES-LOG-ARCHIVE-RECORD.
+           05 SA-RECEIPT-NO       PIC 9(6).
+           05 SA-CASHIER-ID       PIC X(8).
+           05 SA-SHIFT-CODE       PIC X(1).
+           05 SA-REGISTER-NO      PIC X(4).
+           05 SA-ITEM-CODE        PIC X(6).
+           05 SA-ITEM-NAME        PIC X(25).
+           05 SA-QUANTITY         PIC S9(3).
+           05 SA-UNIT-PRICE       PIC 9(3)V9(2).
+      *> Signed, matching SALES-LOG.CPY's SL-DISCOUNT-AMT/SL-TAX-AMT
+      *> (req review) - both are prorated off a signed line total that
+      *> goes negative for a void/return line, so the archive copy
+      *> must preserve that sign too.
+           05 SA-DISCOUNT-AMT     PIC S9(5)V9(2).
+           05 SA-TAX-AMT          PIC S9(5)V9(2).
+           05 SA-LINE-TOTAL       PIC S9(5)V9(2).
+           05 SA-REASON-CODE      PIC X(2).
+           05 SA-TENDER-TYPE      PIC X(4).
+           05 SA-TIMESTAMP        PIC X(26).
+           05 SA-CURRENCY-CODE    PIC X(3).
+           05 SA-LINE-TOTAL-HOME  PIC S9(5)V9(2).
+
+       WORKING-STORAGE SECTION.
+       01  SALES-LOG-STATUS        PIC X(2).
+       01  ARCHIVE-STATUS          PIC X(2).
+       01  WS-RETENTION-INPUT      PIC X(4).
+       01  WS-EOF-FLAG             PIC X(1) VALUE "N".
+           88 ENDOFLOG VALUE "Y".
+
+      *> Records within the retention window are buffered here while
+      *> SALESLOG.DAT is read start to finish, then rewritten back
+      *> once every record has been classified - LINE SEQUENTIAL has
+      *> no REWRITE/DELETE, so replacing the whole file is the only
+      *> way to purge old rows out of it. Sized for 2000 line items;
+      *> a busier register running a longer retention period would
+      *> need a bigger table (same trade-off as WS-SEEN-KEY-TABLE in
+      *> MARKS-EXTRACT-MERGE).
+       01  WS-KEEP-TABLE.
+           05 WS-KEEP-RECORD OCCURS 2000 TIMES PIC X(121).
+       01  WS-KEEP-COUNT            PIC 9(4) VALUE ZERO.
+       01  WS-KEEP-IDX              PIC 9(4).
+
+       01  WS-ARCHIVED-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-KEPT-COUNT            PIC 9(5) VALUE ZERO.
+
+      *> Shared retention-period date math (req 049).
+           COPY "RETENTION-CHECK-FIELDS.CPY".
+
+      *> Guards WS-KEEP-TABLE's OCCURS limit before it is indexed
+      *> into (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-SET-RETENTION-DAYS.
+           PERFORM COMPUTE-CUTOFF-DATE.
+
+           OPEN INPUT SALES-LOG.
+           IF SALES-LOG-STATUS = "35"
+               DISPLAY "NO SALES LOG FOUND - NOTHING TO ARCHIVE"
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           PERFORM 020-OPEN-ARCHIVE.
+
+           READ SALES-LOG
+               AT END SET ENDOFLOG TO TRUE
+           END-READ.
+           PERFORM UNTIL ENDOFLOG
+               PERFORM 100-CLASSIFY-RECORD
+               READ SALES-LOG
+                   AT END SET ENDOFLOG TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-LOG.
+           CLOSE SALES-LOG-ARCHIVE.
+
+           PERFORM 200-REWRITE-LIVE-FILE.
+
+           DISPLAY "RECORDS ARCHIVED: " WS-ARCHIVED-COUNT.
+           DISPLAY "RECORDS KEPT: " WS-KEPT-COUNT.
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+      *> RETENTION_DAYS_SALES lets a run be repointed to a different
+      *> retention period without a recompile, same idea as
+      *> FILE-HANDLING-EX-47's 090-SET-FILE-PATHS; defaults to 90
+      *> days when unset or not numeric.
+       010-SET-RETENTION-DAYS.
+           MOVE SPACES TO WS-RETENTION-INPUT.
+           ACCEPT WS-RETENTION-INPUT FROM ENVIRONMENT
+               "RETENTION_DAYS_SALES".
+           IF WS-RETENTION-INPUT IS NUMERIC
+               MOVE WS-RETENTION-INPUT TO WS-RC-RETENTION-DAYS
+           ELSE
+               MOVE 90 TO WS-RC-RETENTION-DAYS
+           END-IF.
+
+       020-OPEN-ARCHIVE.
+           OPEN EXTEND SALES-LOG-ARCHIVE.
+           IF ARCHIVE-STATUS = "05" OR ARCHIVE-STATUS = "35"
+               OPEN OUTPUT SALES-LOG-ARCHIVE
+               CLOSE SALES-LOG-ARCHIVE
+               OPEN EXTEND SALES-LOG-ARCHIVE
+           END-IF.
+
+       100-CLASSIFY-RECORD.
+           MOVE SL-TIMESTAMP (1:8) TO WS-RC-RECORD-DATE.
+           PERFORM CHECK-RECORD-AGE.
+           IF WS-RC-IS-OLD = "Y"
+               MOVE SL-RECEIPT-NO      TO SA-RECEIPT-NO
+               MOVE SL-CASHIER-ID      TO SA-CASHIER-ID
+               MOVE SL-SHIFT-CODE      TO SA-SHIFT-CODE
+               MOVE SL-REGISTER-NO     TO SA-REGISTER-NO
+               MOVE SL-ITEM-CODE       TO SA-ITEM-CODE
+               MOVE SL-ITEM-NAME       TO SA-ITEM-NAME
+               MOVE SL-QUANTITY        TO SA-QUANTITY
+               MOVE SL-UNIT-PRICE      TO SA-UNIT-PRICE
+               MOVE SL-DISCOUNT-AMT    TO SA-DISCOUNT-AMT
+               MOVE SL-TAX-AMT         TO SA-TAX-AMT
+               MOVE SL-LINE-TOTAL      TO SA-LINE-TOTAL
+               MOVE SL-REASON-CODE     TO SA-REASON-CODE
+               MOVE SL-TENDER-TYPE     TO SA-TENDER-TYPE
+               MOVE SL-TIMESTAMP       TO SA-TIMESTAMP
+               MOVE SL-CURRENCY-CODE   TO SA-CURRENCY-CODE
+               MOVE SL-LINE-TOTAL-HOME TO SA-LINE-TOTAL-HOME
+               WRITE SALES-LOG-ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE WS-KEEP-COUNT TO WS-TB-COUNT
+               MOVE 2000 TO WS-TB-LIMIT
+               PERFORM CHECK-TABLE-BOUNDS
+               IF WS-TB-OK = "Y"
+                   ADD 1 TO WS-KEEP-COUNT
+                   MOVE SALES-LOG-RECORD
+                       TO WS-KEEP-RECORD (WS-KEEP-COUNT)
+                   ADD 1 TO WS-KEPT-COUNT
+               ELSE
+                   DISPLAY "OPERATOR ALERT - KEEP TABLE FULL, RECORD "
+                       "NOT PRESERVED: " SL-RECEIPT-NO
+               END-IF
+           END-IF.
+
+      *> OUTPUT truncates SALESLOG.DAT before the survivors are
+      *> written back, which is how the purge actually takes effect.
+       200-REWRITE-LIVE-FILE.
+           OPEN OUTPUT SALES-LOG.
+           PERFORM VARYING WS-KEEP-IDX FROM 1 BY 1
+                   UNTIL WS-KEEP-IDX > WS-KEEP-COUNT
+               MOVE WS-KEEP-RECORD (WS-KEEP-IDX) TO SALES-LOG-RECORD
+               WRITE SALES-LOG-RECORD
+           END-PERFORM.
+           CLOSE SALES-LOG.
+
+           COPY "RETENTION-CHECK-LOGIC.CPY".
+
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
+
+       END PROGRAM SALES-LOG-ARCHIVE.
