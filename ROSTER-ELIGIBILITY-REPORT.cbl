@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Runs an entire roster of candidates through the
+      *          generalized eligibility engine (copybooks/
+      *          ELIGIBILITY-FIELDS.CPY + ELIGIBILITY-LOGIC.CPY) in one
+      *          batch pass and lists who qualifies, instead of
+      *          EVALUATE-28's one-record ACCEPT-then-EVALUATE flow.
+      *          Uses the same "FEMALE AND RATING > 7" beauty-contest
+      *          rule EVALUATE-28 and CONDITIONAL-STATEMENTS-23 both
+      *          check one record at a time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER-ELIGIBILITY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE
+               ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           05 RO-NAME             PIC X(20).
+           05 RO-GENDER           PIC X(6).
+           05 RO-RATING           PIC 9(3).
+           05 RO-AGE              PIC 9(3).
+           05 RO-MARKS            PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 ROSTER-STATUS          PIC X(2).
+       01 WS-EOF-FLAG            PIC X(1) VALUE "N".
+           88 ENDOFFILE VALUE "Y".
+
+       01 WS-CANDIDATE-COUNT     PIC 9(4) VALUE ZERO.
+       01 WS-QUALIFIED-COUNT     PIC 9(4) VALUE ZERO.
+
+           COPY "ELIGIBILITY-FIELDS.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ROSTER-FILE.
+           IF ROSTER-STATUS NOT = "00"
+               DISPLAY "NO ROSTER TO REPORT ON, STATUS " ROSTER-STATUS
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+      *> Same two-row "FEMALE AND RATING > 7" criteria table
+      *> EVALUATE-28/CONDITIONAL-STATEMENTS-23 build per-record - built
+      *> once here since every candidate is checked against it.
+           MOVE 2 TO WS-ELIG-CRITERIA-COUNT.
+           MOVE 1 TO WS-EC-ATTRIBUTE(1).
+           MOVE "EQ" TO WS-EC-OPERATOR(1).
+           MOVE "FEMALE" TO WS-EC-ALPHA-VALUE(1).
+           MOVE 2 TO WS-EC-ATTRIBUTE(2).
+           MOVE "GT" TO WS-EC-OPERATOR(2).
+           MOVE 7 TO WS-EC-NUM-VALUE(2).
+
+           DISPLAY "============ ROSTER ELIGIBILITY REPORT ===========".
+
+           READ ROSTER-FILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 100-CHECK-ONE-CANDIDATE UNTIL ENDOFFILE.
+
+           CLOSE ROSTER-FILE.
+
+           DISPLAY "==================================================".
+           DISPLAY "CANDIDATES CHECKED: " WS-CANDIDATE-COUNT.
+           DISPLAY "CANDIDATES QUALIFIED: " WS-QUALIFIED-COUNT.
+
+           STOP RUN.
+
+       100-CHECK-ONE-CANDIDATE.
+           ADD 1 TO WS-CANDIDATE-COUNT.
+
+           MOVE RO-GENDER TO WS-ELIG-GENDER.
+           MOVE RO-RATING TO WS-ELIG-RATING.
+           MOVE RO-AGE TO WS-ELIG-AGE.
+           MOVE RO-MARKS TO WS-ELIG-MARKS.
+
+           PERFORM CHECK-ELIGIBILITY.
+
+           IF IS-ELIGIBLE
+               ADD 1 TO WS-QUALIFIED-COUNT
+               DISPLAY RO-NAME " - ELIGIBLE FOR THE BEAUTY CONTEST"
+           ELSE
+               DISPLAY RO-NAME " - NOT ELIGIBLE"
+           END-IF.
+
+           READ ROSTER-FILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+           COPY "ELIGIBILITY-LOGIC.CPY".
+
+       END PROGRAM ROSTER-ELIGIBILITY-REPORT.
