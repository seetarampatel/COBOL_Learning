@@ -0,0 +1,175 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: AUDIT-LOG is the marks/item correction history -
+      *          MARKS-MAINTENANCE and CASH-REGISTER-TASK-37 both
+      *          append to AUDITLOG.DAT and nothing ever ages rows
+      *          out of it. This is a periodic batch program: it
+      *          copies every AUDITLOG.DAT row older than a retention
+      *          period off to AUDITLOGARC.DAT and rewrites
+      *          AUDITLOG.DAT with only the rows still within the
+      *          retention window, so day-to-day processing stays
+      *          fast while the correction history is still kept
+      *          somewhere. Same shape as SALES-LOG-ARCHIVE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG-ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+           SELECT AUDIT-LOG-ARCHIVE
+               ASSIGN TO "AUDITLOGARC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY "AUDIT-LOG.CPY".
+
+      *> Same record layout as AUDIT-LOG.CPY under an archive-specific
+      *> group name - see SALES-LOG-ARCHIVE's SALES-LOG-ARCHIVE-RECORD
+      *> for why the copybook's own 01 name can't be reused here.
+       FD  AUDIT-LOG-ARCHIVE.
+       01  AUDIT-LOG-ARCHIVE-RECORD.
+           05 AA-TIMESTAMP        PIC X(26).
+           05 AA-USER-ID          PIC X(8).
+           05 AA-RECORD-TYPE      PIC X(6).
+           05 AA-KEY-VALUE        PIC X(10).
+           05 AA-FIELD-NAME       PIC X(15).
+           05 AA-OLD-VALUE        PIC X(15).
+           05 AA-NEW-VALUE        PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01  AUDIT-LOG-STATUS        PIC X(2).
+       01  ARCHIVE-STATUS          PIC X(2).
+       01  WS-RETENTION-INPUT      PIC X(4).
+       01  WS-EOF-FLAG             PIC X(1) VALUE "N".
+           88 ENDOFLOG VALUE "Y".
+
+      *> Records within the retention window are buffered here while
+      *> AUDITLOG.DAT is read start to finish, then rewritten back -
+      *> same REWRITE/DELETE-free purge approach as SALES-LOG-ARCHIVE.
+      *> Sized for 2000 corrections; a longer retention period would
+      *> need a bigger table.
+       01  WS-KEEP-TABLE.
+           05 WS-KEEP-RECORD OCCURS 2000 TIMES PIC X(95).
+       01  WS-KEEP-COUNT            PIC 9(4) VALUE ZERO.
+       01  WS-KEEP-IDX              PIC 9(4).
+
+       01  WS-ARCHIVED-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-KEPT-COUNT            PIC 9(5) VALUE ZERO.
+
+      *> Shared retention-period date math (req 049).
+           COPY "RETENTION-CHECK-FIELDS.CPY".
+
+      *> Guards WS-KEEP-TABLE's OCCURS limit before it is indexed
+      *> into (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-SET-RETENTION-DAYS.
+           PERFORM COMPUTE-CUTOFF-DATE.
+
+           OPEN INPUT AUDIT-LOG.
+           IF AUDIT-LOG-STATUS = "35"
+               DISPLAY "NO AUDIT LOG FOUND - NOTHING TO ARCHIVE"
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           PERFORM 020-OPEN-ARCHIVE.
+
+           READ AUDIT-LOG
+               AT END SET ENDOFLOG TO TRUE
+           END-READ.
+           PERFORM UNTIL ENDOFLOG
+               PERFORM 100-CLASSIFY-RECORD
+               READ AUDIT-LOG
+                   AT END SET ENDOFLOG TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE AUDIT-LOG.
+           CLOSE AUDIT-LOG-ARCHIVE.
+
+           PERFORM 200-REWRITE-LIVE-FILE.
+
+           DISPLAY "RECORDS ARCHIVED: " WS-ARCHIVED-COUNT.
+           DISPLAY "RECORDS KEPT: " WS-KEPT-COUNT.
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+      *> RETENTION_DAYS_AUDIT lets a run be repointed to a different
+      *> retention period without a recompile; defaults to 90 days
+      *> when unset or not numeric.
+       010-SET-RETENTION-DAYS.
+           MOVE SPACES TO WS-RETENTION-INPUT.
+           ACCEPT WS-RETENTION-INPUT FROM ENVIRONMENT
+               "RETENTION_DAYS_AUDIT".
+           IF WS-RETENTION-INPUT IS NUMERIC
+               MOVE WS-RETENTION-INPUT TO WS-RC-RETENTION-DAYS
+           ELSE
+               MOVE 90 TO WS-RC-RETENTION-DAYS
+           END-IF.
+
+       020-OPEN-ARCHIVE.
+           OPEN EXTEND AUDIT-LOG-ARCHIVE.
+           IF ARCHIVE-STATUS = "05" OR ARCHIVE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-ARCHIVE
+               CLOSE AUDIT-LOG-ARCHIVE
+               OPEN EXTEND AUDIT-LOG-ARCHIVE
+           END-IF.
+
+       100-CLASSIFY-RECORD.
+           MOVE AL-TIMESTAMP (1:8) TO WS-RC-RECORD-DATE.
+           PERFORM CHECK-RECORD-AGE.
+           IF WS-RC-IS-OLD = "Y"
+               MOVE AL-TIMESTAMP   TO AA-TIMESTAMP
+               MOVE AL-USER-ID     TO AA-USER-ID
+               MOVE AL-RECORD-TYPE TO AA-RECORD-TYPE
+               MOVE AL-KEY-VALUE   TO AA-KEY-VALUE
+               MOVE AL-FIELD-NAME  TO AA-FIELD-NAME
+               MOVE AL-OLD-VALUE   TO AA-OLD-VALUE
+               MOVE AL-NEW-VALUE   TO AA-NEW-VALUE
+               WRITE AUDIT-LOG-ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE WS-KEEP-COUNT TO WS-TB-COUNT
+               MOVE 2000 TO WS-TB-LIMIT
+               PERFORM CHECK-TABLE-BOUNDS
+               IF WS-TB-OK = "Y"
+                   ADD 1 TO WS-KEEP-COUNT
+                   MOVE AUDIT-LOG-RECORD
+                       TO WS-KEEP-RECORD (WS-KEEP-COUNT)
+                   ADD 1 TO WS-KEPT-COUNT
+               ELSE
+                   DISPLAY "OPERATOR ALERT - KEEP TABLE FULL, RECORD "
+                       "NOT PRESERVED: " AL-KEY-VALUE
+               END-IF
+           END-IF.
+
+      *> OUTPUT truncates AUDITLOG.DAT before the survivors are
+      *> written back, which is how the purge actually takes effect.
+       200-REWRITE-LIVE-FILE.
+           OPEN OUTPUT AUDIT-LOG.
+           PERFORM VARYING WS-KEEP-IDX FROM 1 BY 1
+                   UNTIL WS-KEEP-IDX > WS-KEEP-COUNT
+               MOVE WS-KEEP-RECORD (WS-KEEP-IDX) TO AUDIT-LOG-RECORD
+               WRITE AUDIT-LOG-RECORD
+           END-PERFORM.
+           CLOSE AUDIT-LOG.
+
+           COPY "RETENTION-CHECK-LOGIC.CPY".
+
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
+
+       END PROGRAM AUDIT-LOG-ARCHIVE.
