@@ -1,11 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCEDURE-DIVISION-LEARN.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTACT-MASTER
+               ASSIGN TO "CONTACTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-PHONE
+               FILE STATUS IS CONTACT-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTACT-MASTER.
+           COPY "CONTACT-MASTER.CPY".
+
        WORKING-STORAGE SECTION.
+       01  CONTACT-MASTER-STATUS PIC X(2).
        01  PHONE PIC 9(10).
        01  EMAIL PIC X(30).
 
+      *> Shared numeric-entry validation (req 046/review) - PHONE used
+      *> to be ACCEPTed straight into a numeric PICTURE, so mistyped
+      *> input either aborted the run or silently corrupted the field
+      *> depending on the runtime.
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
        PROCEDURE DIVISION.
 
        *>  PROCEDURE Names:
@@ -17,14 +37,55 @@
 
        *>  This is a main procedure
        000-ACCEPT-AND-DISPLAY-VALUES.
+           PERFORM 050-OPEN-CONTACT-MASTER.
+           IF CONTACT-MASTER-STATUS NOT = "00"
+               DISPLAY "COULD NOT OPEN CONTACTS.DAT, STATUS "
+                   CONTACT-MASTER-STATUS
+               GO TO 900-END-PROGRAM
+           END-IF.
            PERFORM 100-ACCEPT-VALUES.
            PERFORM 200-DISPLAY-VALUES.
+           CLOSE CONTACT-MASTER.
+
+       900-END-PROGRAM.
            STOP RUN.
 
+      *> CONTACTS.DAT is built up one customer at a time by this same
+      *> program, so the first run on a machine won't find it yet -
+      *> same OPEN-with-OUTPUT-fallback convention as ITEM-LOOKUP in
+      *> CASH-REGISTER-TASK-37.
+       050-OPEN-CONTACT-MASTER.
+           OPEN I-O CONTACT-MASTER.
+           IF CONTACT-MASTER-STATUS = "35"
+               OPEN OUTPUT CONTACT-MASTER
+               CLOSE CONTACT-MASTER
+               OPEN I-O CONTACT-MASTER
+           END-IF.
+
+      *> Looks the phone number up on CONTACT-MASTER first, so a
+      *> returning customer's email comes back from the file instead
+      *> of being re-keyed; only a phone number CONTACT-MASTER has
+      *> never seen before prompts for EMAIL and gets written.
        100-ACCEPT-VALUES.
-           ACCEPT PHONE.
-           ACCEPT EMAIL.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE PHONE = FUNCTION NUMVAL-C(WS-IV-INPUT).
+           MOVE PHONE TO CM-PHONE.
+           READ CONTACT-MASTER
+               INVALID KEY
+                   ACCEPT EMAIL
+                   MOVE EMAIL TO CM-EMAIL
+                   WRITE CONTACT-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE CM-EMAIL TO EMAIL
+                   DISPLAY "CONTACT ON FILE, EMAIL RETRIEVED"
+           END-READ.
 
        200-DISPLAY-VALUES.
            DISPLAY PHONE.
            DISPLAY EMAIL.
+
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
