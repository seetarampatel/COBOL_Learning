@@ -0,0 +1,190 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Accumulates QUANTITY sold and revenue per item across
+      *          a date range from the itemized SALES-LOG, then prints
+      *          items ranked both by units sold and by revenue, so
+      *          purchasing can tell what's actually moving instead of
+      *          only seeing one line item at a time on a receipt.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BEST-WORST-SELLER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LOG
+               ASSIGN TO "SALESLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LOG.
+           COPY "SALES-LOG.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 SALES-LOG-STATUS       PIC X(2).
+       01 WS-EOF-FLAG            PIC X(1) VALUE "N".
+           88 ENDOFFILE VALUE "Y".
+
+       01 WS-DATE-FROM            PIC X(8).
+       01 WS-DATE-TO              PIC X(8).
+
+       01 WS-ITEM-COUNT           PIC 9(3) VALUE ZERO.
+       01 WS-ITEM-TOTALS.
+           05 WS-IT-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-ITEM-COUNT
+                   INDEXED BY IT-IDX.
+               10 WS-IT-CODE      PIC X(6).
+               10 WS-IT-NAME      PIC X(25).
+               10 WS-IT-UNITS     PIC S9(7).
+               10 WS-IT-REVENUE   PIC S9(7)V99.
+
+       01 WS-SWAP-ENTRY.
+           05 WS-SWAP-CODE        PIC X(6).
+           05 WS-SWAP-NAME        PIC X(25).
+           05 WS-SWAP-UNITS       PIC S9(7).
+           05 WS-SWAP-REVENUE     PIC S9(7)V99.
+
+       01 WS-FOUND-IDX            PIC 9(3).
+       01 WS-SORT-SWAPPED         PIC X(1).
+
+      *> Guards WS-ITEM-TOTALS's OCCURS limit before it is indexed
+      *> into (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "ENTER START DATE (YYYYMMDD)".
+           ACCEPT WS-DATE-FROM.
+           DISPLAY "ENTER END DATE (YYYYMMDD)".
+           ACCEPT WS-DATE-TO.
+
+           OPEN INPUT SALES-LOG.
+           IF SALES-LOG-STATUS NOT = "00"
+               DISPLAY "NO SALES LOG TO REPORT ON, STATUS "
+                   SALES-LOG-STATUS
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           READ SALES-LOG
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 100-ACCUMULATE-ITEM UNTIL ENDOFFILE.
+
+           CLOSE SALES-LOG.
+
+           IF WS-ITEM-COUNT = ZERO
+               DISPLAY "NO SALES FOUND IN THAT DATE RANGE"
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           PERFORM 200-SORT-BY-UNITS-DESC.
+           PERFORM 210-PRINT-UNITS-RANKING.
+
+           PERFORM 300-SORT-BY-REVENUE-DESC.
+           PERFORM 310-PRINT-REVENUE-RANKING.
+
+           STOP RUN.
+
+       100-ACCUMULATE-ITEM.
+           IF SL-TIMESTAMP(1:8) >= WS-DATE-FROM
+                   AND SL-TIMESTAMP(1:8) <= WS-DATE-TO
+               PERFORM 110-FIND-OR-ADD-ITEM
+               ADD SL-QUANTITY TO WS-IT-UNITS (WS-FOUND-IDX)
+               ADD SL-LINE-TOTAL-HOME TO WS-IT-REVENUE (WS-FOUND-IDX)
+           END-IF.
+
+           READ SALES-LOG
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       110-FIND-OR-ADD-ITEM.
+           MOVE ZERO TO WS-FOUND-IDX.
+           PERFORM VARYING IT-IDX FROM 1 BY 1
+                   UNTIL IT-IDX > WS-ITEM-COUNT
+               IF WS-IT-CODE (IT-IDX) = SL-ITEM-CODE
+                   MOVE IT-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = ZERO
+               MOVE WS-ITEM-COUNT TO WS-TB-COUNT
+               MOVE 200 TO WS-TB-LIMIT
+               PERFORM CHECK-TABLE-BOUNDS
+               IF WS-TB-OK = "Y"
+                   ADD 1 TO WS-ITEM-COUNT
+                   MOVE WS-ITEM-COUNT TO WS-FOUND-IDX
+                   SET IT-IDX TO WS-FOUND-IDX
+                   MOVE SL-ITEM-CODE TO WS-IT-CODE (IT-IDX)
+                   MOVE SL-ITEM-NAME TO WS-IT-NAME (IT-IDX)
+                   MOVE ZERO TO WS-IT-UNITS (IT-IDX)
+                   MOVE ZERO TO WS-IT-REVENUE (IT-IDX)
+               END-IF
+           END-IF.
+
+      *> Descending bubble sort on units sold - the table tops out at
+      *> 200 distinct items, same small-table assumption
+      *> STATISTICAL-FUNCTIONS-19's median sort makes.
+       200-SORT-BY-UNITS-DESC.
+           MOVE "Y" TO WS-SORT-SWAPPED.
+           PERFORM UNTIL WS-SORT-SWAPPED = "N"
+               MOVE "N" TO WS-SORT-SWAPPED
+               PERFORM VARYING IT-IDX FROM 1 BY 1
+                       UNTIL IT-IDX > WS-ITEM-COUNT - 1
+                   IF WS-IT-UNITS (IT-IDX) < WS-IT-UNITS (IT-IDX + 1)
+                       MOVE WS-IT-ENTRY (IT-IDX) TO WS-SWAP-ENTRY
+                       MOVE WS-IT-ENTRY (IT-IDX + 1)
+                           TO WS-IT-ENTRY (IT-IDX)
+                       MOVE WS-SWAP-ENTRY TO WS-IT-ENTRY (IT-IDX + 1)
+                       MOVE "Y" TO WS-SORT-SWAPPED
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       210-PRINT-UNITS-RANKING.
+           DISPLAY "============ RANKED BY UNITS SOLD ================".
+           PERFORM VARYING IT-IDX FROM 1 BY 1
+                   UNTIL IT-IDX > WS-ITEM-COUNT
+               DISPLAY IT-IDX ". " WS-IT-NAME (IT-IDX)
+                   " UNITS: " WS-IT-UNITS (IT-IDX)
+                   " REVENUE: " WS-IT-REVENUE (IT-IDX)
+           END-PERFORM.
+           DISPLAY "==================================================".
+
+       300-SORT-BY-REVENUE-DESC.
+           MOVE "Y" TO WS-SORT-SWAPPED.
+           PERFORM UNTIL WS-SORT-SWAPPED = "N"
+               MOVE "N" TO WS-SORT-SWAPPED
+               PERFORM VARYING IT-IDX FROM 1 BY 1
+                       UNTIL IT-IDX > WS-ITEM-COUNT - 1
+                   IF WS-IT-REVENUE (IT-IDX) <
+                           WS-IT-REVENUE (IT-IDX + 1)
+                       MOVE WS-IT-ENTRY (IT-IDX) TO WS-SWAP-ENTRY
+                       MOVE WS-IT-ENTRY (IT-IDX + 1)
+                           TO WS-IT-ENTRY (IT-IDX)
+                       MOVE WS-SWAP-ENTRY TO WS-IT-ENTRY (IT-IDX + 1)
+                       MOVE "Y" TO WS-SORT-SWAPPED
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       310-PRINT-REVENUE-RANKING.
+           DISPLAY "============== RANKED BY REVENUE =================".
+           PERFORM VARYING IT-IDX FROM 1 BY 1
+                   UNTIL IT-IDX > WS-ITEM-COUNT
+               DISPLAY IT-IDX ". " WS-IT-NAME (IT-IDX)
+                   " REVENUE: " WS-IT-REVENUE (IT-IDX)
+                   " UNITS: " WS-IT-UNITS (IT-IDX)
+           END-PERFORM.
+           DISPLAY "==================================================".
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
+
+       END PROGRAM BEST-WORST-SELLER-REPORT.
