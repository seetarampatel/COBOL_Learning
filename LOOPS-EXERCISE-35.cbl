@@ -14,6 +14,21 @@
        01 INTEREST-RATE PIC 9(10).
        01 CHOICE PIC 9(1).
 
+      *> Compound-interest projection mode - year-by-year balance
+      *> growth, alongside the original single-figure simple-interest
+      *> calculation.
+       01 CALC-MODE PIC 9(1).
+       01 ANNUAL-RATE-PCT PIC 9(3)V99.
+       01 PROJECTION-YEAR PIC 9(2).
+       01 RUNNING-BALANCE PIC 9(10)V99.
+       01 YEAR-INTEREST PIC 9(10)V99.
+
+      *> Shared numeric-entry validation (req 046/review) - the money
+      *> and rate ACCEPTs below used to go straight into numeric
+      *> PICTUREs, so mistyped input either aborted the run or
+      *> silently corrupted the field depending on the runtime.
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "WELCOME TO THE SIMPLE INTERESRT"
@@ -21,21 +36,85 @@
 
            MOVE 1 TO CHOICE.
 
-           PERFORM 100-CALCULATE-INTEREST-RATE UNTIL CHOICE = 0.
+           PERFORM 050-RUN-ONE-CALCULATION UNTIL CHOICE = 0.
 
            STOP RUN.
 
+       050-RUN-ONE-CALCULATION.
+           DISPLAY "CHOOSE MODE - 1 SIMPLE INTEREST, "
+               "2 COMPOUND INTEREST PROJECTION".
+           ACCEPT CALC-MODE.
+
+           IF CALC-MODE = 2
+               PERFORM 200-PROJECT-COMPOUND-INTEREST
+           ELSE
+               PERFORM 100-CALCULATE-INTEREST-RATE
+           END-IF.
+
+           DISPLAY "CHOOSE 0 TO END AND 1 TO CONTINUE".
+           ACCEPT CHOICE.
+
        100-CALCULATE-INTEREST-RATE.
            DISPLAY "PLEASE ENTER THE AMOUNT OF YOUR MONEY".
-           ACCEPT MONEY.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE MONEY = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
            DISPLAY "PLEASE ENTER THE TIME".
-           ACCEPT TIME-LIMIT.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE TIME-LIMIT = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
            COMPUTE INTEREST-RATE = (MONEY * 8 * TIME-LIMIT) / 100.
            DISPLAY "INTEREST-RATE IS: " INTEREST-RATE.
 
-           DISPLAY "CHOOSE 0 TO END AND 1 TO CONTINUE".
-           ACCEPT CHOICE.
+       *> Projects the balance year by year at a compound annual rate,
+       *> instead of the single end-of-term simple-interest figure
+       *> above, so the growth curve itself can be seen.
+       200-PROJECT-COMPOUND-INTEREST.
+           DISPLAY "PLEASE ENTER THE STARTING AMOUNT".
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE MONEY = FUNCTION NUMVAL-C(WS-IV-INPUT).
+           MOVE MONEY TO RUNNING-BALANCE.
+
+           DISPLAY "PLEASE ENTER THE ANNUAL INTEREST RATE PERCENT".
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE ANNUAL-RATE-PCT = FUNCTION NUMVAL-C(WS-IV-INPUT).
+
+           DISPLAY "PLEASE ENTER THE NUMBER OF YEARS".
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE TIME-LIMIT = FUNCTION NUMVAL-C(WS-IV-INPUT).
+
+           DISPLAY "YEAR   INTEREST EARNED   BALANCE".
+           PERFORM 210-PROJECT-ONE-YEAR
+               VARYING PROJECTION-YEAR FROM 1 BY 1
+               UNTIL PROJECTION-YEAR > TIME-LIMIT.
+
+       210-PROJECT-ONE-YEAR.
+           COMPUTE YEAR-INTEREST ROUNDED =
+               RUNNING-BALANCE * ANNUAL-RATE-PCT / 100.
+           ADD YEAR-INTEREST TO RUNNING-BALANCE.
+           DISPLAY PROJECTION-YEAR SPACE YEAR-INTEREST SPACE
+               RUNNING-BALANCE.
+
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
 
        END PROGRAM YOUR-PROGRAM-NAME.
