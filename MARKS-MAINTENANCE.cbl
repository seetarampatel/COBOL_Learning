@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Small ACCEPT-driven maintenance transaction, in the
+      *          style of ACCEPT-STATEMENT-8, to fix a single wrong
+      *          FI-MARKS value on the indexed marks master in place -
+      *          instead of hand-editing INFILE and rerunning
+      *          MARKS-INDEX-LOAD from the top, which throws away
+      *          every other correction ever made to the file. Every
+      *          correction is logged to AUDIT-LOG (req 033) with the
+      *          old and new value.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARKS-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MARKS-MASTER
+               ASSIGN TO "MARKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FI-SUBJECT
+               FILE STATUS IS MASTER-STATUS.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MARKS-MASTER.
+           COPY "SUBJECT-MARKS.CPY".
+
+       FD  AUDIT-LOG.
+           COPY "AUDIT-LOG.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  MASTER-STATUS      PIC X(2).
+       01  AUDIT-LOG-STATUS   PIC X(2).
+       01  WS-USER-ID         PIC X(8).
+       01  WS-LOOKUP-SUBJECT  PIC X(10).
+       01  WS-OLD-MARKS       PIC 9(3).
+       01  WS-NEW-MARKS       PIC 9(3).
+       01  WS-WANT-MORE       PIC X(1) VALUE "Y".
+
+      *> Same normalization the loader and the course-code lookup use,
+      *> so "MATH101" and "math101" find the same master record.
+           COPY "KEY-NORMALIZE-FIELDS.CPY".
+
+      *> Shared numeric-entry validation (req 046/review) - the
+      *> corrected FI-MARKS value used to be ACCEPTed straight into a
+      *> numeric PICTURE, so mistyped input either aborted the run or
+      *> silently corrupted the field depending on the runtime.
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "MARKS MAINTENANCE - CORRECT ONE SUBJECT'S MARKS".
+           DISPLAY "PLEASE ENTER YOUR USER ID".
+           ACCEPT WS-USER-ID.
+
+           OPEN I-O MARKS-MASTER.
+           IF MASTER-STATUS NOT = "00"
+               DISPLAY "COULD NOT OPEN MARKS.DAT, STATUS "
+                   MASTER-STATUS
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-LOG-STATUS = "05" OR AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+           PERFORM 100-CORRECT-ONE-SUBJECT UNTIL WS-WANT-MORE = "N".
+
+           CLOSE MARKS-MASTER.
+           CLOSE AUDIT-LOG.
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+       100-CORRECT-ONE-SUBJECT.
+           DISPLAY "ENTER SUBJECT CODE TO CORRECT".
+           ACCEPT WS-LOOKUP-SUBJECT.
+
+           MOVE SPACES TO WS-NK-FIELD.
+           MOVE WS-LOOKUP-SUBJECT TO WS-NK-FIELD.
+           PERFORM UPPERCASE-KEY-FIELD.
+           MOVE WS-NK-FIELD(1:10) TO WS-LOOKUP-SUBJECT.
+
+           MOVE WS-LOOKUP-SUBJECT TO FI-SUBJECT.
+           READ MARKS-MASTER
+               INVALID KEY
+                   DISPLAY "SUBJECT NOT FOUND: " WS-LOOKUP-SUBJECT
+           END-READ.
+
+           IF MASTER-STATUS = "00"
+               DISPLAY "CURRENT SUBJECT: " FI-SUBJECT
+               DISPLAY "CURRENT MARKS  : " FI-MARKS
+               MOVE FI-MARKS TO WS-OLD-MARKS
+
+               DISPLAY "ENTER CORRECTED MARKS"
+               MOVE "N" TO WS-IV-VALID
+               PERFORM UNTIL WS-IV-VALID = "Y"
+                   ACCEPT WS-IV-INPUT
+                   PERFORM VALIDATE-NUMERIC-ENTRY
+               END-PERFORM
+               COMPUTE FI-MARKS = FUNCTION NUMVAL-C(WS-IV-INPUT)
+               MOVE FI-MARKS TO WS-NEW-MARKS
+
+               REWRITE FI-SUBJECT-MARKS
+
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               MOVE WS-USER-ID TO AL-USER-ID
+               MOVE "MARKS" TO AL-RECORD-TYPE
+               MOVE FI-SUBJECT TO AL-KEY-VALUE
+               MOVE "FI-MARKS" TO AL-FIELD-NAME
+               MOVE WS-OLD-MARKS TO AL-OLD-VALUE
+               MOVE WS-NEW-MARKS TO AL-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+
+               DISPLAY "MARKS UPDATED AND LOGGED"
+           END-IF.
+
+           DISPLAY "CORRECT ANOTHER SUBJECT? (Y/N)".
+           ACCEPT WS-WANT-MORE.
+
+           COPY "KEY-NORMALIZE-LOGIC.CPY".
+
+           COPY "AUDIT-LOG-LOGIC.CPY".
+
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
+
+       END PROGRAM MARKS-MAINTENANCE.
