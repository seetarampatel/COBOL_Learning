@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Each class section produces its own FI-SUBJECT-MARKS
+      *          extract, and someone has been hand-concatenating them
+      *          into INFILE.DAT before MARKS-INDEX-LOAD runs - which
+      *          has already let duplicate and missing records slip
+      *          through. This reads every section extract itself,
+      *          rejects any FI-SUBJECT-plus-FI-CLASS-SECTION
+      *          combination it has already seen (across sections,
+      *          the same student showing up twice in the same
+      *          section is bad data even though the same student in
+      *          two different sections is fine), and writes one
+      *          consolidated INFILE.DAT for MARKS-INDEX-LOAD and the
+      *          nightly FILE-HANDLING-EX-47 report to pick up.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARKS-EXTRACT-MERGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> ASSIGN TO a WORKING-STORAGE data name, same as
+      *> FILE-HANDLING-EX-47's WS-INFILE-PATH, so each section file
+      *> can be opened in turn without a separate FD per section.
+           SELECT SECTION-EXTRACT
+               ASSIGN TO WS-SECTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SECTION-STATUS.
+
+           SELECT CONSOLIDATED-FILE
+               ASSIGN TO "INFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONSOLIDATED-STATUS.
+
+      *> Same REJECT-FILE convention as FILE-HANDLING-EX-47 and
+      *> MARKS-INDEX-LOAD - one bad or duplicate record does not
+      *> abort the merge. Its own REJECT-MRG.DAT filename (req
+      *> review) - this program, MARKS-INDEX-LOAD, and
+      *> FILE-HANDLING-EX-47 each use a different REJECT-RECORD
+      *> layout, so sharing one physical REJECT.DAT meant whichever
+      *> ran later in BATCH-DRIVER's chain truncated the rejects the
+      *> earlier one had just written.
+           SELECT REJECT-FILE
+               ASSIGN TO "REJECT-MRG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SECTION-EXTRACT.
+           COPY "SUBJECT-MARKS.CPY".
+
+       FD  CONSOLIDATED-FILE.
+       01  CONSOLIDATED-RECORD.
+           05 CS-SUBJECT         PIC X(10).
+           05 CS-MARKS           PIC 9(3).
+           05 CS-CLASS-SECTION   PIC X(4).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 RJ-REASON          PIC X(25).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 RJ-SUBJECT         PIC X(10).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 RJ-CLASS-SECTION   PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SECTION-PATH         PIC X(100).
+       01  WS-SECTION-STATUS       PIC X(2).
+       01  WS-CONSOLIDATED-STATUS  PIC X(2).
+       01  WS-REJECT-STATUS        PIC X(2).
+       01  WS-EOF-FLAG             PIC X(1) VALUE "N".
+           88 ENDOFSECTION VALUE "Y".
+
+      *> The section extract files to merge, in the order they are
+      *> read. Add a FILLER/OCCURS entry here (and bump the 4 below
+      *> and in the PERFORM VARYING that drives it) if another
+      *> section comes online.
+       01  WS-SECTION-FILE-DATA.
+           05 FILLER PIC X(12) VALUE "SECTION1.DAT".
+           05 FILLER PIC X(12) VALUE "SECTION2.DAT".
+           05 FILLER PIC X(12) VALUE "SECTION3.DAT".
+           05 FILLER PIC X(12) VALUE "SECTION4.DAT".
+       01  WS-SECTION-FILE-TABLE REDEFINES WS-SECTION-FILE-DATA.
+           05 WS-SECTION-FILE-NAME OCCURS 4 TIMES PIC X(12).
+       01  SF-IDX                   PIC 9(1).
+
+       01  WS-MERGED-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-DUPLICATE-COUNT       PIC 9(5) VALUE ZERO.
+       01  WS-RECORD-NUMBER         PIC 9(5) VALUE ZERO.
+
+      *> One row per FI-SUBJECT/FI-CLASS-SECTION combination already
+      *> written to CONSOLIDATED-FILE, so a subject appearing twice
+      *> in the same section - across section files that were never
+      *> supposed to overlap - is caught instead of silently
+      *> duplicated into INFILE.DAT the way manual concatenation let
+      *> happen. Sized for 500 combined records across all sections;
+      *> a bigger nightly run would need a bigger table.
+       01  WS-SEEN-KEY-TABLE.
+           05 WS-SEEN-KEY OCCURS 500 TIMES INDEXED BY SK-IDX
+               PIC X(14).
+       01  WS-SEEN-COUNT            PIC 9(3) VALUE ZERO.
+       01  WS-CURRENT-KEY           PIC X(14).
+       01  WS-KEY-FOUND             PIC X(1).
+
+      *> Guards WS-SEEN-KEY-TABLE's OCCURS limit before it is indexed
+      *> into (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT CONSOLIDATED-FILE.
+           IF WS-CONSOLIDATED-STATUS NOT = "00"
+               DISPLAY "COULD NOT OPEN INFILE.DAT, STATUS "
+                   WS-CONSOLIDATED-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           OPEN OUTPUT REJECT-FILE.
+
+           PERFORM VARYING SF-IDX FROM 1 BY 1 UNTIL SF-IDX > 4
+               PERFORM 100-MERGE-ONE-SECTION-FILE
+           END-PERFORM.
+
+           CLOSE CONSOLIDATED-FILE.
+           CLOSE REJECT-FILE.
+
+           DISPLAY "RECORDS MERGED: " WS-MERGED-COUNT.
+           DISPLAY "DUPLICATES REJECTED: " WS-DUPLICATE-COUNT.
+
+      *> GOBACK, not STOP RUN (req review) - BATCH-DRIVER now CALLs
+      *> this program ahead of MARKS-INDEX-LOAD, and STOP RUN would
+      *> have ended the whole run unit here instead of returning
+      *> control to the driver for its remaining steps, same as every
+      *> other CALLed program in the chain (MARKS-INDEX-LOAD,
+      *> FILE-HANDLING-EX-47, STATISTICAL-FUNCTIONS all GOBACK).
+       900-END-PROGRAM.
+           GOBACK.
+
+      *> A section file that does not exist on a given night (a
+      *> section did not run, or hasn't produced its extract yet) is
+      *> skipped rather than treated as an error, since not every
+      *> section runs every night.
+       100-MERGE-ONE-SECTION-FILE.
+           MOVE WS-SECTION-FILE-NAME (SF-IDX) TO WS-SECTION-PATH.
+           OPEN INPUT SECTION-EXTRACT.
+           IF WS-SECTION-STATUS NOT = "00"
+               DISPLAY "SKIPPING " WS-SECTION-PATH ", STATUS "
+                   WS-SECTION-STATUS
+           ELSE
+               MOVE "N" TO WS-EOF-FLAG
+               READ SECTION-EXTRACT
+                   AT END SET ENDOFSECTION TO TRUE
+               END-READ
+               PERFORM UNTIL ENDOFSECTION
+                   PERFORM 110-MERGE-ONE-RECORD
+                   READ SECTION-EXTRACT
+                       AT END SET ENDOFSECTION TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE SECTION-EXTRACT
+           END-IF.
+
+       110-MERGE-ONE-RECORD.
+           ADD 1 TO WS-RECORD-NUMBER.
+           MOVE SPACES TO WS-CURRENT-KEY.
+           STRING FI-SUBJECT DELIMITED BY SIZE
+               FI-CLASS-SECTION DELIMITED BY SIZE
+               INTO WS-CURRENT-KEY
+           END-STRING.
+
+           PERFORM 120-CHECK-DUPLICATE-KEY.
+
+           IF WS-KEY-FOUND = "Y"
+               ADD 1 TO WS-DUPLICATE-COUNT
+               MOVE "DUPLICATE SUBJECT+SECTION" TO RJ-REASON
+               MOVE FI-SUBJECT TO RJ-SUBJECT
+               MOVE FI-CLASS-SECTION TO RJ-CLASS-SECTION
+               WRITE REJECT-RECORD
+               DISPLAY "DUPLICATE SKIPPED - " WS-SECTION-PATH
+                   " RECORD " WS-RECORD-NUMBER ": " FI-SUBJECT
+                   " " FI-CLASS-SECTION
+           ELSE
+               MOVE WS-SEEN-COUNT TO WS-TB-COUNT
+               MOVE 500 TO WS-TB-LIMIT
+               PERFORM CHECK-TABLE-BOUNDS
+               IF WS-TB-OK = "N"
+                   MOVE "SEEN-KEY TABLE FULL" TO RJ-REASON
+                   MOVE FI-SUBJECT TO RJ-SUBJECT
+                   MOVE FI-CLASS-SECTION TO RJ-CLASS-SECTION
+                   WRITE REJECT-RECORD
+                   DISPLAY "REJECTED - " WS-SECTION-PATH
+                       " RECORD " WS-RECORD-NUMBER ": " FI-SUBJECT
+                       " " FI-CLASS-SECTION
+               ELSE
+                   ADD 1 TO WS-SEEN-COUNT
+                   SET SK-IDX TO WS-SEEN-COUNT
+                   MOVE WS-CURRENT-KEY TO WS-SEEN-KEY (SK-IDX)
+
+                   MOVE FI-SUBJECT TO CS-SUBJECT
+                   MOVE FI-MARKS TO CS-MARKS
+                   MOVE FI-CLASS-SECTION TO CS-CLASS-SECTION
+                   WRITE CONSOLIDATED-RECORD
+                   ADD 1 TO WS-MERGED-COUNT
+               END-IF
+           END-IF.
+
+       120-CHECK-DUPLICATE-KEY.
+           MOVE "N" TO WS-KEY-FOUND.
+           PERFORM VARYING SK-IDX FROM 1 BY 1
+                   UNTIL SK-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-KEY (SK-IDX) = WS-CURRENT-KEY
+                   MOVE "Y" TO WS-KEY-FOUND
+               END-IF
+           END-PERFORM.
+
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
+
+       END PROGRAM MARKS-EXTRACT-MERGE.
