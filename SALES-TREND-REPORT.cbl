@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads the rolling SALES-HISTORY file (one row per
+      *          day, appended by Z-REPORT) and prints week-over-week
+      *          and month-over-month totals with the change from the
+      *          prior period, so a manager can see whether sales are
+      *          trending up or down instead of only ever seeing one
+      *          day's Z-report at a time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-TREND-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-HISTORY
+               ASSIGN TO "SALESHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-HISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-HISTORY.
+           COPY "SALES-HISTORY.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 SALES-HISTORY-STATUS   PIC X(2).
+       01 WS-EOF-FLAG            PIC X(1) VALUE "N".
+           88 ENDOFFILE VALUE "Y".
+
+       01 WS-DATE-NUM             PIC 9(8).
+       01 WS-DAY-NUM              PIC 9(9).
+
+       01 WS-MONTH-COUNT          PIC 9(2) VALUE ZERO.
+       01 WS-MONTH-TOTALS.
+           05 WS-MONTH-ENTRY OCCURS 1 TO 60 TIMES
+                   DEPENDING ON WS-MONTH-COUNT
+                   INDEXED BY MO-IDX.
+               10 WS-MONTH-KEY    PIC X(6).
+               10 WS-MONTH-TOTAL  PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-WEEK-COUNT           PIC 9(3) VALUE ZERO.
+       01 WS-WEEK-TOTALS.
+           05 WS-WEEK-ENTRY OCCURS 1 TO 260 TIMES
+                   DEPENDING ON WS-WEEK-COUNT
+                   INDEXED BY WK-IDX.
+               10 WS-WEEK-KEY     PIC 9(6).
+               10 WS-WEEK-TOTAL   PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-FOUND-IDX            PIC 9(3).
+       01 WS-PRIOR-TOTAL          PIC S9(9)V99.
+       01 WS-CHANGE               PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT SALES-HISTORY.
+           IF SALES-HISTORY-STATUS NOT = "00"
+               DISPLAY "NO SALES HISTORY TO REPORT ON, STATUS "
+                   SALES-HISTORY-STATUS
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           READ SALES-HISTORY
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 100-ACCUMULATE-HISTORY UNTIL ENDOFFILE.
+
+           CLOSE SALES-HISTORY.
+
+           PERFORM 200-PRINT-WEEKLY-TREND.
+           PERFORM 300-PRINT-MONTHLY-TREND.
+
+           STOP RUN.
+
+       100-ACCUMULATE-HISTORY.
+           MOVE SH-DATE TO WS-DATE-NUM.
+           COMPUTE WS-DAY-NUM = FUNCTION INTEGER-OF-DATE(WS-DATE-NUM).
+
+           PERFORM 110-FIND-OR-ADD-MONTH.
+           ADD SH-DAILY-TOTAL TO WS-MONTH-TOTAL (WS-FOUND-IDX).
+
+           PERFORM 120-FIND-OR-ADD-WEEK.
+           ADD SH-DAILY-TOTAL TO WS-WEEK-TOTAL (WS-FOUND-IDX).
+
+           READ SALES-HISTORY
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       110-FIND-OR-ADD-MONTH.
+           MOVE ZERO TO WS-FOUND-IDX.
+           PERFORM VARYING MO-IDX FROM 1 BY 1
+                   UNTIL MO-IDX > WS-MONTH-COUNT
+               IF WS-MONTH-KEY (MO-IDX) = SH-DATE(1:6)
+                   MOVE MO-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = ZERO
+               ADD 1 TO WS-MONTH-COUNT
+               MOVE WS-MONTH-COUNT TO WS-FOUND-IDX
+               SET MO-IDX TO WS-FOUND-IDX
+               MOVE SH-DATE(1:6) TO WS-MONTH-KEY (MO-IDX)
+               MOVE ZERO TO WS-MONTH-TOTAL (MO-IDX)
+           END-IF.
+
+      *> Buckets each day into a week number by dividing its day
+      *> count (since the COBOL base date) by 7 - a simple rolling
+      *> week boundary rather than a calendar week-of-year.
+       120-FIND-OR-ADD-WEEK.
+           MOVE ZERO TO WS-FOUND-IDX.
+           PERFORM VARYING WK-IDX FROM 1 BY 1
+                   UNTIL WK-IDX > WS-WEEK-COUNT
+               IF WS-WEEK-KEY (WK-IDX) = WS-DAY-NUM / 7
+                   MOVE WK-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = ZERO
+               ADD 1 TO WS-WEEK-COUNT
+               MOVE WS-WEEK-COUNT TO WS-FOUND-IDX
+               SET WK-IDX TO WS-FOUND-IDX
+               COMPUTE WS-WEEK-KEY (WK-IDX) = WS-DAY-NUM / 7
+               MOVE ZERO TO WS-WEEK-TOTAL (WK-IDX)
+           END-IF.
+
+       200-PRINT-WEEKLY-TREND.
+           DISPLAY "============= WEEK-OVER-WEEK TREND ==============".
+           MOVE ZERO TO WS-PRIOR-TOTAL.
+           PERFORM VARYING WK-IDX FROM 1 BY 1
+                   UNTIL WK-IDX > WS-WEEK-COUNT
+               DISPLAY "WEEK " WS-WEEK-KEY (WK-IDX)
+                   " TOTAL: " WS-WEEK-TOTAL (WK-IDX)
+               IF WK-IDX > 1
+                   COMPUTE WS-CHANGE =
+                       WS-WEEK-TOTAL (WK-IDX) - WS-PRIOR-TOTAL
+                   DISPLAY "  CHANGE FROM PRIOR WEEK: " WS-CHANGE
+               END-IF
+               MOVE WS-WEEK-TOTAL (WK-IDX) TO WS-PRIOR-TOTAL
+           END-PERFORM.
+           DISPLAY "==================================================".
+
+       300-PRINT-MONTHLY-TREND.
+           DISPLAY "============ MONTH-OVER-MONTH TREND =============".
+           MOVE ZERO TO WS-PRIOR-TOTAL.
+           PERFORM VARYING MO-IDX FROM 1 BY 1
+                   UNTIL MO-IDX > WS-MONTH-COUNT
+               DISPLAY "MONTH " WS-MONTH-KEY (MO-IDX)
+                   " TOTAL: " WS-MONTH-TOTAL (MO-IDX)
+               IF MO-IDX > 1
+                   COMPUTE WS-CHANGE =
+                       WS-MONTH-TOTAL (MO-IDX) - WS-PRIOR-TOTAL
+                   DISPLAY "  CHANGE FROM PRIOR MONTH: " WS-CHANGE
+               END-IF
+               MOVE WS-MONTH-TOTAL (MO-IDX) TO WS-PRIOR-TOTAL
+           END-PERFORM.
+           DISPLAY "==================================================".
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+       END PROGRAM SALES-TREND-REPORT.
