@@ -0,0 +1,187 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly Z-report - totals SALES-LOG by cashier and
+      *          register and reconciles each total against the
+      *          physically counted drawer amount, printing variances.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LOG
+               ASSIGN TO "SALESLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-LOG-STATUS.
+
+      *> Rolling history of each day's close-out total, so
+      *> SALES-TREND-REPORT can compare week-over-week and
+      *> month-over-month instead of every Z-report's total
+      *> disappearing at STOP RUN.
+           SELECT SALES-HISTORY
+               ASSIGN TO "SALESHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-HISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LOG.
+           COPY "SALES-LOG.CPY".
+
+       FD  SALES-HISTORY.
+           COPY "SALES-HISTORY.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 SALES-LOG-STATUS        PIC X(2).
+       01 SALES-HISTORY-STATUS    PIC X(2).
+       01 WS-EOF-FLAG             PIC X(1) VALUE "N".
+           88 ENDOFFILE VALUE "Y".
+       01 WS-GRAND-TOTAL          PIC S9(7)V9(2) VALUE ZERO.
+       01 WS-TODAY                PIC X(8).
+
+       01 DRAWER-TOTAL-COUNT      PIC 9(2) VALUE ZERO.
+       01 DRAWER-TOTALS.
+           05 DRAWER-TOTAL-TABLE OCCURS 50 TIMES INDEXED BY DT-IDX.
+               10 DT-CASHIER-ID   PIC X(8).
+               10 DT-SHIFT-CODE   PIC X(1).
+               10 DT-REGISTER-NO  PIC X(4).
+               10 DT-SALES-TOTAL  PIC S9(7)V9(2) VALUE ZEROES.
+               10 DT-CASH-TOTAL   PIC S9(7)V9(2) VALUE ZEROES.
+               10 DT-CARD-TOTAL   PIC S9(7)V9(2) VALUE ZEROES.
+
+       01 WS-FOUND-IDX            PIC 9(2).
+       01 WS-COUNTED-AMOUNT       PIC 9(7)V9(2).
+       01 WS-VARIANCE             PIC S9(7)V9(2).
+
+      *> Guards DRAWER-TOTAL-TABLE's OCCURS limit before it is indexed
+      *> into (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
+
+      *> Shared numeric-entry validation (req 046/review) - the
+      *> counted drawer amount used to be ACCEPTed straight into a
+      *> numeric PICTURE and immediately COMPUTEd against, so mistyped
+      *> input either aborted the run or silently corrupted the
+      *> variance figure depending on the runtime.
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT SALES-LOG.
+           IF SALES-LOG-STATUS NOT = "00"
+               DISPLAY "NO SALES LOG TO REPORT ON, STATUS "
+                   SALES-LOG-STATUS
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           READ SALES-LOG
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 100-ACCUMULATE-SALES UNTIL ENDOFFILE.
+
+           CLOSE SALES-LOG.
+
+           PERFORM 200-PRINT-Z-REPORT.
+           PERFORM 300-APPEND-SALES-HISTORY.
+
+           STOP RUN.
+
+       100-ACCUMULATE-SALES.
+           PERFORM 110-FIND-OR-ADD-DRAWER-TOTAL.
+           IF WS-FOUND-IDX NOT = ZERO
+               ADD SL-LINE-TOTAL-HOME TO DT-SALES-TOTAL (WS-FOUND-IDX)
+               ADD SL-LINE-TOTAL-HOME TO WS-GRAND-TOTAL
+               IF SL-TENDER-TYPE = "CASH"
+                   ADD SL-LINE-TOTAL-HOME
+                       TO DT-CASH-TOTAL (WS-FOUND-IDX)
+               ELSE
+                   IF SL-TENDER-TYPE = "CARD"
+                       ADD SL-LINE-TOTAL-HOME
+                           TO DT-CARD-TOTAL (WS-FOUND-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+           READ SALES-LOG
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       110-FIND-OR-ADD-DRAWER-TOTAL.
+           MOVE ZERO TO WS-FOUND-IDX.
+           PERFORM VARYING DT-IDX FROM 1 BY 1
+                   UNTIL DT-IDX > DRAWER-TOTAL-COUNT
+               IF DT-CASHIER-ID (DT-IDX) = SL-CASHIER-ID
+                   AND DT-SHIFT-CODE (DT-IDX) = SL-SHIFT-CODE
+                   AND DT-REGISTER-NO (DT-IDX) = SL-REGISTER-NO
+                   MOVE DT-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = ZERO
+               MOVE DRAWER-TOTAL-COUNT TO WS-TB-COUNT
+               MOVE 50 TO WS-TB-LIMIT
+               PERFORM CHECK-TABLE-BOUNDS
+               IF WS-TB-OK = "Y"
+                   ADD 1 TO DRAWER-TOTAL-COUNT
+                   MOVE DRAWER-TOTAL-COUNT TO WS-FOUND-IDX
+                   SET DT-IDX TO WS-FOUND-IDX
+                   MOVE SL-CASHIER-ID TO DT-CASHIER-ID (DT-IDX)
+                   MOVE SL-SHIFT-CODE TO DT-SHIFT-CODE (DT-IDX)
+                   MOVE SL-REGISTER-NO TO DT-REGISTER-NO (DT-IDX)
+                   MOVE ZEROES TO DT-SALES-TOTAL (DT-IDX)
+               END-IF
+           END-IF.
+
+       200-PRINT-Z-REPORT.
+           DISPLAY "==================== Z-REPORT ===================".
+           PERFORM VARYING DT-IDX FROM 1 BY 1
+                   UNTIL DT-IDX > DRAWER-TOTAL-COUNT
+               DISPLAY "CASHIER: " DT-CASHIER-ID (DT-IDX)
+                   " SHIFT: " DT-SHIFT-CODE (DT-IDX)
+                   " REGISTER: " DT-REGISTER-NO (DT-IDX)
+                   " LOGGED SALES: " DT-SALES-TOTAL (DT-IDX)
+               DISPLAY "  CASH: " DT-CASH-TOTAL (DT-IDX)
+                   " CARD: " DT-CARD-TOTAL (DT-IDX)
+               DISPLAY "ENTER COUNTED DRAWER AMOUNT"
+               MOVE "N" TO WS-IV-VALID
+               PERFORM UNTIL WS-IV-VALID = "Y"
+                   ACCEPT WS-IV-INPUT
+                   PERFORM VALIDATE-NUMERIC-ENTRY
+               END-PERFORM
+               COMPUTE WS-COUNTED-AMOUNT =
+                   FUNCTION NUMVAL-C(WS-IV-INPUT)
+               COMPUTE WS-VARIANCE =
+                   WS-COUNTED-AMOUNT - DT-SALES-TOTAL (DT-IDX)
+               DISPLAY "VARIANCE: " WS-VARIANCE
+               IF WS-VARIANCE NOT = ZERO
+                   DISPLAY "*** DRAWER DOES NOT RECONCILE ***"
+               END-IF
+           END-PERFORM.
+           DISPLAY "==================================================".
+
+      *> Appends today's grand total to SALES-HISTORY.DAT so the trend
+      *> report has one more day of history to compare against.
+       300-APPEND-SALES-HISTORY.
+           OPEN EXTEND SALES-HISTORY.
+           IF SALES-HISTORY-STATUS = "05" OR SALES-HISTORY-STATUS = "35"
+               OPEN OUTPUT SALES-HISTORY
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE WS-TODAY TO SH-DATE.
+           MOVE WS-GRAND-TOTAL TO SH-DAILY-TOTAL.
+           WRITE SALES-HISTORY-RECORD.
+
+           CLOSE SALES-HISTORY.
+
+       900-END-PROGRAM.
+           STOP RUN.
+
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
+
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
+
+       END PROGRAM Z-REPORT.
