@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: The nested subject-name/code table (WS-SUBJECT-NAME/
+      *          WS-SUBJECT-CODE, now file-driven from COURSE-MASTER
+      *          per req 040) was only ever DISPLAYed to the console
+      *          one field at a time by TABLES-TWO-DIMENSION-39. This
+      *          prints a proper report - heading plus one line per
+      *          course, showing both code positions side by side and
+      *          the credit weight - so it can be posted in the
+      *          department office instead of read off a terminal.
+      *          (The request that asked for this named
+      *          TABLES-TWO-D-INDEX-41, but that program's table is a
+      *          flat two-character WS-SC-CODE with no "code positions"
+      *          to show side by side; the nested two-position table
+      *          the request describes is TABLES-TWO-DIMENSION-39's, so
+      *          this reads the same COURSEMSTR.DAT that program loads.)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COURSE-DIRECTORY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSE-MASTER-FILE
+               ASSIGN TO "COURSEMSTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CM-FILE-STATUS.
+
+           SELECT DIRECTORY-REPORT
+               ASSIGN TO "COURSEDIR.LPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COURSE-MASTER-FILE.
+           COPY "COURSE-MASTER.CPY".
+
+       FD  DIRECTORY-REPORT.
+       01  PRINTLINE                 PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CM-FILE-STATUS  PIC X(2).
+       01 WS-REPORT-STATUS   PIC X(2).
+       01 WS-EOF-FLAG        PIC X(1) VALUE "N".
+           88 CM-ENDOFFILE VALUE "Y".
+
+       01 WS-COURSE-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-TABLE.
+           04 WS-SUBJECT-INFO OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-COURSE-COUNT
+                   INDEXED BY WT-IDX.
+              10 WS-SUBJECT-NAME PIC X(3).
+              10 WS-SUBJECT-CODE OCCURS 2 TIMES.
+                 15 WS-CODE PIC X(1).
+              10 WS-CREDIT-WEIGHT PIC 9(1).
+
+       01  HEADING-LINE-1.
+           05 FILLER PIC X(40) VALUE
+               "============ COURSE DIRECTORY =========".
+       01  HEADING-LINE-2.
+           05 FILLER PIC X(10) VALUE "SUBJECT".
+           05 FILLER PIC X(8)  VALUE "CODE-1".
+           05 FILLER PIC X(8)  VALUE "CODE-2".
+           05 FILLER PIC X(14) VALUE "CREDIT-WEIGHT".
+
+       01  DETAIL-LINE.
+           05 DL-SUBJECT-NAME PIC X(10).
+           05 DL-CODE-1       PIC X(8).
+           05 DL-CODE-2       PIC X(8).
+           05 DL-CREDIT-WEIGHT PIC 9(1).
+           05 FILLER          PIC X(13) VALUE SPACES.
+
+      *> Guards WS-TABLE's OCCURS limit before it is indexed into
+      *> (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 010-LOAD-COURSE-MASTER.
+
+            OPEN OUTPUT DIRECTORY-REPORT.
+            IF WS-REPORT-STATUS NOT = "00"
+                DISPLAY "COULD NOT OPEN COURSE DIRECTORY REPORT, "
+                    "STATUS " WS-REPORT-STATUS
+                GO TO 900-END-PROGRAM
+            END-IF.
+
+            WRITE PRINTLINE FROM HEADING-LINE-1.
+            WRITE PRINTLINE FROM HEADING-LINE-2.
+
+            PERFORM VARYING WT-IDX FROM 1 BY 1
+                    UNTIL WT-IDX > WS-COURSE-COUNT
+                MOVE SPACES TO DETAIL-LINE
+                MOVE WS-SUBJECT-NAME(WT-IDX) TO DL-SUBJECT-NAME
+                MOVE WS-CODE(WT-IDX, 1) TO DL-CODE-1
+                MOVE WS-CODE(WT-IDX, 2) TO DL-CODE-2
+                MOVE WS-CREDIT-WEIGHT(WT-IDX) TO DL-CREDIT-WEIGHT
+                WRITE PRINTLINE FROM DETAIL-LINE
+            END-PERFORM.
+
+            DISPLAY "COURSE DIRECTORY REPORT WRITTEN, " WS-COURSE-COUNT
+                " COURSES".
+
+            CLOSE DIRECTORY-REPORT.
+
+       900-END-PROGRAM.
+            STOP RUN.
+
+      *> Same load-into-table logic as TABLES-TWO-DIMENSION-39's
+      *> 010-LOAD-COURSE-MASTER.
+       010-LOAD-COURSE-MASTER.
+            OPEN INPUT COURSE-MASTER-FILE.
+            IF WS-CM-FILE-STATUS NOT = "00"
+                DISPLAY "NO COURSE MASTER FILE, STATUS "
+                    WS-CM-FILE-STATUS
+                GO TO 010-LOAD-DONE
+            END-IF.
+
+            PERFORM UNTIL CM-ENDOFFILE
+                READ COURSE-MASTER-FILE
+                    AT END SET CM-ENDOFFILE TO TRUE
+                END-READ
+                IF NOT CM-ENDOFFILE
+                    MOVE WS-COURSE-COUNT TO WS-TB-COUNT
+                    MOVE 50 TO WS-TB-LIMIT
+                    PERFORM CHECK-TABLE-BOUNDS
+                    IF WS-TB-OK = "Y"
+                        ADD 1 TO WS-COURSE-COUNT
+                        SET WT-IDX TO WS-COURSE-COUNT
+                        MOVE CM-SUBJECT-NAME TO WS-SUBJECT-NAME(WT-IDX)
+                        MOVE CM-SUBJECT-CODE(1:1)
+                            TO WS-CODE(WT-IDX, 1)
+                        MOVE CM-SUBJECT-CODE(2:1)
+                            TO WS-CODE(WT-IDX, 2)
+                        MOVE CM-CREDIT-WEIGHT
+                            TO WS-CREDIT-WEIGHT(WT-IDX)
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            CLOSE COURSE-MASTER-FILE.
+       010-LOAD-DONE.
+            CONTINUE.
+
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
+
+       END PROGRAM COURSE-DIRECTORY-REPORT.
