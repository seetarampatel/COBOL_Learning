@@ -8,6 +8,17 @@
        01  GENDER PIC X(6).
        01  RATING PIC 9(1).
 
+      *> Shared with CONDITIONAL-STATEMENTS-23's equivalent nested-IF
+      *> version of the same rule - both are now driven by the same
+      *> criteria-table engine instead of hand-coded EVALUATE/IF.
+           COPY "ELIGIBILITY-FIELDS.CPY".
+
+      *> Shared numeric-entry validation (req 046/review) - FAV-NUM,
+      *> AGE, and MARKS used to be ACCEPTed straight into numeric
+      *> PICTUREs, so mistyped input either aborted the run or
+      *> silently corrupted the field depending on the runtime.
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -15,7 +26,12 @@
 
            *> EXAMPLE-1
            DISPLAY "PLEASE ENTER YOUR FAV-NUM".
-           ACCEPT FAV-NUM.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE FAV-NUM = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
            EVALUATE FAV-NUM
                WHEN 3 DISPLAY "YOU ARE CORRECT!"
@@ -25,7 +41,12 @@
            DISPLAY "*********************************".
            *> EXAMPLE-2
            DISPLAY "PLEASE ENTER YOUR AGE".
-           ACCEPT AGE.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE AGE = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
            EVALUATE AGE >= 18
                WHEN TRUE DISPLAY "YOU ARE AN ADULT"
@@ -37,7 +58,12 @@
            DISPLAY "*********************************".
            *> EXAMPLE-3
            DISPLAY "PLEASE ENTER YOUR MARKS".
-           ACCEPT MARKS.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE MARKS = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
            EVALUATE TRUE
                WHEN MARKS >= 80
@@ -60,13 +86,31 @@
            DISPLAY "PLEASE ENTER YOUR RATING"
            ACCEPT RATING
 
-           EVALUATE GENDER ALSO RATING > 7
-               WHEN "FEMALE" ALSO TRUE
-                       DISPLAY "ELIGIBLE FOR THE BEAUTY CONTEST"
-               WHEN OTHER
-                       DISPLAY "FORGET THE BEAUTY CONTEST"
-           END-EVALUATE.
+      *> Beauty-contest eligibility is now just a two-row criteria
+      *> table run through the shared engine, instead of a hand-coded
+      *> EVALUATE GENDER ALSO RATING > 7.
+           MOVE GENDER TO WS-ELIG-GENDER.
+           MOVE RATING TO WS-ELIG-RATING.
+           MOVE 2 TO WS-ELIG-CRITERIA-COUNT.
+           MOVE 1 TO WS-EC-ATTRIBUTE(1).
+           MOVE "EQ" TO WS-EC-OPERATOR(1).
+           MOVE "FEMALE" TO WS-EC-ALPHA-VALUE(1).
+           MOVE 2 TO WS-EC-ATTRIBUTE(2).
+           MOVE "GT" TO WS-EC-OPERATOR(2).
+           MOVE 7 TO WS-EC-NUM-VALUE(2).
+
+           PERFORM CHECK-ELIGIBILITY.
+
+           IF IS-ELIGIBLE
+               DISPLAY "ELIGIBLE FOR THE BEAUTY CONTEST"
+           ELSE
+               DISPLAY "FORGET THE BEAUTY CONTEST"
+           END-IF.
 
            STOP RUN.
 
+           COPY "ELIGIBILITY-LOGIC.CPY".
+
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
+
        END PROGRAM CONDITIONAL-STATEMENTS.
