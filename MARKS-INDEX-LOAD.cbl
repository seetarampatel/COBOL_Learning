@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: One-time/nightly load of the LINE SEQUENTIAL marks
+      *          extract into the INDEXED marks master keyed by
+      *          FI-SUBJECT, so FILE-HANDLING-EX-47 and lookup programs
+      *          can read it directly instead of scanning top to bottom.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARKS-INDEX-LOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MARKS-EXTRACT
+               ASSIGN TO "INFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-STATUS.
+
+      *> ACCESS MODE IS DYNAMIC, not SEQUENTIAL (req review) - req048's
+      *> MARKS-EXTRACT-MERGE only concatenates the 4 section files in
+      *> file order, so INFILE.DAT here is not guaranteed ascending by
+      *> FI-SUBJECT. A SEQUENTIAL WRITE requires ascending key order
+      *> and fails any out-of-order record with status "21", which
+      *> this program's WRITE ... INVALID KEY branch could not tell
+      *> apart from a genuine duplicate-key "22" - silently corrupting
+      *> the load and this program's own duplicate-detection count.
+      *> DYNAMIC access (same mode CASH-REGISTER-TASK-37.cbl and
+      *> MARKS-MAINTENANCE.cbl already use for their own indexed
+      *> files) writes in any key order, so only a true duplicate key
+      *> reaches INVALID KEY.
+           SELECT MARKS-MASTER
+               ASSIGN TO "MARKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FI-SUBJECT
+               FILE STATUS IS MASTER-STATUS.
+
+      *> REJECT-FILE catches records that fail the data-quality scan
+      *> (duplicates are still handled separately by 100-LOAD-ONE-
+      *> RECORD's WRITE INVALID KEY, since that is a different kind of
+      *> problem), mirroring FILE-HANDLING-EX-47's REJECT-FILE. Its own
+      *> REJECT-IDX.DAT filename (req review) - BATCH-DRIVER runs this
+      *> program and FILE-HANDLING-EX-47 back to back, and the two
+      *> programs' REJECT-RECORD layouts do not agree, so sharing one
+      *> physical REJECT.DAT meant FILE-HANDLING-EX-47's own OPEN
+      *> OUTPUT a step later silently discarded this program's rejects.
+           SELECT REJECT-FILE
+               ASSIGN TO "REJECT-IDX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MARKS-EXTRACT.
+       01  EX-SUBJECT-MARKS.
+           05 EX-SUBJECT        PIC X(10).
+           05 EX-MARKS          PIC 9(3).
+           05 EX-CLASS-SECTION  PIC X(4).
+
+       FD  MARKS-MASTER.
+           COPY "SUBJECT-MARKS.CPY".
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 RJ-REASON         PIC X(20).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 RJ-RECORD-NUM     PIC 9(5).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 RJ-SUBJECT        PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 EXTRACT-STATUS         PIC X(2).
+       01 MASTER-STATUS          PIC X(2).
+       01 WS-EOF-FLAG            PIC X(1) VALUE "N".
+           88 ENDOFEXTRACT VALUE "Y".
+       01 WS-LOADED-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-RECORD-NUMBER       PIC 9(5) VALUE ZERO.
+       01 WS-DUPLICATE-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-BAD-DATA-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-SUBJECT-VALID       PIC X(1) VALUE "Y".
+           88 SUBJECT-IS-VALID VALUE "Y".
+       01 WS-DIGIT-COUNT         PIC 9(2) VALUE ZERO.
+       01 WS-ALPHA-COUNT         PIC 9(2) VALUE ZERO.
+       01 WS-SPACE-COUNT         PIC 9(2) VALUE ZERO.
+       01 WS-SPECIAL-COUNT       PIC 9(2) VALUE ZERO.
+
+      *> Shared with TABLES-TWO-D-INDEX-41's SEARCH ALL lookup, so a
+      *> stray lowercase subject name loaded here still matches the
+      *> way it is looked up there.
+           COPY "KEY-NORMALIZE-FIELDS.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT MARKS-EXTRACT.
+           IF EXTRACT-STATUS NOT = "00"
+               DISPLAY "NON-ZERO FILE STATUS RETURNED FROM OPEN ",
+                   EXTRACT-STATUS
+               MOVE 8 TO RETURN-CODE
+               GO TO 900-END-PROGRAM
+           END-IF.
+
+           OPEN OUTPUT MARKS-MASTER.
+           OPEN OUTPUT REJECT-FILE.
+
+           READ MARKS-EXTRACT
+               AT END SET ENDOFEXTRACT TO TRUE
+           END-READ.
+
+           PERFORM 100-LOAD-ONE-RECORD UNTIL ENDOFEXTRACT.
+
+           CLOSE MARKS-EXTRACT.
+           CLOSE MARKS-MASTER.
+           CLOSE REJECT-FILE.
+
+           DISPLAY "RECORDS LOADED: " WS-LOADED-COUNT.
+           DISPLAY "DUPLICATES SKIPPED: " WS-DUPLICATE-COUNT.
+           DISPLAY "BAD-DATA RECORDS REJECTED: " WS-BAD-DATA-COUNT.
+
+           GOBACK.
+
+       100-LOAD-ONE-RECORD.
+           ADD 1 TO WS-RECORD-NUMBER.
+           PERFORM 040-NORMALIZE-SUBJECT-CASE.
+           PERFORM 050-VALIDATE-SUBJECT.
+
+           IF SUBJECT-IS-VALID
+               MOVE EX-SUBJECT TO FI-SUBJECT
+               MOVE EX-MARKS TO FI-MARKS
+               MOVE EX-CLASS-SECTION TO FI-CLASS-SECTION
+
+               WRITE FI-SUBJECT-MARKS
+                   INVALID KEY
+                       ADD 1 TO WS-DUPLICATE-COUNT
+                       MOVE "DUPLICATE KEY" TO RJ-REASON
+                       MOVE WS-RECORD-NUMBER TO RJ-RECORD-NUM
+                       MOVE EX-SUBJECT TO RJ-SUBJECT
+                       WRITE REJECT-RECORD
+                       DISPLAY "DUPLICATE SUBJECT SKIPPED - RECORD "
+                           WS-RECORD-NUMBER ": " EX-SUBJECT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-LOADED-COUNT
+               END-WRITE
+           END-IF.
+
+           READ MARKS-EXTRACT
+               AT END SET ENDOFEXTRACT TO TRUE
+           END-READ.
+
+      *> Normalizes EX-SUBJECT to uppercase before it is validated and
+      *> written as the indexed master's RECORD KEY, so a stray
+      *> lowercase entry in the source extract does not silently fail
+      *> to match FI-SUBJECT lookups/SEARCHes done elsewhere.
+       040-NORMALIZE-SUBJECT-CASE.
+           MOVE SPACES TO WS-NK-FIELD.
+           MOVE EX-SUBJECT TO WS-NK-FIELD.
+           PERFORM UPPERCASE-KEY-FIELD.
+           MOVE WS-NK-FIELD(1:10) TO EX-SUBJECT.
+
+      *> Pre-load data-quality scan: a clean subject name is letters
+      *> and spaces only, so any digit or other special character
+      *> (punctuation, symbols - anything that is not a letter, digit
+      *> or space) means the record does not look like clean text and
+      *> is rejected before it ever reaches the marks report.
+       050-VALIDATE-SUBJECT.
+           MOVE "Y" TO WS-SUBJECT-VALID.
+           MOVE ZERO TO WS-DIGIT-COUNT.
+           MOVE ZERO TO WS-ALPHA-COUNT.
+           MOVE ZERO TO WS-SPACE-COUNT.
+
+      *> GnuCOBOL in this sandbox rejects a SPECIAL-NAMES CLASS-name as
+      *> the operand of INSPECT TALLYING FOR ALL ("syntax error,
+      *> unexpected class-name") even though it is standard COBOL, so
+      *> the digit/letter classes are spelled out as chained literals
+      *> instead - still a single INSPECT TALLYING statement per class,
+      *> same TALLYING FOR ALL style as INSPECT-STATEMENT-32.
+           INSPECT EX-SUBJECT TALLYING WS-DIGIT-COUNT
+               FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9".
+           INSPECT EX-SUBJECT TALLYING WS-ALPHA-COUNT
+               FOR ALL "A" "B" "C" "D" "E" "F" "G" "H" "I" "J"
+                       "K" "L" "M" "N" "O" "P" "Q" "R" "S" "T"
+                       "U" "V" "W" "X" "Y" "Z".
+           INSPECT EX-SUBJECT TALLYING WS-SPACE-COUNT FOR ALL " ".
+
+           COMPUTE WS-SPECIAL-COUNT =
+               LENGTH OF EX-SUBJECT - WS-DIGIT-COUNT
+               - WS-ALPHA-COUNT - WS-SPACE-COUNT.
+
+           IF WS-DIGIT-COUNT > 0 OR WS-SPECIAL-COUNT > 0
+               MOVE "N" TO WS-SUBJECT-VALID
+               ADD 1 TO WS-BAD-DATA-COUNT
+               MOVE "BAD SUBJECT DATA" TO RJ-REASON
+               MOVE WS-RECORD-NUMBER TO RJ-RECORD-NUM
+               MOVE EX-SUBJECT TO RJ-SUBJECT
+               WRITE REJECT-RECORD
+               DISPLAY "REJECTED - SUBJECT NOT CLEAN TEXT: " EX-SUBJECT
+           END-IF.
+
+       900-END-PROGRAM.
+           GOBACK.
+
+           COPY "KEY-NORMALIZE-LOGIC.CPY".
+
+       END PROGRAM MARKS-INDEX-LOAD.
