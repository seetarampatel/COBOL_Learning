@@ -3,33 +3,30 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  FIRST-NAME  PIC X(10).
-       01  MIDDLE-NAME PIC X(15).
-       01  LAST-NAME PIC X(10).
-       01  FULL-NAME PIC X(40) VALUE SPACES.
-       01  COUNTER PIC 9(2) VALUE ZERO.
-       01  POINTER-FIELD PIC 9(2) VALUE 1.
-
        *>  UNSTRING
            *> Used to divide a field into two or more fields
            *> TALLYING counts the number of receiving fields
            *> Pointer clause determines the starting position in the sending field
            *> Overflow clause will get executed when more charcters are sent to the receiving field then it can hold
 
+      *> Name-splitting is now the shared SPLIT-FULL-NAME routine
+      *> (copybooks/NAME-SPLIT-LOGIC.CPY) instead of a one-off UNSTRING
+      *> hardcoded to three targets, since it needs to handle two-word
+      *> surnames and be reusable by the customer/student master files.
+           COPY "NAME-SPLIT-FIELDS.CPY".
+
        PROCEDURE DIVISION.
-           MOVE "SEETARAM RAMESHBHAI PATEL" TO FULL-NAME.
+           MOVE "SEETARAM RAMESHBHAI PATEL" TO WS-NS-FULL-NAME.
 
-           UNSTRING FULL-NAME DELIMITED BY " "
-               INTO FIRST-NAME MIDDLE-NAME LAST-NAME
-               WITH POINTER POINTER-FIELD
-               TALLYING COUNTER
-               ON OVERFLOW DISPLAY "OVERFLOW"
-               NOT ON OVERFLOW DISPLAY "NO OVERFLOW"
-           END-UNSTRING.
+           PERFORM SPLIT-FULL-NAME.
 
-           DISPLAY FIRST-NAME.
-           DISPLAY MIDDLE-NAME.
-           DISPLAY LAST-NAME.
-           DISPLAY COUNTER.
+           DISPLAY WS-NS-FIRST-NAME.
+           DISPLAY WS-NS-MIDDLE-NAME.
+           DISPLAY WS-NS-LAST-NAME.
+           DISPLAY WS-NS-WORD-COUNT.
 
            STOP RUN.
+
+           COPY "NAME-SPLIT-LOGIC.CPY".
+
+       END PROGRAM UNSTRING-STATEMENT.
