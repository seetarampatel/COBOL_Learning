@@ -9,25 +9,67 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       01 STUDENT-ID PIC X(10).
        01 RESULTS.
            02 STUDENT.
               05 SUBJECT PIC 9(3) OCCURS 6 TIMES INDEXED BY SEQ.
+
+       *> Full-scan totals - a transcript needs a total/percentage and
+       *> every failing subject listed, not just the SEARCH verb's
+       *> first hit.
+       01 WS-TOTAL-MARKS  PIC 9(4) VALUE ZERO.
+       01 WS-PERCENTAGE   PIC 999V99 VALUE ZERO.
+       01 WS-FAIL-COUNT   PIC 9(1) VALUE ZERO.
+
+      *> Shared numeric-entry validation (req 046/review) - each
+      *> SUBJECT mark used to be ACCEPTed straight into a numeric
+      *> PICTURE, so mistyped input either aborted the run or
+      *> silently corrupted the field depending on the runtime.
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "STUDENT ID".
+           ACCEPT STUDENT-ID.
+
            PERFORM 100-TAKE-MARKS VARYING SEQ FROM 1 BY 1 UNTIL SEQ > 6
 
-           SET SEQ TO 1.
+           PERFORM 200-SCAN-RESULTS VARYING SEQ FROM 1 BY 1
+               UNTIL SEQ > 6
 
-           SEARCH SUBJECT VARYING SEQ
-               AT END DISPLAY 'STUDENT PASSED'
-               WHEN SUBJECT(SEQ) < 35
-                   DISPLAY 'STUDENT FAILED'
-           END-SEARCH.
+           COMPUTE WS-PERCENTAGE ROUNDED = WS-TOTAL-MARKS / 6.
+
+           DISPLAY " ".
+           DISPLAY "TRANSCRIPT FOR STUDENT: " STUDENT-ID.
+           DISPLAY "TOTAL MARKS: " WS-TOTAL-MARKS.
+           DISPLAY "PERCENTAGE: " WS-PERCENTAGE.
+           IF WS-FAIL-COUNT = ZERO
+               DISPLAY "STUDENT PASSED - NO FAILING SUBJECTS"
+           ELSE
+               DISPLAY "STUDENT FAILED " WS-FAIL-COUNT
+                   " SUBJECT(S) - SEE LIST ABOVE"
+           END-IF.
 
            STOP RUN.
 
        100-TAKE-MARKS.
            DISPLAY "MARK IS".
-           ACCEPT SUBJECT(SEQ).
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE SUBJECT(SEQ) = FUNCTION NUMVAL-C(WS-IV-INPUT).
+
+       *> Walks every occurrence instead of stopping at the first
+       *> failing SUBJECT, so the full fail list can be reported.
+       200-SCAN-RESULTS.
+           ADD SUBJECT(SEQ) TO WS-TOTAL-MARKS.
+           IF SUBJECT(SEQ) < 35
+               ADD 1 TO WS-FAIL-COUNT
+               DISPLAY "  FAILED SUBJECT " SEQ ": " SUBJECT(SEQ)
+           END-IF.
+
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
 
        END PROGRAM YOUR-PROGRAM-NAME.
