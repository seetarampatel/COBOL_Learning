@@ -6,44 +6,545 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> ITEM-MASTER holds the code/name/price so a cashier keys a
+       *> short code instead of hand-typing the name and price.
+           SELECT ITEM-MASTER
+               ASSIGN TO "ITEMMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS ITEM-MASTER-STATUS.
+
+       *> SALES-LOG is the audit trail of every completed line item -
+       *> replaces DISPLAY SALE + STOP RUN throwing the sale away.
+           SELECT SALES-LOG
+               ASSIGN TO "SALESLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-LOG-STATUS.
+
+      *> RECEIPT-COUNTER persists the last receipt number across runs
+      *> so receipts and sales-log rows can be cross-referenced later.
+           SELECT RECEIPT-COUNTER
+               ASSIGN TO "RECEIPTNO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPT-COUNTER-STATUS.
+
+      *> AUDIT-LOG records every manual correction to IM-QTY-ON-HAND
+      *> so a dispute over stock count has a who/when/old/new answer
+      *> instead of only the corrected ITEM-MASTER row surviving.
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+      *> ITEM-LOOKUP is a RELATIVE-organization mirror of ITEM-MASTER,
+      *> keyed by a numeric item number (built by ITEM-LOOKUP-BUILD),
+      *> so a cashier who keys the number instead of the code gets one
+      *> direct READ instead of an indexed scan.
+           SELECT ITEM-LOOKUP
+               ASSIGN TO "ITEMLKUP.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-ITEM-REL-KEY
+               FILE STATUS IS ITEM-LOOKUP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ITEM-MASTER.
+           COPY "ITEM-MASTER.CPY".
+
+       FD  SALES-LOG.
+           COPY "SALES-LOG.CPY".
+
+       FD  AUDIT-LOG.
+           COPY "AUDIT-LOG.CPY".
+
+       FD  ITEM-LOOKUP.
+           COPY "ITEM-LOOKUP.CPY".
+
+       FD  RECEIPT-COUNTER.
+       01  RC-RECORD              PIC 9(6).
+
        WORKING-STORAGE SECTION.
+       01 ITEM-MASTER-STATUS      PIC X(2).
+       01 SALES-LOG-STATUS        PIC X(2).
+       01 RECEIPT-COUNTER-STATUS  PIC X(2).
+       01 AUDIT-LOG-STATUS        PIC X(2).
+       01 ITEM-LOOKUP-STATUS      PIC X(2).
+       01 WS-ITEM-REL-KEY         PIC 9(6) VALUE ZERO.
+       01 RECEIPT-NO              PIC 9(6) VALUE ZEROES.
+       01 WS-QTY-BEFORE-CORRECTION PIC S9(5).
+
        01 ITEMS.
+               05 ITEM-CODE PIC X(6).
                05 INAME PIC X(25).
-               05 QUANTITY PIC 9(2).
+      *> Negative QUANTITY marks a return/void so SALE decrements
+      *> correctly instead of only ever supporting a forward sale.
+               05 QUANTITY PIC S9(2).
+               05 UNIT-PRICE PIC 9(3)V9(2).
                05 PRICE PIC 9(3)V9(2).
-               05 SALE PIC 9(3)V9(2) VALUE ZEROES.
+      *> Widened to LINE-TOTAL's own capacity (req review) - a basket
+      *> of up to 50 LINE-TOTALs this size can otherwise exceed
+      *> 999.99 and silently truncate the running sale total.
+               05 SALE PIC S9(5)V9(2) VALUE ZEROES.
 
        01 WANT-MORE PIC X(1) VALUE "Y".
+       01 REGISTER-ID PIC X(4).
+       01 CASHIER-ID PIC X(8).
+       01 SHIFT-CODE PIC X(1).
+       01 REASON-CODE PIC X(2) VALUE SPACES.
+       01 LINE-TOTAL PIC S9(5)V9(2).
+
+      *> Raw checkout entry (req review) - a leading "#" means "the
+      *> rest of this is an item NUMBER, look it up the fast way",
+      *> so an all-digit ITEM-CODE (e.g. "123456") is never confused
+      *> with an item number the way EVALUATE ... IS NUMERIC used to
+      *> confuse them. One character wider than ITEM-CODE to hold
+      *> that "#" without stealing a digit from the item number.
+       01 WS-ITEM-ENTRY PIC X(7).
+
+      *> Widened to LINE-TOTAL's own capacity (req review), same
+      *> reason as SALE above.
+       01 SALE-BEFORE-DISCOUNT    PIC S9(5)V9(2).
+       01 DISCOUNT-AMOUNT         PIC S9(5)V9(2) VALUE ZEROES.
+       01 DISCOUNT-RATE-PCT       PIC 9(3) VALUE ZEROES.
+       01 DB-IDX                  PIC 9(1).
+
+       *> Sales tax is computed on the subtotal, same base the discount
+       *> is computed on, so the two breakouts line up on the receipt.
+       01 TAX-RATE                PIC V99 VALUE .08.
+      *> Widened to LINE-TOTAL's own capacity (req review), same
+      *> reason as SALE above.
+       01 TAX-AMOUNT              PIC S9(5)V9(2) VALUE ZEROES.
+
+       01 TENDER-TYPE             PIC X(4).
+       01 AMOUNT-TENDERED         PIC 9(5)V9(2).
+       01 CHANGE-DUE              PIC 9(5)V9(2) VALUE ZEROES.
+
+      *> Currency the sale was rung up in - PRICE/SALE/AMOUNT-TENDERED
+      *> are all in this currency. Defaults to home currency (USD)
+      *> when the cashier doesn't key a code CURRENCY-SCHEDULE knows.
+       01 CURRENCY-CODE           PIC X(3) VALUE "USD".
+       01 CURRENCY-RATE           PIC 9(1)V9(4) VALUE 1.0000.
+       01 SALE-HOME-CURRENCY      PIC 9(5)V9(2) VALUE ZEROES.
+
+       *> Tiered discount bands - marketing can reload this schedule
+       *> without anyone recompiling the program. Loaded the same way
+       *> TABLES-TWO-DIMENSION-39 loads its fixed table from a literal.
+       01 WS-DISCOUNT-DATA.
+           05 FILLER PIC X(8) VALUE "00050010".
+           05 FILLER PIC X(8) VALUE "00100020".
+           05 FILLER PIC X(8) VALUE "00250030".
+       01 DISCOUNT-SCHEDULE REDEFINES WS-DISCOUNT-DATA.
+           05 DISCOUNT-BAND OCCURS 3 TIMES.
+               10 DB-THRESHOLD PIC 9(5).
+               10 DB-RATE      PIC 9(3).
+
+      *> Conversion rate to our home currency (USD), so the
+      *> cross-border pop-up can ring up a sale in whatever currency
+      *> the customer pays in and still roll up onto the same
+      *> reports as every other register. Loaded from a literal the
+      *> same way DISCOUNT-SCHEDULE is, above.
+       01 WS-CURRENCY-DATA.
+           05 FILLER PIC X(8) VALUE "USD10000".
+           05 FILLER PIC X(8) VALUE "EUR10800".
+           05 FILLER PIC X(8) VALUE "GBP12600".
+           05 FILLER PIC X(8) VALUE "CAD07400".
+       01 CURRENCY-SCHEDULE REDEFINES WS-CURRENCY-DATA.
+           05 CURRENCY-RATE-BAND OCCURS 4 TIMES.
+               10 CR-CURRENCY-CODE    PIC X(3).
+               10 CR-CONVERSION-RATE  PIC 9(1)V9(4).
+       01 CR-IDX                  PIC 9(1).
+
+       *> Line items rung up on the current basket, kept so the whole
+       *> receipt can be printed (and reprinted) at checkout instead of
+       *> only the running SALE total surviving to the end.
+       *> Lets a cashier key a price as "$12.99" instead of requiring
+       *> exact unformatted digits, since currency symbols/commas were
+       *> our #2 source of mis-keyed prices after hand-typed names.
+      *> Lets a cashier key a price (or quantity, or amount tendered)
+      *> as "$12.99" instead of requiring exact unformatted digits,
+      *> and re-prompts on anything FUNCTION NUMVAL-C can't convert -
+      *> mis-keyed numeric entries were our #2 source of till errors
+      *> after hand-typed names/prices. Shared by every ACCEPT of a
+      *> numeric value in this program (req 046).
+           COPY "INPUT-VALIDATE-FIELDS.CPY".
+
+      *> Guards LINE-ITEM-TABLE's OCCURS limit before it is indexed
+      *> into (req review).
+           COPY "TABLE-BOUNDS-FIELDS.CPY".
+
+      *> Ties each line item to ITEM-MASTER's stock count, so QUANTITY
+      *> has a real side effect instead of only ever feeding PRICE.
+       01 WS-QUANTITY-VALID       PIC X(1).
+       01 WS-QTY-AFTER-SALE       PIC S9(5).
+
+       01 RECEIPT-LINE-ITEMS.
+           05 LINE-ITEM-COUNT     PIC 9(2) VALUE ZERO.
+           05 LINE-ITEM-TABLE OCCURS 50 TIMES INDEXED BY LI-IDX.
+               10 LI-ITEM-CODE    PIC X(6).
+               10 LI-ITEM-NAME    PIC X(25).
+               10 LI-QUANTITY     PIC S9(2).
+               10 LI-UNIT-PRICE   PIC 9(3)V9(2).
+               10 LI-LINE-TOTAL   PIC S9(5)V9(2).
+               10 LI-REASON-CODE  PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "HELLO WELCOME TO THE SEETU PATEL'S STORE".
 
+           DISPLAY "PLEASE ENTER REGISTER ID".
+           ACCEPT REGISTER-ID.
+
+           DISPLAY "PLEASE ENTER CASHIER ID".
+           ACCEPT CASHIER-ID.
+
+           DISPLAY "PLEASE ENTER SHIFT CODE (1=MORNING 2=EVENING)".
+           ACCEPT SHIFT-CODE.
+
+           DISPLAY "PLEASE ENTER CURRENCY CODE (USD/EUR/GBP/CAD)".
+           ACCEPT CURRENCY-CODE.
+           PERFORM 145-LOOKUP-CURRENCY-RATE.
+
+           OPEN I-O ITEM-MASTER.
+           IF ITEM-MASTER-STATUS = "35"
+               CLOSE ITEM-MASTER
+               OPEN OUTPUT ITEM-MASTER
+               CLOSE ITEM-MASTER
+               OPEN I-O ITEM-MASTER
+           END-IF.
+
+           OPEN EXTEND SALES-LOG.
+           IF SALES-LOG-STATUS = "05" OR SALES-LOG-STATUS = "35"
+               OPEN OUTPUT SALES-LOG
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-LOG-STATUS = "05" OR AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+           OPEN INPUT ITEM-LOOKUP.
+           IF ITEM-LOOKUP-STATUS = "35"
+               OPEN OUTPUT ITEM-LOOKUP
+               CLOSE ITEM-LOOKUP
+               OPEN INPUT ITEM-LOOKUP
+           END-IF.
+
+           OPEN INPUT RECEIPT-COUNTER.
+           IF RECEIPT-COUNTER-STATUS = "00"
+               READ RECEIPT-COUNTER INTO RECEIPT-NO
+           END-IF.
+           CLOSE RECEIPT-COUNTER.
+           ADD 1 TO RECEIPT-NO.
+
            PERFORM 100-CALCULATE-ITEM-PRICE UNTIL WANT-MORE = "N"
+
+           PERFORM 140-APPLY-DISCOUNT.
+           PERFORM 150-CALCULATE-TAX.
            DISPLAY SALE.
 
+           PERFORM 160-TENDER-PAYMENT.
+           PERFORM 120-PRINT-RECEIPT.
+           PERFORM 130-WRITE-SALES-LOG.
+
+           OPEN OUTPUT RECEIPT-COUNTER.
+           MOVE RECEIPT-NO TO RC-RECORD.
+           WRITE RC-RECORD.
+           CLOSE RECEIPT-COUNTER.
+
+           CLOSE ITEM-MASTER.
+           CLOSE SALES-LOG.
+           CLOSE AUDIT-LOG.
+           CLOSE ITEM-LOOKUP.
            STOP RUN.
 
+      *> LINE-ITEM-TABLE only has room for 50 rows (req review) - a
+      *> full basket is forced to check out here, before the item
+      *> code/quantity ACCEPTs and the inventory decrement they
+      *> trigger, instead of overflowing the table.
        100-CALCULATE-ITEM-PRICE.
+           MOVE LINE-ITEM-COUNT TO WS-TB-COUNT.
+           MOVE 50 TO WS-TB-LIMIT.
+           PERFORM CHECK-TABLE-BOUNDS.
+           IF WS-TB-OK = "N"
+               DISPLAY "BASKET IS FULL (50 ITEM LIMIT) - PLEASE CHECK "
+                   "OUT"
+               MOVE "N" TO WANT-MORE
+           ELSE
+               DISPLAY "PLEASE ENTER ITEM CODE, OR #NUMBER FOR FAST"
+               DISPLAY "LOOKUP (BLANK TO KEY ITEM BY HAND)"
+               ACCEPT WS-ITEM-ENTRY
+
+               EVALUATE TRUE
+                   WHEN WS-ITEM-ENTRY = SPACES
+                       MOVE SPACES TO ITEM-CODE
+                       PERFORM 110-ACCEPT-ITEM-BY-HAND
+                   WHEN WS-ITEM-ENTRY(1:1) = "#"
+                       MOVE WS-ITEM-ENTRY(2:6) TO ITEM-CODE
+                       PERFORM 105-LOOKUP-BY-ITEM-NUMBER
+                   WHEN OTHER
+                       MOVE WS-ITEM-ENTRY(1:6) TO ITEM-CODE
+                       PERFORM 106-LOOKUP-BY-ITEM-CODE
+               END-EVALUATE
+
+               DISPLAY "ITEM: " INAME " PRICE: " PRICE
+
+               MOVE "N" TO WS-QUANTITY-VALID
+               PERFORM UNTIL WS-QUANTITY-VALID = "Y"
+                  DISPLAY
+                      "PLEASE ENTER ITEM QUANTITY (NEGATIVE FOR RETURN)"
+                  MOVE "N" TO WS-IV-VALID
+                  PERFORM UNTIL WS-IV-VALID = "Y"
+                      ACCEPT WS-IV-INPUT
+                      PERFORM VALIDATE-NUMERIC-ENTRY
+                  END-PERFORM
+                  COMPUTE QUANTITY = FUNCTION NUMVAL-C(WS-IV-INPUT)
+
+                  MOVE SPACES TO REASON-CODE
+                  IF QUANTITY < 0
+                      DISPLAY "PLEASE ENTER REASON CODE FOR RETURN/VOID"
+                      ACCEPT REASON-CODE
+                  END-IF
+
+                  IF ITEM-CODE = SPACES
+                      MOVE "Y" TO WS-QUANTITY-VALID
+                  ELSE
+                      PERFORM 107-CHECK-INVENTORY
+                  END-IF
+               END-PERFORM
+
+               MOVE PRICE TO UNIT-PRICE
+               COMPUTE LINE-TOTAL = UNIT-PRICE * QUANTITY
+
+               SET LI-IDX TO LINE-ITEM-COUNT
+               SET LI-IDX UP BY 1
+               MOVE ITEM-CODE TO LI-ITEM-CODE (LI-IDX)
+               MOVE INAME TO LI-ITEM-NAME (LI-IDX)
+               MOVE QUANTITY TO LI-QUANTITY (LI-IDX)
+               MOVE UNIT-PRICE TO LI-UNIT-PRICE (LI-IDX)
+               MOVE LINE-TOTAL TO LI-LINE-TOTAL (LI-IDX)
+               MOVE REASON-CODE TO LI-REASON-CODE (LI-IDX)
+               ADD 1 TO LINE-ITEM-COUNT
+
+               DISPLAY "DO YOU WANT TO BUY MORE ITEMS"
+               ACCEPT WANT-MORE
+
+               COMPUTE SALE = SALE + LINE-TOTAL
+           END-IF.
+
+      *> Fast path for a cashier who keys the numeric item number
+      *> instead of the item code: one direct READ by RELATIVE KEY
+      *> against ITEM-LOOKUP (built by ITEM-LOOKUP-BUILD) instead of
+      *> an indexed scan of ITEM-MASTER. The item code it returns is
+      *> still looked up in ITEM-MASTER so inventory tracking below
+      *> works exactly as it does for a code-based line item.
+       105-LOOKUP-BY-ITEM-NUMBER.
+           MOVE FUNCTION NUMVAL(ITEM-CODE) TO WS-ITEM-REL-KEY.
+           READ ITEM-LOOKUP
+               INVALID KEY
+                   DISPLAY "ITEM NUMBER NOT FOUND, PLEASE ADD BY CODE"
+                   PERFORM 110-ACCEPT-ITEM-BY-HAND
+               NOT INVALID KEY
+                   MOVE IL-ITEM-CODE TO ITEM-CODE
+                   MOVE IL-ITEM-NAME TO INAME
+                   MOVE IL-PRICE TO PRICE
+                   MOVE IL-ITEM-CODE TO IM-ITEM-CODE
+                   READ ITEM-MASTER
+                       INVALID KEY
+                           DISPLAY "ITEM MASTER RECORD MISSING FOR "
+                               ITEM-CODE
+                   END-READ
+           END-READ.
+
+      *> Original code-based lookup against the INDEXED ITEM-MASTER -
+      *> unchanged from before ITEM-LOOKUP existed.
+       106-LOOKUP-BY-ITEM-CODE.
+           MOVE ITEM-CODE TO IM-ITEM-CODE.
+           READ ITEM-MASTER
+               INVALID KEY
+                   DISPLAY "ITEM CODE NOT FOUND, PLEASE ADD IT"
+                   PERFORM 110-ACCEPT-ITEM-BY-HAND
+               NOT INVALID KEY
+                   MOVE IM-ITEM-NAME TO INAME
+                   MOVE IM-PRICE TO PRICE
+           END-READ.
+
+      *> Blocks the sale (instead of just warning) when it would push
+      *> IM-QTY-ON-HAND negative, so we find out at the counter instead
+      *> of after a customer complains. A return (negative QUANTITY)
+      *> always passes, since it adds stock back.
+       107-CHECK-INVENTORY.
+           COMPUTE WS-QTY-AFTER-SALE = IM-QTY-ON-HAND - QUANTITY.
+           IF WS-QTY-AFTER-SALE < 0
+               DISPLAY "ONLY " IM-QTY-ON-HAND " ON HAND FOR "
+                   ITEM-CODE " - REDUCE QUANTITY"
+               MOVE "N" TO WS-QUANTITY-VALID
+           ELSE
+               MOVE IM-QTY-ON-HAND TO WS-QTY-BEFORE-CORRECTION
+               MOVE WS-QTY-AFTER-SALE TO IM-QTY-ON-HAND
+               REWRITE ITEM-MASTER-RECORD
+               MOVE "Y" TO WS-QUANTITY-VALID
+               PERFORM 108-AUDIT-INVENTORY-CHANGE
+           END-IF.
+
+      *> Logs the IM-QTY-ON-HAND correction this sale/return just made,
+      *> so "who changed this and when" has an answer for stock counts
+      *> the same way req 034's marks maintenance transaction will
+      *> answer it for FI-MARKS.
+       108-AUDIT-INVENTORY-CHANGE.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE CASHIER-ID TO AL-USER-ID.
+           MOVE "ITEM" TO AL-RECORD-TYPE.
+           MOVE ITEM-CODE TO AL-KEY-VALUE.
+           MOVE "QTY-ON-HAND" TO AL-FIELD-NAME.
+           MOVE WS-QTY-BEFORE-CORRECTION TO AL-OLD-VALUE.
+           MOVE IM-QTY-ON-HAND TO AL-NEW-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       120-PRINT-RECEIPT.
+           DISPLAY "---------------- RECEIPT ----------------".
+           DISPLAY "RECEIPT NO: " RECEIPT-NO.
+           PERFORM VARYING LI-IDX FROM 1 BY 1
+                   UNTIL LI-IDX > LINE-ITEM-COUNT
+               DISPLAY LI-ITEM-NAME (LI-IDX) " QTY:"
+                   LI-QUANTITY (LI-IDX) " @ " LI-UNIT-PRICE (LI-IDX)
+                   " = " LI-LINE-TOTAL (LI-IDX)
+           END-PERFORM.
+           DISPLAY "------------------------------------------".
+           DISPLAY "SUBTOTAL: " SALE-BEFORE-DISCOUNT.
+           DISPLAY "DISCOUNT: " DISCOUNT-AMOUNT
+               " (" DISCOUNT-RATE-PCT "%)".
+           DISPLAY "TAX: " TAX-AMOUNT.
+           DISPLAY "TOTAL (" CURRENCY-CODE "): " SALE.
+           IF CURRENCY-CODE NOT = "USD"
+               DISPLAY "TOTAL (USD): " SALE-HOME-CURRENCY
+           END-IF.
+           DISPLAY "TENDERED (" TENDER-TYPE "): " AMOUNT-TENDERED.
+           DISPLAY "CHANGE DUE: " CHANGE-DUE.
+
+       130-WRITE-SALES-LOG.
+           PERFORM VARYING LI-IDX FROM 1 BY 1
+                   UNTIL LI-IDX > LINE-ITEM-COUNT
+               INITIALIZE SALES-LOG-RECORD
+               MOVE RECEIPT-NO TO SL-RECEIPT-NO
+               MOVE REGISTER-ID TO SL-REGISTER-NO
+               MOVE CASHIER-ID TO SL-CASHIER-ID
+               MOVE SHIFT-CODE TO SL-SHIFT-CODE
+               MOVE LI-ITEM-CODE (LI-IDX) TO SL-ITEM-CODE
+               MOVE LI-ITEM-NAME (LI-IDX) TO SL-ITEM-NAME
+               MOVE LI-QUANTITY (LI-IDX) TO SL-QUANTITY
+               MOVE LI-UNIT-PRICE (LI-IDX) TO SL-UNIT-PRICE
+               MOVE LI-LINE-TOTAL (LI-IDX) TO SL-LINE-TOTAL
+               MOVE LI-REASON-CODE (LI-IDX) TO SL-REASON-CODE
+               MOVE TENDER-TYPE TO SL-TENDER-TYPE
+               IF SALE-BEFORE-DISCOUNT > 0
+                   COMPUTE SL-DISCOUNT-AMT ROUNDED =
+                       LI-LINE-TOTAL (LI-IDX) * DISCOUNT-AMOUNT
+                       / SALE-BEFORE-DISCOUNT
+                   COMPUTE SL-TAX-AMT ROUNDED =
+                       LI-LINE-TOTAL (LI-IDX) * TAX-AMOUNT
+                       / SALE-BEFORE-DISCOUNT
+               END-IF
+               MOVE FUNCTION CURRENT-DATE TO SL-TIMESTAMP
+               MOVE CURRENCY-CODE TO SL-CURRENCY-CODE
+               COMPUTE SL-LINE-TOTAL-HOME ROUNDED =
+                   LI-LINE-TOTAL (LI-IDX) * CURRENCY-RATE
+               WRITE SALES-LOG-RECORD
+           END-PERFORM.
+
+       140-APPLY-DISCOUNT.
+           MOVE SALE TO SALE-BEFORE-DISCOUNT.
+           MOVE 0 TO DISCOUNT-RATE-PCT.
+           PERFORM VARYING DB-IDX FROM 1 BY 1 UNTIL DB-IDX > 3
+               IF SALE-BEFORE-DISCOUNT >= DB-THRESHOLD (DB-IDX)
+                   MOVE DB-RATE (DB-IDX) TO DISCOUNT-RATE-PCT
+               END-IF
+           END-PERFORM.
+           COMPUTE DISCOUNT-AMOUNT =
+               SALE-BEFORE-DISCOUNT * DISCOUNT-RATE-PCT / 100.
+           COMPUTE SALE = SALE-BEFORE-DISCOUNT - DISCOUNT-AMOUNT.
+
+      *> Looks CURRENCY-CODE up in CURRENCY-SCHEDULE; an unrecognized
+      *> code falls back to the table's own home-currency (USD) rate
+      *> instead of leaving CURRENCY-RATE at whatever it held before.
+       145-LOOKUP-CURRENCY-RATE.
+           MOVE 1.0000 TO CURRENCY-RATE.
+           PERFORM VARYING CR-IDX FROM 1 BY 1 UNTIL CR-IDX > 4
+               IF CR-CURRENCY-CODE (CR-IDX) = CURRENCY-CODE
+                   MOVE CR-CONVERSION-RATE (CR-IDX) TO CURRENCY-RATE
+               END-IF
+           END-PERFORM.
+
+       150-CALCULATE-TAX.
+           COMPUTE TAX-AMOUNT ROUNDED = SALE-BEFORE-DISCOUNT * TAX-RATE.
+           COMPUTE SALE = SALE + TAX-AMOUNT.
+           COMPUTE SALE-HOME-CURRENCY ROUNDED = SALE * CURRENCY-RATE.
+
+       160-TENDER-PAYMENT.
+           DISPLAY "TENDER TYPE (CASH/CARD)".
+           ACCEPT TENDER-TYPE.
+
+           DISPLAY "AMOUNT TENDERED".
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE AMOUNT-TENDERED = FUNCTION NUMVAL-C(WS-IV-INPUT).
+
+           IF AMOUNT-TENDERED < SALE
+               DISPLAY "AMOUNT TENDERED IS LESS THAN TOTAL DUE"
+               MOVE ZEROES TO CHANGE-DUE
+           ELSE
+               COMPUTE CHANGE-DUE = AMOUNT-TENDERED - SALE
+           END-IF.
+
+      *> Reached from 105/106 (a keyed code/number ITEM-MASTER/
+      *> ITEM-LOOKUP didn't recognize) or directly from
+      *> 100-CALCULATE-ITEM-PRICE for a no-code ad hoc item. Only the
+      *> former case owns an ITEM-CODE worth saving, so only it writes
+      *> a new ITEM-MASTER row - and, since that row goes through
+      *> 107-CHECK-INVENTORY on this same sale, it needs its starting
+      *> on-hand quantity now, not IM-QTY-ON-HAND left at zero (req
+      *> review; zero on-hand made every first sale of a new item look
+      *> like it would oversell and re-loop the quantity prompt
+      *> forever).
+       110-ACCEPT-ITEM-BY-HAND.
            DISPLAY "PLEASE ENTER ITEM NAME".
            ACCEPT INAME.
 
-           DISPLAY "PLEASE ENTER ITEM PRICE".
-           ACCEPT PRICE.
-
-           DISPLAY "PLEASE ENTER ITEM QUANTITY".
-           ACCEPT QUANTITY.
+           MOVE "N" TO WS-IV-VALID.
+           PERFORM UNTIL WS-IV-VALID = "Y"
+               DISPLAY "PLEASE ENTER ITEM PRICE (E.G. $12.99)"
+               ACCEPT WS-IV-INPUT
+               PERFORM VALIDATE-NUMERIC-ENTRY
+           END-PERFORM.
+           COMPUTE PRICE = FUNCTION NUMVAL-C(WS-IV-INPUT).
 
-           COMPUTE PRICE = PRICE * QUANTITY.
+           IF ITEM-CODE NOT = SPACES
+               MOVE "N" TO WS-IV-VALID
+               PERFORM UNTIL WS-IV-VALID = "Y"
+                   DISPLAY "PLEASE ENTER STARTING QUANTITY ON HAND"
+                   ACCEPT WS-IV-INPUT
+                   PERFORM VALIDATE-NUMERIC-ENTRY
+               END-PERFORM
+               MOVE ITEM-CODE TO IM-ITEM-CODE
+               MOVE INAME TO IM-ITEM-NAME
+               MOVE PRICE TO IM-PRICE
+               COMPUTE IM-QTY-ON-HAND = FUNCTION NUMVAL-C(WS-IV-INPUT)
+               MOVE ZERO TO IM-REORDER-POINT
+               WRITE ITEM-MASTER-RECORD
+           END-IF.
 
-           DISPLAY "DO YOU WANT TO BUY MORE ITEMS".
-           ACCEPT WANT-MORE.
+           COPY "AUDIT-LOG-LOGIC.CPY".
 
-           COMPUTE SALE = SALE + PRICE.
+           COPY "INPUT-VALIDATE-LOGIC.CPY".
 
-           IF SALE > 100
-               COMPUTE SALE = (SALE - (SALE * 0.2)).
+           COPY "TABLE-BOUNDS-LOGIC.CPY".
 
        END PROGRAM YOUR-PROGRAM-NAME.
